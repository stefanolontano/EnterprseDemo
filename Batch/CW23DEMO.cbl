@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW23DEMO.
+      * ---
+      ******************************************************************
+      * PROGETTO        :                                              *
+      * ID. TRANSAZIONE : (BATCH - NESSUNA TRANSID)                    *
+      *----------------------------------------------------------------*
+      * AREA COMPETENTE :                                              *
+      * OGGETTO         : ESTRAZIONE NOTTURNA PER IL SISTEMA BADGE /    *
+      *                   CONTROLLO ACCESSI                            *
+      * TIPO OPERAZIONE : BATCH DI ESTRAZIONE                          *
+      * TABELLE USATE   : CPS04.CWDIPENDENTI, ARCHIVIO (VSAM), CTLREV  *
+      *                   (VSAM - CONTROLLO REVOCHE GIA' INVIATE)      *
+      *----------------------------------------------------------------*
+      * CREAZIONE       : 09/08/2026                                   *
+      * ULTIMA MODIFICA : 09/08/2026                                   *
+      ******************************************************************
+      ******************************************************************
+      * PROGRAMMA BATCH, LANCIATO IN NOTTURNO, CHE PRODUCE L'ESTRAZIONE *
+      * PER IL CARICATORE DEL SISTEMA BADGE:                            *
+      *   - UN RECORD DI TIPO 'A' (ATTIVA/MANTIENI ACCESSO) PER OGNI    *
+      *     DIPENDENTE ANCORA IN FORZA SU CPS04.CWDIPENDENTI            *
+      *   - UN RECORD DI TIPO 'R' (REVOCA ACCESSO) PER OGNI MATRICOLA   *
+      *     PRESENTE SU ARCHIVIO (QUINDI CANCELLATA IN PASSATO, VEDI    *
+      *     CW13DEMO/CW18DEMO) MA NON PIU' PRESENTE SU CWDIPENDENTI     *
+      * POICHE' ARCHIVIO NON PREVEDE UNA DELETE (STESSA OSSERVAZIONE    *
+      * GIA' FATTA IN CW20DEMO) E NON PORTA UNA DATA DI CANCELLAZIONE,  *
+      * OGNI MATRICOLA REVOCATA VIENE REGISTRATA SU UN NUOVO FILE VSAM  *
+      * DI CONTROLLO (CTLREV) IN MODO CHE LA STESSA REVOCA NON VENGA    *
+      * RIPROPOSTA AD OGNI ELABORAZIONE NOTTURNA SUCCESSIVA.            *
+      ******************************************************************
+      * ---
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVIO       ASSIGN TO ARCHIVIO
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS MODE  IS SEQUENTIAL
+                                 RECORD KEY   IS FD-VS-KEY
+                                 FILE STATUS  IS W-FS-ARCHIVIO.
+
+           SELECT CTLREV         ASSIGN TO CTLREV
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS MODE  IS DYNAMIC
+                                 RECORD KEY   IS CR-MATRICOLA
+                                 FILE STATUS  IS W-FS-CTLREV.
+
+           SELECT BADGEX         ASSIGN TO BADGEX
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS W-FS-BADGEX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVIO
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 84 CHARACTERS.
+       01  FD-VS-ARCHIVIO.
+           05  FD-VS-KEY                  PIC X(5).
+           05  FILLER                     PIC X(79).
+
+       FD  CTLREV
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 5 CHARACTERS.
+       01  CTLREV-REC.
+           05  CR-MATRICOLA               PIC X(5).
+
+       FD  BADGEX
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 54 CHARACTERS.
+       01  BADGEX-REC.
+           05  BX-TIPO-REC                PIC X(1).
+           05  FILLER                     PIC X(1)   VALUE SPACE.
+           05  BX-MATRICOLA               PIC 9(5).
+           05  FILLER                     PIC X(1)   VALUE SPACE.
+           05  BX-COGNOME                 PIC X(30).
+           05  FILLER                     PIC X(1)   VALUE SPACE.
+           05  BX-NOME                    PIC X(15).
+
+       WORKING-STORAGE SECTION.
+      * -------------------------------------------------------------- *
+      *      TRACCIATO RECORD DEL FILE VSAM ARCHIVIO                   *
+      * -------------------------------------------------------------- *
+           COPY CWFILE.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE VARIABILI HOST                                  *
+      * -------------------------------------------------------------- *
+       01  W-NOME-PGM                     PIC  X(8)   VALUE 'CW23DEMO'.
+       01  W-FS-ARCHIVIO                  PIC  X(2)   VALUE ZEROES.
+           88  FS-ARCHIVIO-OK                         VALUE '00'.
+           88  FS-ARCHIVIO-EOF                        VALUE '10'.
+       01  W-FS-CTLREV                    PIC  X(2)   VALUE ZEROES.
+           88  FS-CTLREV-OK                           VALUE '00'.
+           88  FS-CTLREV-NOTFND                        VALUE '23'.
+       01  W-FS-BADGEX                    PIC  X(2)   VALUE ZEROES.
+           88  FS-BADGEX-OK                           VALUE '00'.
+       01  SW-FINE-ARCHIVIO               PIC  X(1)   VALUE 'N'.
+           88  FINE-ARCHIVIO                          VALUE 'S'.
+       01  W-MATRICOLA-NUM                PIC S9(5)   COMP-3 VALUE 0.
+       01  W-CONTA-ATTIVI                 PIC S9(5)   COMP-3 VALUE 0.
+       01  W-CONTA-ADD                    PIC S9(7)   COMP-3 VALUE 0.
+       01  W-CONTA-REVOCA                 PIC S9(7)   COMP-3 VALUE 0.
+       01  W-SQLCODE                      PIC S9(3)   COMP VALUE +0.
+           88  W-SQLCODE-OK          VALUE +0.
+           88  W-SQLCODE-NOT-FOUND   VALUE +100.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE SQLA E TABELLE                                  *
+      * -------------------------------------------------------------- *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+
+           EXEC SQL  INCLUDE CWDIPE  END-EXEC.
+
+           EXEC SQL DECLARE CUR-DIP23 CURSOR FOR
+                    SELECT  COD_MATRICOLA_DIP,
+                            COGNOME,
+                            NOME
+                    FROM    CPS04.CWDIPENDENTI
+                    ORDER BY COD_MATRICOLA_DIP
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+      *---
+       0000-MAIN SECTION.
+      *---------*
+           PERFORM 1000-INIZIO-ELAB.
+           PERFORM 2000-CORPO-ELAB.
+           PERFORM 3000-FINE-ELAB.
+           STOP RUN.
+
+       0000-EX. EXIT.
+      *
+      *
+       1000-INIZIO-ELAB SECTION.
+      *----------------*
+           OPEN OUTPUT BADGEX.
+           IF NOT FS-BADGEX-OK
+              DISPLAY '** ERRORE OPEN BADGEX, FILE STATUS: '
+                      W-FS-BADGEX
+              STOP RUN
+           END-IF.
+
+           OPEN I-O CTLREV.
+           IF NOT FS-CTLREV-OK
+              DISPLAY '** ERRORE OPEN CTLREV, FILE STATUS: '
+                      W-FS-CTLREV
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT ARCHIVIO.
+           IF NOT FS-ARCHIVIO-OK
+              DISPLAY '** ERRORE OPEN ARCHIVIO, FILE STATUS: '
+                      W-FS-ARCHIVIO
+              STOP RUN
+           END-IF.
+
+       1000-EX. EXIT.
+      *
+      *
+       2000-CORPO-ELAB SECTION.
+      *------------------------
+           EXEC SQL WHENEVER SQLERROR GO TO 2998-DBERROR END-EXEC.
+
+           PERFORM 2100-ESTRAI-ATTIVI.
+           PERFORM 2200-ESTRAI-REVOCHE.
+
+       2000-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * ESTRAZIONE DEI DIPENDENTI ANCORA IN FORZA - UN RECORD 'A' PER   *
+      * OGNI MATRICOLA ATTIVA SU CPS04.CWDIPENDENTI                     *
+      ******************************************************************
+       2100-ESTRAI-ATTIVI SECTION.
+      *---------------*
+           EXEC SQL OPEN CUR-DIP23 END-EXEC.
+
+           PERFORM 2110-FETCH-ATTIVI UNTIL W-SQLCODE-NOT-FOUND.
+
+           EXEC SQL CLOSE CUR-DIP23 END-EXEC.
+
+       2100-EX. EXIT.
+      *
+      *
+       2110-FETCH-ATTIVI SECTION.
+      *---------------*
+           EXEC SQL FETCH CUR-DIP23
+                    INTO  :DCL-CPSDIP.COD-MATRICOLA-DIP,
+                          :DCL-CPSDIP.COGNOME,
+                          :DCL-CPSDIP.NOME
+           END-EXEC.
+           MOVE SQLCODE TO W-SQLCODE.
+           IF W-SQLCODE-OK
+              MOVE 'A'                          TO BX-TIPO-REC
+              MOVE COD-MATRICOLA-DIP OF DCL-CPSDIP TO BX-MATRICOLA
+              MOVE COGNOME           OF DCL-CPSDIP TO BX-COGNOME
+              MOVE NOME              OF DCL-CPSDIP TO BX-NOME
+              WRITE BADGEX-REC
+              ADD 1 TO W-CONTA-ADD
+           ELSE
+              IF NOT W-SQLCODE-NOT-FOUND
+                 PERFORM 2998-DBERROR
+              END-IF
+           END-IF.
+
+       2110-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * ESTRAZIONE DELLE REVOCHE - SCORRE PER INTERO ARCHIVIO (STESSA   *
+      * TECNICA DI BROWSE GIA' USATA DA CW20DEMO) E, PER OGNI MATRICOLA *
+      * NON PIU' PRESENTE SU CWDIPENDENTI E MAI REVOCATA IN PRECEDENZA  *
+      * (CTLREV), EMETTE UN RECORD 'R' E LO REGISTRA SU CTLREV          *
+      ******************************************************************
+       2200-ESTRAI-REVOCHE SECTION.
+      *---------------*
+           PERFORM 2210-LEGGI-ARCHIVIO.
+
+           PERFORM UNTIL FINE-ARCHIVIO
+              MOVE FD-VS-ARCHIVIO  TO VS-ARCHIVIO
+              PERFORM 2220-VERIFICA-REVOCA
+              PERFORM 2210-LEGGI-ARCHIVIO
+           END-PERFORM.
+
+       2200-EX. EXIT.
+      *
+      *
+       2210-LEGGI-ARCHIVIO SECTION.
+      *---------------*
+           READ ARCHIVIO INTO FD-VS-ARCHIVIO
+              AT END SET FINE-ARCHIVIO TO TRUE
+           END-READ.
+
+           IF NOT FINE-ARCHIVIO AND NOT FS-ARCHIVIO-OK
+              DISPLAY '** ERRORE READ ARCHIVIO, FILE STATUS: '
+                      W-FS-ARCHIVIO
+              SET FINE-ARCHIVIO TO TRUE
+           END-IF.
+
+       2210-EX. EXIT.
+      *
+      *
+       2220-VERIFICA-REVOCA SECTION.
+      *---------------*
+           MOVE VS-MATRICOLA TO W-MATRICOLA-NUM.
+
+           EXEC SQL SELECT COUNT(*)
+                      INTO :W-CONTA-ATTIVI
+                      FROM CPS04.CWDIPENDENTI
+                     WHERE COD_MATRICOLA_DIP = :W-MATRICOLA-NUM
+           END-EXEC.
+
+           IF W-CONTA-ATTIVI = 0
+              MOVE VS-MATRICOLA TO CR-MATRICOLA
+              READ CTLREV
+                 INVALID KEY CONTINUE
+              END-READ
+              IF FS-CTLREV-NOTFND
+                 PERFORM 2230-SCRIVI-REVOCA
+              END-IF
+           END-IF.
+
+       2220-EX. EXIT.
+      *
+      *
+       2230-SCRIVI-REVOCA SECTION.
+      *---------------*
+           MOVE 'R'              TO BX-TIPO-REC.
+           MOVE VS-MATRICOLA     TO BX-MATRICOLA.
+           MOVE VS-COGNOME       TO BX-COGNOME.
+           MOVE VS-NOME          TO BX-NOME.
+           WRITE BADGEX-REC.
+           ADD 1 TO W-CONTA-REVOCA.
+
+           MOVE VS-MATRICOLA TO CR-MATRICOLA.
+           WRITE CTLREV-REC
+              INVALID KEY
+                 DISPLAY '** ERRORE WRITE CTLREV, MATRICOLA: '
+                         CR-MATRICOLA
+           END-WRITE.
+
+       2230-EX. EXIT.
+      *
+      *
+       2998-DBERROR SECTION.
+      *----------------------
+           DISPLAY '** ERRORE SQL, SQLCODE: ' SQLCODE
+                   ' PGM: ' W-NOME-PGM.
+           CLOSE ARCHIVIO CTLREV BADGEX.
+           STOP RUN.
+
+       2998-EX. EXIT.
+      *
+      *
+       3000-FINE-ELAB SECTION.
+      *-----------------------
+           DISPLAY 'CW23DEMO - RECORD ATTIVAZIONE SCRITTI : '
+                   W-CONTA-ADD.
+           DISPLAY 'CW23DEMO - RECORD REVOCA SCRITTI      : '
+                   W-CONTA-REVOCA.
+
+           CLOSE ARCHIVIO.
+           CLOSE CTLREV.
+           CLOSE BADGEX.
+
+       3000-EX. EXIT.
+      *
