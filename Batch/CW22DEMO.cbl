@@ -0,0 +1,341 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW22DEMO.
+      * ---
+      ******************************************************************
+      * PROGETTO        :                                              *
+      * ID. TRANSAZIONE : (BATCH - NESSUNA TRANSID)                    *
+      *----------------------------------------------------------------*
+      * AREA COMPETENTE :                                              *
+      * OGGETTO         : DISTRIBUZIONE ORGANICO PER FASCIA D'ETA' E    *
+      *                   QUALIFICA INTERNA                            *
+      * TIPO OPERAZIONE : BATCH DI REPORTISTICA                        *
+      * TABELLE USATE   : CPS04.CWDIPENDENTI                           *
+      *----------------------------------------------------------------*
+      * CREAZIONE       : 09/08/2026                                   *
+      * ULTIMA MODIFICA : 09/08/2026                                   *
+      ******************************************************************
+      ******************************************************************
+      * PROGRAMMA BATCH CHE SCORRE PER INTERO CPS04.CWDIPENDENTI E      *
+      * PRODUCE UN TABULATO RIEPILOGATIVO CON:                          *
+      *   - TOTALE DIPENDENTI IN FORZA                                 *
+      *   - RIPARTIZIONE PER FASCIA D'ETA' (CALCOLATA ALLA DATA         *
+      *     ODIERNA DI ELABORAZIONE, VEDI 1000-INIZIO-ELAB)             *
+      *   - RIPARTIZIONE PER QUALIFICA INTERNA                         *
+      * LA LOGICA DI RIPARTIZIONE RICALCA QUELLA GIA' USATA DA          *
+      * CW11DEMO PER IL TRAILER DI FINE STAMPA (W-TAB-QUALIFICHE),      *
+      * ESTESA CON UNA SECONDA TABELLA PER LE FASCE D'ETA'.             *
+      ******************************************************************
+      * ---
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISTRIB        ASSIGN TO DISTRIB
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS W-FS-DISTRIB.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISTRIB
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  DISTRIB-REC                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE VARIABILI HOST                                  *
+      * -------------------------------------------------------------- *
+       01  W-NOME-PGM                     PIC  X(8)   VALUE 'CW22DEMO'.
+       01  W-FS-DISTRIB                   PIC  X(2)   VALUE ZEROES.
+           88  FS-DISTRIB-OK                          VALUE '00'.
+       01  W-SQLCODE                      PIC S9(3)   COMP VALUE +0.
+           88  W-SQLCODE-OK          VALUE +0.
+           88  W-SQLCODE-NOT-FOUND   VALUE +100.
+
+      * -------------------------------------------------------------- *
+      *    DATA ODIERNA DI ELABORAZIONE (USATA SOLO PER IL CALCOLO     *
+      *    DELLE FASCE D'ETA'; NON VIENE SCRITTA SU ARCHIVIO)          *
+      * -------------------------------------------------------------- *
+       01  W-DATA-ODIERNA                 PIC 9(8)    VALUE ZERO.
+       01  W-DATA-ODIERNA-R  REDEFINES W-DATA-ODIERNA.
+           05  W-ANNO-ODIERNO             PIC 9(4).
+           05  W-MESE-ODIERNO             PIC 9(2).
+           05  W-GIORNO-ODIERNO           PIC 9(2).
+
+       01  W-ANNO-NASCITA                 PIC 9(4)    VALUE ZERO.
+       01  W-MESE-NASCITA                 PIC 9(2)    VALUE ZERO.
+       01  W-GIORNO-NASCITA               PIC 9(2)    VALUE ZERO.
+       01  W-ETA                          PIC S9(3)   VALUE ZERO.
+
+      * -------------------------------------------------------------- *
+      *    TABELLA CONTATORI - RIPARTIZIONE PER FASCIA D'ETA'          *
+      * -------------------------------------------------------------- *
+       01  W-TAB-FASCE.
+           05  W-FASCE OCCURS 5 TIMES INDEXED BY IND-FASCIA.
+               10  W-FASCIA-MIN           PIC 9(3).
+               10  W-FASCIA-MAX           PIC 9(3).
+               10  W-FASCIA-DESC          PIC X(11).
+               10  W-FASCIA-CONT          PIC 9(5)    VALUE 0.
+      *
+       01  W-TOT-DIPENDENTI               PIC 9(05)   VALUE 0.
+
+      * -------------------------------------------------------------- *
+      *    TABELLA CONTATORI - RIPARTIZIONE PER QUALIFICA INTERNA      *
+      *    (STESSA STRUTTURA GIA' USATA DA CW11DEMO PER IL TRAILER)    *
+      * -------------------------------------------------------------- *
+       01  W-NUM-QUALIFICHE               PIC 9(02)   VALUE 0.
+       01  W-TAB-QUALIFICHE.
+           05  W-QUALIFICHE OCCURS 20 TIMES INDEXED BY IND-QUAL.
+               10  W-QUAL-COD             PIC X(08)   VALUE SPACES.
+               10  W-QUAL-CONT            PIC 9(05)   VALUE 0.
+
+      * -------------------------------------------------------------- *
+      *    RIGHE DEL TABULATO DI DISTRIBUZIONE                         *
+      * -------------------------------------------------------------- *
+       01  R-INTESTAZ-1                   PIC X(133) VALUE
+           'DISTRIBUZIONE ORGANICO PER FASCIA D''ETA'' E QUALIFICA'.
+       01  R-RIGA-TOT.
+           05  FILLER                     PIC X(30)  VALUE
+               'TOTALE DIPENDENTI IN FORZA : '.
+           05  RT-TOT-DIPENDENTI          PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(98)  VALUE SPACES.
+       01  R-INTESTAZ-FASCE               PIC X(133) VALUE
+           'RIPARTIZIONE PER FASCIA D''ETA'''.
+       01  R-RIGA-FASCIA.
+           05  RF-DESC                    PIC X(11).
+           05  FILLER                     PIC X(2)   VALUE SPACES.
+           05  FILLER                     PIC X(17)  VALUE
+               'NUMERO DIPENDENTI'.
+           05  FILLER                     PIC X(2)   VALUE SPACES.
+           05  RF-CONT                    PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(94)  VALUE SPACES.
+       01  R-INTESTAZ-QUALIF              PIC X(133) VALUE
+           'RIPARTIZIONE PER QUALIFICA INTERNA'.
+       01  R-RIGA-QUALIF.
+           05  RQ-COD                     PIC X(8).
+           05  FILLER                     PIC X(5)   VALUE SPACES.
+           05  FILLER                     PIC X(17)  VALUE
+               'NUMERO DIPENDENTI'.
+           05  FILLER                     PIC X(2)   VALUE SPACES.
+           05  RQ-CONT                    PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(94)  VALUE SPACES.
+       01  R-RIGA-VUOTA                   PIC X(133) VALUE SPACES.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE SQLA E TABELLE                                  *
+      * -------------------------------------------------------------- *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+
+           EXEC SQL  INCLUDE CWDIPE  END-EXEC.
+
+           EXEC SQL DECLARE CUR-DIP22 CURSOR FOR
+                    SELECT  DATA_NASCITA,
+                            QUALIFICA_INTERNA
+                    FROM    CPS04.CWDIPENDENTI
+                    ORDER BY QUALIFICA_INTERNA
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+      *---
+       0000-MAIN SECTION.
+      *---------*
+           PERFORM 1000-INIZIO-ELAB.
+           PERFORM 2000-CORPO-ELAB.
+           PERFORM 3000-FINE-ELAB.
+           STOP RUN.
+
+       0000-EX. EXIT.
+      *
+      *
+       1000-INIZIO-ELAB SECTION.
+      *----------------*
+           ACCEPT W-DATA-ODIERNA FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT DISTRIB.
+           IF NOT FS-DISTRIB-OK
+              DISPLAY '** ERRORE OPEN DISTRIB, FILE STATUS: '
+                      W-FS-DISTRIB
+              STOP RUN
+           END-IF.
+
+           MOVE R-INTESTAZ-1 TO DISTRIB-REC.
+           WRITE DISTRIB-REC.
+           MOVE R-RIGA-VUOTA TO DISTRIB-REC.
+           WRITE DISTRIB-REC.
+
+           PERFORM 1010-INIZ-FASCE.
+
+       1000-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * INIZIALIZZAZIONE DELLE FASCE D'ETA' - I LIMITI SONO GLI STESSI  *
+      * DELLA FASCIA DI ASSUMIBILITA' USATA DA CW04DEMO (16-67) COME    *
+      * ESTREMI, SUDDIVISA IN QUATTRO SCAGLIONI INTERMEDI PIU' UNO      *
+      * DI CHIUSURA PER GLI OVER 67 ANCORA IN FORZA                     *
+      ******************************************************************
+       1010-INIZ-FASCE SECTION.
+      *----------------*
+           MOVE   0 TO W-FASCIA-MIN (1).
+           MOVE  29 TO W-FASCIA-MAX (1).
+           MOVE 'FINO A 29  ' TO W-FASCIA-DESC (1).
+
+           MOVE  30 TO W-FASCIA-MIN (2).
+           MOVE  39 TO W-FASCIA-MAX (2).
+           MOVE '30 - 39    ' TO W-FASCIA-DESC (2).
+
+           MOVE  40 TO W-FASCIA-MIN (3).
+           MOVE  49 TO W-FASCIA-MAX (3).
+           MOVE '40 - 49    ' TO W-FASCIA-DESC (3).
+
+           MOVE  50 TO W-FASCIA-MIN (4).
+           MOVE  67 TO W-FASCIA-MAX (4).
+           MOVE '50 - 67    ' TO W-FASCIA-DESC (4).
+
+           MOVE  68 TO W-FASCIA-MIN (5).
+           MOVE 999 TO W-FASCIA-MAX (5).
+           MOVE 'OLTRE 67   ' TO W-FASCIA-DESC (5).
+
+       1010-EX. EXIT.
+      *
+      *
+       2000-CORPO-ELAB SECTION.
+      *------------------------
+           EXEC SQL WHENEVER SQLERROR GO TO 2998-DBERROR END-EXEC.
+
+           EXEC SQL OPEN CUR-DIP22 END-EXEC.
+
+           PERFORM 2100-FETCH UNTIL W-SQLCODE-NOT-FOUND.
+
+           EXEC SQL CLOSE CUR-DIP22 END-EXEC.
+
+       2000-EX. EXIT.
+      *
+      *
+       2100-FETCH SECTION.
+      *---------------*
+           EXEC SQL FETCH CUR-DIP22
+                    INTO  :DCL-CPSDIP.DATA-NASCITA,
+                          :DCL-CPSDIP.QUALIFICA-INTERNA
+           END-EXEC.
+           MOVE SQLCODE TO W-SQLCODE.
+           IF W-SQLCODE-OK
+              ADD 1 TO W-TOT-DIPENDENTI
+              PERFORM 2200-ACCUMULA-FASCIA
+              PERFORM 2300-ACCUMULA-QUALIF
+           ELSE
+              IF NOT W-SQLCODE-NOT-FOUND
+                 PERFORM 2998-DBERROR
+              END-IF
+           END-IF.
+
+       2100-EX. EXIT.
+      *
+      *
+       2200-ACCUMULA-FASCIA SECTION.
+      *---------------*
+           MOVE DATA-NASCITA OF DCL-CPSDIP (1:4) TO W-ANNO-NASCITA.
+           MOVE DATA-NASCITA OF DCL-CPSDIP (6:2) TO W-MESE-NASCITA.
+           MOVE DATA-NASCITA OF DCL-CPSDIP (9:2) TO W-GIORNO-NASCITA.
+
+           COMPUTE W-ETA = W-ANNO-ODIERNO - W-ANNO-NASCITA.
+           IF W-MESE-ODIERNO < W-MESE-NASCITA OR
+             (W-MESE-ODIERNO = W-MESE-NASCITA AND
+              W-GIORNO-ODIERNO < W-GIORNO-NASCITA)
+              SUBTRACT 1 FROM W-ETA
+           END-IF.
+           IF W-ETA < 0
+              MOVE 0 TO W-ETA
+           END-IF.
+
+           SET IND-FASCIA TO 1.
+           SEARCH W-FASCE
+              AT END
+                 CONTINUE
+              WHEN W-ETA NOT < W-FASCIA-MIN (IND-FASCIA) AND
+                   W-ETA NOT > W-FASCIA-MAX (IND-FASCIA)
+                   ADD 1 TO W-FASCIA-CONT (IND-FASCIA)
+           END-SEARCH.
+
+       2200-EX. EXIT.
+      *
+      *
+       2300-ACCUMULA-QUALIF SECTION.
+      *---------------*
+           SET IND-QUAL TO 1.
+           SEARCH W-QUALIFICHE
+              AT END
+                 IF W-NUM-QUALIFICHE < 20
+                    ADD 1 TO W-NUM-QUALIFICHE
+                    SET IND-QUAL TO W-NUM-QUALIFICHE
+                    MOVE QUALIFICA-INTERNA OF DCL-CPSDIP
+                                            TO W-QUAL-COD (IND-QUAL)
+                    MOVE 1                 TO W-QUAL-CONT (IND-QUAL)
+                 END-IF
+              WHEN W-QUAL-COD (IND-QUAL) =
+                   QUALIFICA-INTERNA OF DCL-CPSDIP
+                   ADD 1 TO W-QUAL-CONT (IND-QUAL)
+           END-SEARCH.
+
+       2300-EX. EXIT.
+      *
+      *
+       2998-DBERROR SECTION.
+      *----------------------
+           DISPLAY '** ERRORE SQL, SQLCODE: ' SQLCODE
+                   ' PGM: ' W-NOME-PGM.
+           CLOSE DISTRIB.
+           STOP RUN.
+
+       2998-EX. EXIT.
+      *
+      *
+       3000-FINE-ELAB SECTION.
+      *-----------------------
+           MOVE W-TOT-DIPENDENTI TO RT-TOT-DIPENDENTI.
+           MOVE R-RIGA-TOT       TO DISTRIB-REC.
+           WRITE DISTRIB-REC.
+           MOVE R-RIGA-VUOTA     TO DISTRIB-REC.
+           WRITE DISTRIB-REC.
+
+           MOVE R-INTESTAZ-FASCE TO DISTRIB-REC.
+           WRITE DISTRIB-REC.
+           PERFORM 3100-STAMPA-FASCE
+                   VARYING IND-FASCIA FROM 1 BY 1
+                   UNTIL IND-FASCIA > 5.
+           MOVE R-RIGA-VUOTA     TO DISTRIB-REC.
+           WRITE DISTRIB-REC.
+
+           MOVE R-INTESTAZ-QUALIF TO DISTRIB-REC.
+           WRITE DISTRIB-REC.
+           PERFORM 3200-STAMPA-QUALIF
+                   VARYING IND-QUAL FROM 1 BY 1
+                   UNTIL IND-QUAL > W-NUM-QUALIFICHE.
+
+           CLOSE DISTRIB.
+
+       3000-EX. EXIT.
+      *
+      *
+       3100-STAMPA-FASCE SECTION.
+      *---------------*
+           MOVE W-FASCIA-DESC (IND-FASCIA) TO RF-DESC.
+           MOVE W-FASCIA-CONT (IND-FASCIA) TO RF-CONT.
+           MOVE R-RIGA-FASCIA               TO DISTRIB-REC.
+           WRITE DISTRIB-REC.
+
+       3100-EX. EXIT.
+      *
+      *
+       3200-STAMPA-QUALIF SECTION.
+      *---------------*
+           MOVE W-QUAL-COD (IND-QUAL)  TO RQ-COD.
+           MOVE W-QUAL-CONT (IND-QUAL) TO RQ-CONT.
+           MOVE R-RIGA-QUALIF          TO DISTRIB-REC.
+           WRITE DISTRIB-REC.
+
+       3200-EX. EXIT.
+      *
