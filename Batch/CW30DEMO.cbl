@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW30DEMO.
+      * ---
+      ******************************************************************
+      * PROGETTO        :                                              *
+      * ID. TRANSAZIONE : (BATCH - NESSUNA TRANSID)                    *
+      *----------------------------------------------------------------*
+      * AREA COMPETENTE :                                              *
+      * OGGETTO         : TABULATO DI RUOLO DEL PERSONALE RIPARTITO PER*
+      *                   DIPARTIMENTO/UNITA' ORGANIZZATIVA            *
+      * TIPO OPERAZIONE : BATCH DI REPORTISTICA                        *
+      * TABELLE USATE   : CPS04.CWDIPENDENTI                           *
+      *----------------------------------------------------------------*
+      * CREAZIONE       : 09/08/2026                                   *
+      * ULTIMA MODIFICA : 09/08/2026                                   *
+      ******************************************************************
+      ******************************************************************
+      * PROGRAMMA BATCH CHE SCORRE CPS04.CWDIPENDENTI IN ORDINE DI      *
+      * DIPARTIMENTO/COGNOME E PRODUCE UN TABULATO DI RUOLO CON UNA     *
+      * INTESTAZIONE E UN SUBTOTALE PER OGNI DIPARTIMENTO (STRAPPO DI   *
+      * CONTROLLO SU DIPARTIMENTO), PIU' UN TOTALE GENERALE DI CODA.    *
+      * LA RIGA DI DETTAGLIO RICALCA QUELLA GIA' STAMPATA DA CW11DEMO   *
+      * (MATRICOLA/COGNOME/NOME/COD.FISCALE/DATA NASCITA/QUALIFICA),    *
+      * COSI' DA POTER "STAMPARE IL RUOLO DI UN DIPARTIMENTO" SENZA     *
+      * DOVER STAMPARE L'INTERO ELENCO E SCARTARE A MANO LE RIGHE NON   *
+      * PERTINENTI.                                                    *
+      ******************************************************************
+      * ---
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUOLODIP       ASSIGN TO RUOLODIP
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS W-FS-RUOLODIP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUOLODIP
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  RUOLODIP-REC                   PIC X(133).
+
+       WORKING-STORAGE SECTION.
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE VARIABILI HOST                                  *
+      * -------------------------------------------------------------- *
+       01  W-NOME-PGM                     PIC  X(8)   VALUE 'CW30DEMO'.
+       01  W-FS-RUOLODIP                  PIC  X(2)   VALUE ZEROES.
+           88  FS-RUOLODIP-OK                         VALUE '00'.
+       01  W-SQLCODE                      PIC S9(3)   COMP VALUE +0.
+           88  W-SQLCODE-OK          VALUE +0.
+           88  W-SQLCODE-NOT-FOUND   VALUE +100.
+      *
+       01  W-PRIMA-VOLTA                  PIC X(1)    VALUE 'S'.
+           88  PRIMA-VOLTA                            VALUE 'S'.
+       01  W-DIPART-CORR                  PIC X(10)   VALUE SPACES.
+       01  W-CONT-DIPART                  PIC 9(05)   VALUE 0.
+       01  W-TOT-DIPENDENTI               PIC 9(05)   VALUE 0.
+       01  W-NUM-DIPART                   PIC 9(03)   VALUE 0.
+
+      * -------------------------------------------------------------- *
+      *    TABELLA CONTATORI - RIPARTIZIONE PER DIPARTIMENTO, USATA    *
+      *    PER IL RIEPILOGO FINALE (STESSA STRUTTURA GIA' USATA DA     *
+      *    CW11DEMO/CW22DEMO PER LA RIPARTIZIONE PER QUALIFICA)        *
+      * -------------------------------------------------------------- *
+       01  W-TAB-DIPART.
+           05  W-DIPARTI OCCURS 100 TIMES INDEXED BY IND-DIP.
+               10  W-DIP-COD              PIC X(10)   VALUE SPACES.
+               10  W-DIP-CONT             PIC 9(05)   VALUE 0.
+
+      * -------------------------------------------------------------- *
+      *    RIGHE DEL TABULATO DI RUOLO                                 *
+      * -------------------------------------------------------------- *
+       01  R-INTESTAZ-1                   PIC X(133) VALUE
+           'RUOLO DEL PERSONALE PER DIPARTIMENTO/UNITA'' ORGANIZZATIVA'.
+       01  R-TESTA-DIPART.
+           05  FILLER                     PIC X(14)  VALUE
+               'DIPARTIMENTO: '.
+           05  TD-DIPART                  PIC X(10).
+           05  FILLER                     PIC X(109) VALUE SPACES.
+       01  R-DETTAGLIO.
+           05  RD-MATRICOLA               PIC ZZZZ9.
+           05  FILLER                     PIC X(2)   VALUE SPACES.
+           05  RD-COGNOME                 PIC X(30).
+           05  FILLER                     PIC X(1)   VALUE SPACES.
+           05  RD-NOME                    PIC X(15).
+           05  FILLER                     PIC X(1)   VALUE SPACES.
+           05  RD-COD-FISC                PIC X(16).
+           05  FILLER                     PIC X(1)   VALUE SPACES.
+           05  RD-DATA-NASC               PIC X(10).
+           05  FILLER                     PIC X(1)   VALUE SPACES.
+           05  RD-QU-INT                  PIC X(08).
+           05  FILLER                     PIC X(31)  VALUE SPACES.
+       01  R-RIGA-SUBTOT.
+           05  FILLER                     PIC X(24)  VALUE
+               'TOTALE DIPARTIMENTO -- '.
+           05  RS-CONT                    PIC ZZZZ9.
+           05  FILLER                     PIC X(104) VALUE SPACES.
+       01  R-RIGA-TOT.
+           05  FILLER                     PIC X(30)  VALUE
+               'TOTALE DIPENDENTI IN FORZA : '.
+           05  RT-TOT                     PIC ZZZZ9.
+           05  FILLER                     PIC X(98)  VALUE SPACES.
+       01  R-RIGA-VUOTA                   PIC X(133) VALUE SPACES.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE SQLA E TABELLE                                  *
+      * -------------------------------------------------------------- *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+
+           EXEC SQL  INCLUDE CWDIPE  END-EXEC.
+
+           EXEC SQL DECLARE CUR-DIP30 CURSOR FOR
+                    SELECT  COD_MATRICOLA_DIP,
+                            COGNOME,
+                            NOME,
+                            DATA_NASCITA,
+                            QUALIFICA_INTERNA,
+                            COD_FISC,
+                            DIPARTIMENTO
+                    FROM    CPS04.CWDIPENDENTI
+                    ORDER BY DIPARTIMENTO, COGNOME
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+      *---
+       0000-MAIN SECTION.
+      *---------*
+           PERFORM 1000-INIZIO-ELAB.
+           PERFORM 2000-CORPO-ELAB.
+           PERFORM 3000-FINE-ELAB.
+           STOP RUN.
+
+       0000-EX. EXIT.
+      *
+      *
+       1000-INIZIO-ELAB SECTION.
+      *----------------*
+           OPEN OUTPUT RUOLODIP.
+           IF NOT FS-RUOLODIP-OK
+              DISPLAY '** ERRORE OPEN RUOLODIP, FILE STATUS: '
+                      W-FS-RUOLODIP
+              STOP RUN
+           END-IF.
+
+           MOVE R-INTESTAZ-1 TO RUOLODIP-REC.
+           WRITE RUOLODIP-REC.
+           MOVE R-RIGA-VUOTA TO RUOLODIP-REC.
+           WRITE RUOLODIP-REC.
+
+       1000-EX. EXIT.
+      *
+      *
+       2000-CORPO-ELAB SECTION.
+      *------------------------
+           EXEC SQL WHENEVER SQLERROR GO TO 2998-DBERROR END-EXEC.
+
+           EXEC SQL OPEN CUR-DIP30 END-EXEC.
+
+           PERFORM 2100-FETCH UNTIL W-SQLCODE-NOT-FOUND.
+
+           EXEC SQL CLOSE CUR-DIP30 END-EXEC.
+
+           IF NOT PRIMA-VOLTA
+              PERFORM 2200-SUBTOTALE
+           END-IF.
+
+       2000-EX. EXIT.
+      *
+      *
+       2100-FETCH SECTION.
+      *---------------*
+           EXEC SQL FETCH CUR-DIP30
+                    INTO  :DCL-CPSDIP.COD-MATRICOLA-DIP,
+                          :DCL-CPSDIP.COGNOME,
+                          :DCL-CPSDIP.NOME,
+                          :DCL-CPSDIP.DATA-NASCITA,
+                          :DCL-CPSDIP.QUALIFICA-INTERNA,
+                          :DCL-CPSDIP.COD-FISC,
+                          :DCL-CPSDIP.DIPARTIMENTO
+           END-EXEC.
+           MOVE SQLCODE TO W-SQLCODE.
+           IF W-SQLCODE-OK
+              PERFORM 2110-CTL-STRAPPO
+              PERFORM 2120-STAMPA-DETT
+              PERFORM 2130-ACCUMULA-DIPART
+           ELSE
+              IF NOT W-SQLCODE-NOT-FOUND
+                 PERFORM 2998-DBERROR
+              END-IF
+           END-IF.
+
+       2100-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * STRAPPO DI CONTROLLO: OGNI VOLTA CHE CAMBIA IL DIPARTIMENTO SI  *
+      * CHIUDE IL SUBTOTALE DEL DIPARTIMENTO PRECEDENTE (SE C'E' GIA'   *
+      * STATO UN DIPARTIMENTO) E SI APRE LA TESTATA DEL NUOVO           *
+      ******************************************************************
+       2110-CTL-STRAPPO SECTION.
+      *---------------*
+           IF PRIMA-VOLTA
+              MOVE 'N'                          TO W-PRIMA-VOLTA
+           ELSE
+              IF DIPARTIMENTO OF DCL-CPSDIP NOT = W-DIPART-CORR
+                 PERFORM 2200-SUBTOTALE
+              ELSE
+                 GO TO 2110-EX
+              END-IF
+           END-IF.
+
+           MOVE DIPARTIMENTO OF DCL-CPSDIP    TO W-DIPART-CORR.
+           MOVE ZERO                          TO W-CONT-DIPART.
+           MOVE W-DIPART-CORR                 TO TD-DIPART.
+           MOVE R-TESTA-DIPART                TO RUOLODIP-REC.
+           WRITE RUOLODIP-REC.
+
+       2110-EX. EXIT.
+      *
+      *
+       2120-STAMPA-DETT SECTION.
+      *---------------*
+           MOVE COD-MATRICOLA-DIP OF DCL-CPSDIP TO RD-MATRICOLA.
+           MOVE COGNOME           OF DCL-CPSDIP TO RD-COGNOME.
+           MOVE NOME              OF DCL-CPSDIP TO RD-NOME.
+           MOVE COD-FISC          OF DCL-CPSDIP TO RD-COD-FISC.
+           MOVE DATA-NASCITA      OF DCL-CPSDIP TO RD-DATA-NASC.
+           MOVE QUALIFICA-INTERNA OF DCL-CPSDIP TO RD-QU-INT.
+           MOVE R-DETTAGLIO                     TO RUOLODIP-REC.
+           WRITE RUOLODIP-REC.
+
+           ADD 1 TO W-CONT-DIPART.
+           ADD 1 TO W-TOT-DIPENDENTI.
+
+       2120-EX. EXIT.
+      *
+      *
+       2130-ACCUMULA-DIPART SECTION.
+      *---------------*
+           SET IND-DIP TO 1.
+           SEARCH W-DIPARTI
+              AT END
+                 IF W-NUM-DIPART < 100
+                    ADD 1                    TO W-NUM-DIPART
+                    SET IND-DIP              TO W-NUM-DIPART
+                    MOVE DIPARTIMENTO OF DCL-CPSDIP
+                                             TO W-DIP-COD (IND-DIP)
+                    MOVE 1                   TO W-DIP-CONT (IND-DIP)
+                 END-IF
+              WHEN W-DIP-COD (IND-DIP) = DIPARTIMENTO OF DCL-CPSDIP
+                 ADD 1                       TO W-DIP-CONT (IND-DIP)
+           END-SEARCH.
+
+       2130-EX. EXIT.
+      *
+      *
+       2200-SUBTOTALE SECTION.
+      *---------------*
+           MOVE W-CONT-DIPART TO RS-CONT.
+           MOVE R-RIGA-SUBTOT TO RUOLODIP-REC.
+           WRITE RUOLODIP-REC.
+           MOVE R-RIGA-VUOTA  TO RUOLODIP-REC.
+           WRITE RUOLODIP-REC.
+
+       2200-EX. EXIT.
+      *
+      *
+       2998-DBERROR SECTION.
+      *----------------------
+           DISPLAY '** ERRORE SQL, SQLCODE: ' SQLCODE
+                   ' PGM: ' W-NOME-PGM.
+           CLOSE RUOLODIP.
+           STOP RUN.
+
+       2998-EX. EXIT.
+      *
+      *
+       3000-FINE-ELAB SECTION.
+      *-----------------------
+           MOVE W-TOT-DIPENDENTI TO RT-TOT.
+           MOVE R-RIGA-TOT       TO RUOLODIP-REC.
+           WRITE RUOLODIP-REC.
+
+           CLOSE RUOLODIP.
+
+       3000-EX. EXIT.
