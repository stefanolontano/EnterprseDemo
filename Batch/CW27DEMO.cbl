@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW27DEMO.
+      * ---
+      ******************************************************************
+      * PROGETTO        :                                              *
+      * ID. TRANSAZIONE : (BATCH - NESSUNA TRANSID)                    *
+      *----------------------------------------------------------------*
+      * AREA COMPETENTE :                                              *
+      * OGGETTO         : RICLASSIFICAZIONE MASSIVA DELLA QUALIFICA     *
+      *                   INTERNA                                      *
+      * TIPO OPERAZIONE : BATCH DI AGGIORNAMENTO                       *
+      * TABELLE USATE   : CPS04.CWDIPENDENTI, CPS04.CWQUALIF           *
+      *----------------------------------------------------------------*
+      * CREAZIONE       : 09/08/2026                                   *
+      * ULTIMA MODIFICA : 09/08/2026                                   *
+      ******************************************************************
+      ******************************************************************
+      * PROGRAMMA BATCH CHE LEGGE UN FILE DI RICHIESTE (MASSQUAL), OGNI *
+      * RECORD DEL QUALE ABBINA UNA QUALIFICA INTERNA DI PARTENZA AD    *
+      * UNA QUALIFICA INTERNA DI ARRIVO, E RIPORTA LA VARIAZIONE SU     *
+      * TUTTI I RECORD DI CPS04.CWDIPENDENTI CHE HANNO ANCORA LA        *
+      * QUALIFICA DI PARTENZA, IN UN'UNICA ELABORAZIONE (ANZICHE'       *
+      * RIPETERE A MANO L'AGGIORNAMENTO SINGOLO GIA' PREVISTO DA        *
+      * CW07DEMO - 1426-AGGIORNAMENTO - MATRICOLA PER MATRICOLA).       *
+      * LA QUALIFICA DI ARRIVO VIENE VERIFICATA CONTRO CPS04.CWQUALIF   *
+      * (STESSA TABELLA E STESSO CONTROLLO GIA' USATI DA CW04DEMO E     *
+      * CW07DEMO), RIFIUTANDO LA RICHIESTA SE NON E' UNA QUALIFICA      *
+      * ATTIVA CENSITA IN TABELLA. PER OGNI RICHIESTA VIENE STAMPATO    *
+      * L'ESITO (NUMERO DI DIPENDENTI RICLASSIFICATI, O IL MOTIVO DEL   *
+      * RIFIUTO) SU UN TABULATO DI RIEPILOGO.                           *
+      ******************************************************************
+      * ---
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASSQUAL       ASSIGN TO MASSQUAL
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS W-FS-MASSQUAL.
+
+           SELECT MASSREP        ASSIGN TO MASSREP
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS W-FS-MASSREP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASSQUAL
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 16 CHARACTERS.
+       01  MASSQUAL-REC.
+           05  MQ-QUALIF-VECCHIA          PIC X(8).
+           05  MQ-QUALIF-NUOVA            PIC X(8).
+
+       FD  MASSREP
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  MASSREP-REC                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE VARIABILI HOST                                  *
+      * -------------------------------------------------------------- *
+       01  W-NOME-PGM                     PIC  X(8)   VALUE 'CW27DEMO'.
+       01  W-FS-MASSQUAL                  PIC  X(2)   VALUE ZEROES.
+           88  FS-MASSQUAL-OK                         VALUE '00'.
+       01  W-FS-MASSREP                   PIC  X(2)   VALUE ZEROES.
+           88  FS-MASSREP-OK                          VALUE '00'.
+       01  SW-FINE-MASSQUAL               PIC  X(1)   VALUE 'N'.
+           88  FINE-MASSQUAL                          VALUE 'S'.
+       01  W-SQLCODE                      PIC S9(3)   COMP VALUE +0.
+           88  W-SQLCODE-OK          VALUE +0.
+           88  W-SQLCODE-NOT-FOUND   VALUE +100.
+       01  W-COUNT                        PIC S9(7)   COMP-3 VALUE 0.
+       01  W-CONTA-RICHIESTE              PIC S9(5)   COMP-3 VALUE 0.
+       01  W-CONTA-ACCETTATE              PIC S9(5)   COMP-3 VALUE 0.
+       01  W-CONTA-RIFIUTATE              PIC S9(5)   COMP-3 VALUE 0.
+       01  W-CONTA-DIPENDENTI             PIC S9(7)   COMP-3 VALUE 0.
+
+      * -------------------------------------------------------------- *
+      *    RIGHE DEL TABULATO DI RIEPILOGO                             *
+      * -------------------------------------------------------------- *
+       01  R-INTESTAZ-1                   PIC X(133) VALUE
+           'RICLASSIFICAZIONE MASSIVA QUALIFICA INTERNA'.
+       01  R-INTESTAZ-2                   PIC X(133) VALUE
+           'QUALIF. PARTENZA   QUALIF. ARRIVO     ESITO'.
+       01  R-RIGA-DETT.
+           05  RD-QUALIF-VECCHIA          PIC X(8).
+           05  FILLER                     PIC X(11)  VALUE SPACES.
+           05  RD-QUALIF-NUOVA            PIC X(8).
+           05  FILLER                     PIC X(11)  VALUE SPACES.
+           05  RD-ESITO                   PIC X(60)  VALUE SPACES.
+           05  FILLER                     PIC X(35)  VALUE SPACES.
+       01  R-RIGA-TRAILER.
+           05  FILLER                     PIC X(30)  VALUE
+               'RICHIESTE ESAMINATE  : '.
+           05  RT-CONTA-RICHIESTE         PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(10)  VALUE SPACES.
+           05  FILLER                     PIC X(30)  VALUE
+               'RICHIESTE ACCETTATE  : '.
+           05  RT-CONTA-ACCETTATE         PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(43)  VALUE SPACES.
+       01  R-RIGA-TRAILER-2.
+           05  FILLER                     PIC X(30)  VALUE
+               'RICHIESTE RIFIUTATE  : '.
+           05  RT-CONTA-RIFIUTATE         PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(10)  VALUE SPACES.
+           05  FILLER                     PIC X(30)  VALUE
+               'DIPENDENTI RICLASSIFICATI : '.
+           05  RT-CONTA-DIPENDENTI        PIC ZZZ.ZZ9.
+           05  FILLER                     PIC X(40)  VALUE SPACES.
+       01  R-RIGA-VUOTA                   PIC X(133) VALUE SPACES.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE SQLA E TABELLE                                  *
+      * -------------------------------------------------------------- *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+
+           EXEC SQL  INCLUDE CWDIPE  END-EXEC.
+
+           EXEC SQL  INCLUDE CWQUALI END-EXEC.
+
+       PROCEDURE DIVISION.
+      *---
+       0000-MAIN SECTION.
+      *---------*
+           PERFORM 1000-INIZIO-ELAB.
+           PERFORM 2000-CORPO-ELAB.
+           PERFORM 3000-FINE-ELAB.
+           STOP RUN.
+
+       0000-EX. EXIT.
+      *
+      *
+       1000-INIZIO-ELAB SECTION.
+      *----------------*
+           OPEN INPUT  MASSQUAL.
+           IF NOT FS-MASSQUAL-OK
+              DISPLAY '** ERRORE OPEN MASSQUAL, FILE STATUS: '
+                      W-FS-MASSQUAL
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT MASSREP.
+           IF NOT FS-MASSREP-OK
+              DISPLAY '** ERRORE OPEN MASSREP, FILE STATUS: '
+                      W-FS-MASSREP
+              STOP RUN
+           END-IF.
+
+           MOVE R-INTESTAZ-1 TO MASSREP-REC.
+           WRITE MASSREP-REC.
+           MOVE R-RIGA-VUOTA TO MASSREP-REC.
+           WRITE MASSREP-REC.
+           MOVE R-INTESTAZ-2 TO MASSREP-REC.
+           WRITE MASSREP-REC.
+
+       1000-EX. EXIT.
+      *
+      *
+       2000-CORPO-ELAB SECTION.
+      *------------------------
+           EXEC SQL WHENEVER SQLERROR GO TO 2998-DBERROR END-EXEC.
+
+           PERFORM 2100-LEGGI-MASSQUAL.
+
+           PERFORM UNTIL FINE-MASSQUAL
+              ADD 1 TO W-CONTA-RICHIESTE
+              PERFORM 2200-ELABORA-RICHIESTA
+              PERFORM 2100-LEGGI-MASSQUAL
+           END-PERFORM.
+
+       2000-EX. EXIT.
+      *
+      *
+       2100-LEGGI-MASSQUAL SECTION.
+      *---------------*
+           READ MASSQUAL
+              AT END SET FINE-MASSQUAL TO TRUE
+           END-READ.
+
+           IF NOT FINE-MASSQUAL AND NOT FS-MASSQUAL-OK
+              DISPLAY '** ERRORE READ MASSQUAL, FILE STATUS: '
+                      W-FS-MASSQUAL
+              SET FINE-MASSQUAL TO TRUE
+           END-IF.
+
+       2100-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * VALIDA LA QUALIFICA DI ARRIVO CONTRO CPS04.CWQUALIF E, SE       *
+      * ATTIVA E CENSITA, RIPORTA LA VARIAZIONE SU TUTTE LE MATRICOLE   *
+      * DI CPS04.CWDIPENDENTI CHE HANNO ANCORA LA QUALIFICA DI PARTENZA *
+      ******************************************************************
+       2200-ELABORA-RICHIESTA SECTION.
+      *---------------*
+           MOVE MQ-QUALIF-NUOVA TO CODICE OF DCL-CPSQUA.
+
+           EXEC SQL SELECT COUNT(*)
+                      INTO :W-COUNT
+                      FROM CPS04.CWQUALIF
+                     WHERE CODICE = :DCL-CPSQUA.CODICE
+                     AND   STATO_QUALIFICA = 'A'
+           END-EXEC.
+
+           IF W-COUNT = 0
+              MOVE 'QUALIFICA DI ARRIVO NON CENSITA O NON ATTIVA'
+                                                   TO RD-ESITO
+              ADD 1 TO W-CONTA-RIFIUTATE
+           ELSE
+              PERFORM 2210-CONTA-INTERESSATI
+              PERFORM 2220-AGGIORNA-MASSIVO
+              MOVE 'RICLASSIFICAZIONE ESEGUITA'    TO RD-ESITO
+              ADD 1 TO W-CONTA-ACCETTATE
+              ADD W-COUNT TO W-CONTA-DIPENDENTI
+           END-IF.
+
+           MOVE MQ-QUALIF-VECCHIA TO RD-QUALIF-VECCHIA.
+           MOVE MQ-QUALIF-NUOVA   TO RD-QUALIF-NUOVA.
+           MOVE R-RIGA-DETT       TO MASSREP-REC.
+           WRITE MASSREP-REC.
+
+       2200-EX. EXIT.
+      *
+      *
+       2210-CONTA-INTERESSATI SECTION.
+      *---------------*
+           EXEC SQL SELECT COUNT(*)
+                      INTO :W-COUNT
+                      FROM CPS04.CWDIPENDENTI
+                     WHERE QUALIFICA_INTERNA = :MQ-QUALIF-VECCHIA
+           END-EXEC.
+
+       2210-EX. EXIT.
+      *
+      *
+       2220-AGGIORNA-MASSIVO SECTION.
+      *---------------*
+           EXEC SQL UPDATE CPS04.CWDIPENDENTI
+                       SET QUALIFICA_INTERNA = :MQ-QUALIF-NUOVA
+                     WHERE QUALIFICA_INTERNA = :MQ-QUALIF-VECCHIA
+           END-EXEC.
+
+       2220-EX. EXIT.
+      *
+      *
+       2998-DBERROR SECTION.
+      *----------------------
+           DISPLAY '** ERRORE SQL, SQLCODE: ' SQLCODE
+                   ' PGM: ' W-NOME-PGM.
+           CLOSE MASSQUAL MASSREP.
+           STOP RUN.
+
+       2998-EX. EXIT.
+      *
+      *
+       3000-FINE-ELAB SECTION.
+      *-----------------------
+           MOVE R-RIGA-VUOTA     TO MASSREP-REC.
+           WRITE MASSREP-REC.
+
+           MOVE W-CONTA-RICHIESTE  TO RT-CONTA-RICHIESTE.
+           MOVE W-CONTA-ACCETTATE  TO RT-CONTA-ACCETTATE.
+           MOVE R-RIGA-TRAILER     TO MASSREP-REC.
+           WRITE MASSREP-REC.
+
+           MOVE W-CONTA-RIFIUTATE  TO RT-CONTA-RIFIUTATE.
+           MOVE W-CONTA-DIPENDENTI TO RT-CONTA-DIPENDENTI.
+           MOVE R-RIGA-TRAILER-2   TO MASSREP-REC.
+           WRITE MASSREP-REC.
+
+           CLOSE MASSQUAL.
+           CLOSE MASSREP.
+
+       3000-EX. EXIT.
+      *
