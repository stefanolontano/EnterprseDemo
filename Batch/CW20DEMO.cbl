@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW20DEMO.
+      * ---
+      ******************************************************************
+      * PROGETTO        :                                              *
+      * ID. TRANSAZIONE : (BATCH - NESSUNA TRANSID)                    *
+      *----------------------------------------------------------------*
+      * AREA COMPETENTE :                                              *
+      * OGGETTO         : RIALLINEAMENTO NOTTURNO CWDIPENDENTI/ARCHIVIO*
+      * TIPO OPERAZIONE : BATCH DI CONTROLLO                           *
+      * TABELLE USATE   : CWDIPENDENTI, ARCHIVIO (VSAM)                *
+      *----------------------------------------------------------------*
+      * CREAZIONE       : 09/08/2026                                   *
+      * ULTIMA MODIFICA : 09/08/2026                                   *
+      ******************************************************************
+      ******************************************************************
+      * PROGRAMMA BATCH, LANCIATO IN NOTTURNO, CHE SCORRE PER INTERO   *
+      * IL FILE VSAM ARCHIVIO E, PER OGNI MATRICOLA IN ESSO PRESENTE,  *
+      * VERIFICA SE LA STESSA MATRICOLA E' ANCORA ATTIVA SU            *
+      * CPS04.CWDIPENDENTI. UNA MATRICOLA ANCORA ATTIVA CHE COMPARE    *
+      * ANCHE IN ARCHIVIO SIGNIFICA CHE UNA CANCELLAZIONE NON E'       *
+      * STATA PORTATA A TERMINE CORRETTAMENTE (O CHE IL DIPENDENTE E'  *
+      * STATO RIPRISTINATO TRAMITE CW19DEMO SENZA CHE L'ARCHIVIO       *
+      * VENISSE RIMOSSO, DATO CHE ARCHIVIO NON PREVEDE UNA DELETE).    *
+      * LE DISCORDANZE VENGONO STAMPATE SU UN TABULATO DI              *
+      * RIALLINEAMENTO, CON UN CONTATORE FINALE.                       *
+      ******************************************************************
+      * ---
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVIO       ASSIGN TO ARCHIVIO
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS MODE  IS SEQUENTIAL
+                                 RECORD KEY   IS FD-VS-KEY
+                                 FILE STATUS  IS W-FS-ARCHIVIO.
+
+           SELECT RIALLIN        ASSIGN TO RIALLIN
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS W-FS-RIALLIN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVIO
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 84 CHARACTERS.
+       01  FD-VS-ARCHIVIO.
+           05  FD-VS-KEY                  PIC X(5).
+           05  FILLER                     PIC X(79).
+
+       FD  RIALLIN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  RIALLIN-REC                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+      * -------------------------------------------------------------- *
+      *      TRACCIATO RECORD DEL FILE VSAM ARCHIVIO                   *
+      * -------------------------------------------------------------- *
+           COPY CWFILE.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE VARIABILI HOST                                  *
+      * -------------------------------------------------------------- *
+       01  W-NOME-PGM                     PIC  X(8)   VALUE 'CW20DEMO'.
+       01  W-FS-ARCHIVIO                  PIC  X(2)   VALUE ZEROES.
+           88  FS-ARCHIVIO-OK                         VALUE '00'.
+           88  FS-ARCHIVIO-EOF                        VALUE '10'.
+       01  W-FS-RIALLIN                   PIC  X(2)   VALUE ZEROES.
+           88  FS-RIALLIN-OK                          VALUE '00'.
+       01  SW-FINE-ARCHIVIO               PIC  X(1)   VALUE 'N'.
+           88  FINE-ARCHIVIO                          VALUE 'S'.
+       01  W-MATRICOLA-NUM                PIC S9(5)   COMP-3 VALUE 0.
+       01  W-CONTA-ATTIVI                 PIC S9(5)   COMP-3 VALUE 0.
+       01  W-CONTA-LETTI                  PIC S9(7)   COMP-3 VALUE 0.
+       01  W-CONTA-DISCORD                PIC S9(7)   COMP-3 VALUE 0.
+
+      * -------------------------------------------------------------- *
+      *    RIGHE DEL TABULATO DI RIALLINEAMENTO                        *
+      * -------------------------------------------------------------- *
+       01  R-INTESTAZ-1                   PIC X(133) VALUE
+           'RIALLINEAMENTO NOTTURNO CWDIPENDENTI / ARCHIVIO'.
+       01  R-INTESTAZ-2                   PIC X(133) VALUE
+           'MATRICOLA COGNOME                       NOME
+      -    '          MOTIVO DISCORDANZA'.
+       01  R-RIGA-DETT.
+           05  RD-MATRICOLA               PIC 9(5).
+           05  FILLER                     PIC X(1)   VALUE SPACE.
+           05  RD-COGNOME                 PIC X(30).
+           05  FILLER                     PIC X(1)   VALUE SPACE.
+           05  RD-NOME                    PIC X(15)  VALUE SPACES.
+           05  FILLER                     PIC X(1)   VALUE SPACE.
+           05  RD-MOTIVO                  PIC X(60)  VALUE
+               'MATRICOLA ANCORA ATTIVA IN CWDIPENDENTI'.
+           05  FILLER                     PIC X(20)  VALUE SPACES.
+       01  R-RIGA-TRAILER.
+           05  FILLER                     PIC X(30)  VALUE
+               'RECORD ARCHIVIO ESAMINATI : '.
+           05  RT-CONTA-LETTI             PIC ZZZ.ZZ9.
+           05  FILLER                     PIC X(10)  VALUE SPACES.
+           05  FILLER                     PIC X(30)  VALUE
+               'DISCORDANZE RILEVATE : '.
+           05  RT-CONTA-DISCORD           PIC ZZZ.ZZ9.
+           05  FILLER                     PIC X(40)  VALUE SPACES.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE SQLA E TABELLE                                  *
+      * -------------------------------------------------------------- *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+
+           EXEC SQL  INCLUDE CWDIPE  END-EXEC.
+
+       PROCEDURE DIVISION.
+      *---
+       0000-MAIN SECTION.
+      *---------*
+           PERFORM 1000-INIZIO-ELAB.
+           PERFORM 2000-CORPO-ELAB.
+           PERFORM 3000-FINE-ELAB.
+           STOP RUN.
+
+       0000-EX. EXIT.
+      *
+      *
+       1000-INIZIO-ELAB SECTION.
+      *----------------*
+           OPEN INPUT  ARCHIVIO.
+           IF NOT FS-ARCHIVIO-OK
+              DISPLAY '** ERRORE OPEN ARCHIVIO, FILE STATUS: '
+                      W-FS-ARCHIVIO
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RIALLIN.
+           IF NOT FS-RIALLIN-OK
+              DISPLAY '** ERRORE OPEN RIALLIN, FILE STATUS: '
+                      W-FS-RIALLIN
+              STOP RUN
+           END-IF.
+
+           MOVE R-INTESTAZ-1 TO RIALLIN-REC.
+           WRITE RIALLIN-REC.
+           MOVE R-INTESTAZ-2 TO RIALLIN-REC.
+           WRITE RIALLIN-REC.
+
+       1000-EX. EXIT.
+      *
+      *
+       2000-CORPO-ELAB SECTION.
+      *------------------------
+           PERFORM 2100-LEGGI-ARCHIVIO.
+
+           PERFORM UNTIL FINE-ARCHIVIO
+              MOVE FD-VS-ARCHIVIO  TO VS-ARCHIVIO
+              ADD 1                TO W-CONTA-LETTI
+              PERFORM 2200-VERIFICA-DB2
+              PERFORM 2100-LEGGI-ARCHIVIO
+           END-PERFORM.
+
+       2000-EX. EXIT.
+      *
+      *
+       2100-LEGGI-ARCHIVIO SECTION.
+      *---------------*
+           READ ARCHIVIO INTO FD-VS-ARCHIVIO
+              AT END SET FINE-ARCHIVIO TO TRUE
+           END-READ.
+
+           IF NOT FINE-ARCHIVIO AND NOT FS-ARCHIVIO-OK
+              DISPLAY '** ERRORE READ ARCHIVIO, FILE STATUS: '
+                      W-FS-ARCHIVIO
+              SET FINE-ARCHIVIO TO TRUE
+           END-IF.
+
+       2100-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * VERIFICA SE LA MATRICOLA APPENA LETTA DA ARCHIVIO E' ANCORA    *
+      * PRESENTE (E QUINDI ANCORA ATTIVA) SU CPS04.CWDIPENDENTI        *
+      ******************************************************************
+       2200-VERIFICA-DB2 SECTION.
+      *---------------*
+           MOVE VS-MATRICOLA TO W-MATRICOLA-NUM.
+
+           EXEC SQL SELECT COUNT(*)
+                      INTO :W-CONTA-ATTIVI
+                      FROM CPS04.CWDIPENDENTI
+                     WHERE COD_MATRICOLA_DIP = :W-MATRICOLA-NUM
+           END-EXEC.
+
+           IF W-CONTA-ATTIVI > 0
+              PERFORM 2300-SCRIVI-DISCORD
+           END-IF.
+
+       2200-EX. EXIT.
+      *
+      *
+       2300-SCRIVI-DISCORD SECTION.
+      *---------------*
+           MOVE W-MATRICOLA-NUM TO RD-MATRICOLA.
+           MOVE VS-COGNOME      TO RD-COGNOME.
+           MOVE VS-NOME         TO RD-NOME.
+           MOVE R-RIGA-DETT     TO RIALLIN-REC.
+           WRITE RIALLIN-REC.
+           ADD 1 TO W-CONTA-DISCORD.
+
+       2300-EX. EXIT.
+      *
+      *
+       3000-FINE-ELAB SECTION.
+      *-----------------------
+           MOVE W-CONTA-LETTI   TO RT-CONTA-LETTI.
+           MOVE W-CONTA-DISCORD TO RT-CONTA-DISCORD.
+           MOVE R-RIGA-TRAILER  TO RIALLIN-REC.
+           WRITE RIALLIN-REC.
+
+           CLOSE ARCHIVIO.
+           CLOSE RIALLIN.
+
+       3000-EX. EXIT.
+      *
