@@ -0,0 +1,917 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW32DEMO.
+      * ---
+      ******************************************************************
+      * PROGETTO        :                                              *
+      * ID. TRANSAZIONE : (BATCH - NESSUNA TRANSID)                    *
+      *----------------------------------------------------------------*
+      * AREA COMPETENTE :                                              *
+      * OGGETTO         : CARICAMENTO MASSIVO DI NUOVE MATRICOLE        *
+      * TIPO OPERAZIONE : BATCH DI CARICAMENTO                         *
+      * TABELLE USATE   : CPS04.CWDIPENDENTI, CPS04.CWQUALIF           *
+      *----------------------------------------------------------------*
+      * CREAZIONE       : 09/08/2026                                   *
+      * ULTIMA MODIFICA : 09/08/2026                                   *
+      ******************************************************************
+      ******************************************************************
+      * PROGRAMMA BATCH CHE LEGGE UN FILE SEQUENZIALE DI NUOVE          *
+      * MATRICOLE (NUOVIDIP), UNA PER RECORD, ED ESEGUE SU CIASCUNA GLI *
+      * STESSI CONTROLLI DI CONGRUENZA APPLICATI DA CW04DEMO IN         *
+      * 2200-CONTROLLI (CAMPI OBBLIGATORI, QUALIFICA INTERNA CENSITA E  *
+      * ATTIVA IN CPS04.CWQUALIF, VALIDITA' FORMALE DELLA DATA DI       *
+      * NASCITA COMPRESO IL CALCOLO DELL'ANNO BISESTILE, FASCIA D'ETA'  *
+      * CONSENTITA ALL'ASSUNZIONE) PIU' IL CONTROLLO DI VALIDITA' DEL   *
+      * CODICE FISCALE NORMALMENTE ESEGUITO IN LINEA TRAMITE LINK ALLA  *
+      * ROUTINE IET012CT (CW12DEMO). POICHE' IET012CT E' UNA ROUTINE    *
+      * CICS (TERMINA CON EXEC CICS RETURN) E NON E' RICHIAMABILE DA UN *
+      * PROGRAMMA BATCH, IL CALCOLO DEL CARATTERE DI CONTROLLO E'       *
+      * RIPORTATO QUI PARAGRAFO PER PARAGRAFO, CON GLI STESSI NOMI E LO *
+      * STESSO ALGORITMO DI CW12DEMO.                                   *
+      * LE MATRICOLE CHE SUPERANO TUTTI I CONTROLLI VENGONO INSERITE IN *
+      * CPS04.CWDIPENDENTI CON MATRICOLA ASSEGNATA IN AUTOMATICO COME   *
+      * PROGRESSIVO SUCCESSIVO ALLA MATRICOLA PIU' ALTA GIA' PRESENTE   *
+      * (STESSO CRITERIO DI CW04DEMO), STATO_DIPENDENTE = 'A' E         *
+      * VERSIONE = 1. PER OGNI RECORD LETTO VIENE STAMPATO L'ESITO      *
+      * (CARICATA CON LA MATRICOLA ASSEGNATA, OPPURE IL MOTIVO DELLO    *
+      * SCARTO) SU UN TABULATO DI RIEPILOGO (CARICOREP).                *
+      ******************************************************************
+      * ---
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUOVIDIP       ASSIGN TO NUOVIDIP
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS W-FS-NUOVIDIP.
+
+           SELECT CARICOREP      ASSIGN TO CARICOREP
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS W-FS-CARICOREP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUOVIDIP
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 95 CHARACTERS.
+       01  NUOVIDIP-REC.
+           05  ND-COGNOME                 PIC X(30).
+           05  ND-NOME                    PIC X(15).
+           05  ND-GG-NASC                 PIC X(2).
+           05  ND-MM-NASC                 PIC X(2).
+           05  ND-AA-NASC                 PIC X(4).
+           05  ND-QUALIFICA               PIC X(8).
+           05  ND-COD-FISC                PIC X(16).
+           05  ND-DIPARTIMENTO            PIC X(10).
+           05  ND-GG-ASSUN                PIC X(2).
+           05  ND-MM-ASSUN                PIC X(2).
+           05  ND-AA-ASSUN                PIC X(4).
+
+       FD  CARICOREP
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  CARICOREP-REC                  PIC X(133).
+
+       WORKING-STORAGE SECTION.
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE VARIABILI HOST                                  *
+      * -------------------------------------------------------------- *
+       01  W-NOME-PGM                     PIC  X(8)   VALUE 'CW32DEMO'.
+       01  W-FS-NUOVIDIP                  PIC  X(2)   VALUE ZEROES.
+           88  FS-NUOVIDIP-OK                         VALUE '00'.
+       01  W-FS-CARICOREP                 PIC  X(2)   VALUE ZEROES.
+           88  FS-CARICOREP-OK                        VALUE '00'.
+       01  SW-FINE-NUOVIDIP               PIC  X(1)   VALUE 'N'.
+           88  FINE-NUOVIDIP                          VALUE 'S'.
+       01  W-SQLCODE                      PIC S9(3)   COMP VALUE +0.
+           88  W-SQLCODE-OK          VALUE +0.
+           88  W-SQLCODE-NOT-FOUND   VALUE +100.
+       01  W-COUNT                        PIC S9(7)   COMP-3 VALUE 0.
+       01  W-CONTA-LETTI                  PIC S9(5)   COMP-3 VALUE 0.
+       01  W-CONTA-ACCETTATI              PIC S9(5)   COMP-3 VALUE 0.
+       01  W-CONTA-RIFIUTATI              PIC S9(5)   COMP-3 VALUE 0.
+       01  W-MATRICOLA-MAX                PIC S9(5)   COMP-3 VALUE 0.
+       01  W-NULL-MATRICOLA               PIC S9(4)   COMP   VALUE 0.
+       01  W-ESITO                        PIC X(60)   VALUE SPACES.
+
+      * -------------------------------------------------------------- *
+      *    DATA DI SISTEMA (DATA DI ELABORAZIONE)                      *
+      * -------------------------------------------------------------- *
+       01  W-DATA-ODIERNA-6.
+           05  W-RUN-AA                   PIC 9(2).
+           05  W-RUN-MM                   PIC 9(2).
+           05  W-RUN-GG                   PIC 9(2).
+       01  W-DATA-ODIERNA-8.
+           05  W-OGGI-AAAA                PIC 9(4).
+           05  W-OGGI-MM                  PIC 9(2).
+           05  W-OGGI-GG                  PIC 9(2).
+
+       01  W-DATA-NASCITA.
+           05  W-AA-NASC                  PIC X(4).
+           05  FILLER                     PIC X       VALUE '-'.
+           05  W-MM-NASC                  PIC X(2).
+           05  FILLER                     PIC X       VALUE '-'.
+           05  W-GG-NASC                  PIC X(2).
+
+       01  W-DATA-ASSUNZIONE.
+           05  W-AA-ASSUN                 PIC X(4).
+           05  FILLER                     PIC X       VALUE '-'.
+           05  W-MM-ASSUN                 PIC X(2).
+           05  FILLER                     PIC X       VALUE '-'.
+           05  W-GG-ASSUN                 PIC X(2).
+
+       01  W-A-NASC-NUM                   PIC 9(4)    VALUE 0.
+       01  W-RISULTATO                    PIC 9(4)    VALUE 0.
+       01  W-RESTO                        PIC 9(4)    VALUE 0.
+       01  W-RISULTATO-100                PIC 9(4)    VALUE 0.
+       01  W-RESTO-100                    PIC 9(4)    VALUE 0.
+       01  W-RISULTATO-400                PIC 9(4)    VALUE 0.
+       01  W-RESTO-400                    PIC 9(4)    VALUE 0.
+
+       01  W-ETA-MIN-ASSUNZIONE           PIC 9(3)    VALUE 16.
+       01  W-ETA-MAX-ASSUNZIONE           PIC 9(3)    VALUE 67.
+       01  W-ANNO-NASCITA                 PIC 9(4)    VALUE 0.
+       01  W-ETA-ASSUNZIONE               PIC S9(3)   COMP-3 VALUE 0.
+
+      * -------------------------------------------------------------- *
+      *    RIGHE DEL TABULATO DI RIEPILOGO                             *
+      * -------------------------------------------------------------- *
+       01  R-INTESTAZ-1                   PIC X(133) VALUE
+           'CARICAMENTO MASSIVO NUOVE MATRICOLE'.
+       01  R-INTESTAZ-2                   PIC X(133) VALUE
+           'COGNOME                        NOME             ESITO'.
+       01  R-RIGA-DETT.
+           05  RD-COGNOME                 PIC X(30).
+           05  FILLER                     PIC X(1)   VALUE SPACES.
+           05  RD-NOME                    PIC X(15).
+           05  FILLER                     PIC X(1)   VALUE SPACES.
+           05  RD-ESITO                   PIC X(60).
+           05  FILLER                     PIC X(26)  VALUE SPACES.
+       01  R-RIGA-TRAILER.
+           05  FILLER                     PIC X(30)  VALUE
+               'RECORD LETTI         : '.
+           05  RT-CONTA-LETTI             PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(10)  VALUE SPACES.
+           05  FILLER                     PIC X(30)  VALUE
+               'RECORD CARICATI      : '.
+           05  RT-CONTA-ACCETTATI         PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(43)  VALUE SPACES.
+       01  R-RIGA-TRAILER-2.
+           05  FILLER                     PIC X(30)  VALUE
+               'RECORD SCARTATI      : '.
+           05  RT-CONTA-RIFIUTATI         PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(93)  VALUE SPACES.
+       01  R-RIGA-VUOTA                   PIC X(133) VALUE SPACES.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE SQLA E TABELLE                                  *
+      * -------------------------------------------------------------- *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+
+           EXEC SQL  INCLUDE CWDIPE  END-EXEC.
+
+           EXEC SQL  INCLUDE CWQUALI END-EXEC.
+
+      * -------------------------------------------------------------- *
+      * AREA DI LAVORO PER IL CONTROLLO DI VALIDITA' DEL CODICE         *
+      * FISCALE, RIPORTATA DA IET012CT (CW12DEMO) - VEDI NOTA IN TESTA  *
+      * -------------------------------------------------------------- *
+           EXEC SQL  INCLUDE CWC012  END-EXEC.
+
+       01  CAMPO-COMODO            PIC 9(3).
+
+       01  TAB-CODFIS.
+           02 EL-CODFIS            PIC X  OCCURS 16.
+
+       01  TAB-CODFIS-NUM.
+           02 EL-CODFIS-NUM        PIC 9  OCCURS 11.
+
+       01  CAMPO-36.
+           02 FILLER               PIC X(36)
+              VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789'.
+       01  TAB-36 REDEFINES CAMPO-36.
+           02 EL-CARATTERE         PIC X OCCURS 36.
+
+       01  CAMPO-36-02.
+           02 FILLER               PIC X(32)
+              VALUE '00010203040506070809101112131415'.
+           02 FILLER               PIC X(32)
+              VALUE '16171819202122232425000102030405'.
+           02 FILLER               PIC X(8)
+              VALUE '06070809'.
+       01  TAB-36-02 REDEFINES CAMPO-36-02.
+           02 EL-NUMERO-PAR        PIC 99    OCCURS 36.
+
+       01  CAMPO-36-03.
+           02 FILLER               PIC X(32)
+              VALUE '01000507091315171921020418201103'.
+           02 FILLER               PIC X(32)
+              VALUE '06081214161022252423010005070913'.
+           02 FILLER               PIC X(8)
+              VALUE '15171921'.
+       01  TAB-36-03 REDEFINES CAMPO-36-03.
+           02 EL-NUMERO-DIS        PIC 99    OCCURS 36.
+
+       01  COMODO-CD               PIC X        VALUE SPACES.
+       01  IND-CF                  PIC S9(4) COMP VALUE ZERO.
+       01  IND-CAR                 PIC S9(4) COMP VALUE ZERO.
+       01  CTR1                    PIC S9(4) COMP VALUE ZERO.
+       01  RESTO-CF                PIC 99  VALUE ZERO.
+       01  NUMERO-CONTROLLO        PIC 9  VALUE ZERO.
+       01  CONT                    PIC 99.
+       01  DECINE-UNITA  REDEFINES  CONT.
+           02 DECINE               PIC 9.
+           02 UNITA                PIC 9.
+
+       01   ALFA                        PIC X(26)
+            VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01   TAB-ALFA   REDEFINES ALFA.
+            02  ELE-ALFA    OCCURS 26    PIC X.
+
+       01  INDICI.
+            05 IND-ALFA                PIC 9(02) VALUE ZERO.
+            05 IND-ALFA2               PIC 9(02) VALUE ZERO.
+
+       01   FLAG-ALFA                  PIC 9     VALUE ZERO.
+
+       01   CODFI.
+           02  CODFI1.
+               03  CODFI11.
+                   04  ELE-CODFI11               PIC X OCCURS 6.
+               03  CODFI12                       PIC X(02).
+               03  CODFI13                       PIC X.
+               03  CODFI14                       PIC X(02).
+               03  NUM-CODFI14 REDEFINES CODFI14 PIC 99.
+           02  CODFI1-R REDEFINES CODFI1.
+               03  CODFI1-RA                     PIC 9(10).
+               03  CODFI1-RB                     PIC 9(01).
+           02  CODFI2.
+               03  CODFI21                       PIC X.
+               03  CODFI22                       PIC X(03).
+               03  CODFI23                       PIC X.
+           02  CODFI2-R REDEFINES CODFI2         PIC 9(05).
+       01   CODFI-R REDEFINES CODFI.
+           02  CODFI-R1                          PIC 9(05).
+           02  CODFI-R2                          PIC 9(11).
+           02  CODFI-R20 REDEFINES CODFI-R2.
+               03  CODFI-R21                     PIC 9(10).
+               03  CODFI-R22                     PIC 9(01).
+       01  CODFI111 REDEFINES CODFI.
+           02  CODFI111-A                        PIC X(05).
+           02  CODFI111-B                        PIC X(11).
+       01  APPO.
+           02  APPO-1                            PIC X(05).
+           02  APPO-2                            PIC X(11).
+
+       PROCEDURE DIVISION.
+      *---
+       0000-MAIN SECTION.
+      *---------*
+           PERFORM 1000-INIZIO-ELAB.
+           PERFORM 2000-CORPO-ELAB.
+           PERFORM 3000-FINE-ELAB.
+           STOP RUN.
+
+       0000-EX. EXIT.
+      *
+      *
+       1000-INIZIO-ELAB SECTION.
+      *----------------*
+           ACCEPT W-DATA-ODIERNA-6 FROM DATE.
+           ACCEPT W-DATA-ODIERNA-8 FROM DATE YYYYMMDD.
+
+           OPEN INPUT  NUOVIDIP.
+           IF NOT FS-NUOVIDIP-OK
+              DISPLAY '** ERRORE OPEN NUOVIDIP, FILE STATUS: '
+                      W-FS-NUOVIDIP
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CARICOREP.
+           IF NOT FS-CARICOREP-OK
+              DISPLAY '** ERRORE OPEN CARICOREP, FILE STATUS: '
+                      W-FS-CARICOREP
+              STOP RUN
+           END-IF.
+
+           MOVE R-INTESTAZ-1 TO CARICOREP-REC.
+           WRITE CARICOREP-REC.
+           MOVE R-RIGA-VUOTA TO CARICOREP-REC.
+           WRITE CARICOREP-REC.
+           MOVE R-INTESTAZ-2 TO CARICOREP-REC.
+           WRITE CARICOREP-REC.
+
+       1000-EX. EXIT.
+      *
+      *
+       2000-CORPO-ELAB SECTION.
+      *------------------------
+           EXEC SQL WHENEVER SQLERROR GO TO 2998-DBERROR END-EXEC.
+
+      * ---
+      * LA MATRICOLA NON VIENE DIGITATA: VIENE ASSEGNATA IN AUTOMATICO
+      * COME PROGRESSIVO SUCCESSIVO ALLA MATRICOLA PIU' ALTA PRESENTE
+      * IN ARCHIVIO, STESSO CRITERIO DI CW04DEMO
+      * ---
+           EXEC SQL SELECT MAX(COD_MATRICOLA_DIP)
+                      INTO :W-MATRICOLA-MAX :W-NULL-MATRICOLA
+                      FROM  CPS04.CWDIPENDENTI
+           END-EXEC.
+
+           MOVE SQLCODE TO W-SQLCODE.
+           IF NOT W-SQLCODE-OK
+              PERFORM 2998-DBERROR
+           END-IF.
+
+           IF W-NULL-MATRICOLA < 0
+              MOVE ZERO TO W-MATRICOLA-MAX
+           END-IF.
+
+           PERFORM 2100-LEGGI-NUOVIDIP.
+
+           PERFORM UNTIL FINE-NUOVIDIP
+              ADD 1 TO W-CONTA-LETTI
+              PERFORM 2200-VALIDA-RECORD
+              PERFORM 2290-SCRIVI-RIGA-DETT
+              PERFORM 2100-LEGGI-NUOVIDIP
+           END-PERFORM.
+
+       2000-EX. EXIT.
+      *
+      *
+       2100-LEGGI-NUOVIDIP SECTION.
+      *---------------*
+           READ NUOVIDIP
+              AT END SET FINE-NUOVIDIP TO TRUE
+           END-READ.
+
+           IF NOT FINE-NUOVIDIP AND NOT FS-NUOVIDIP-OK
+              DISPLAY '** ERRORE READ NUOVIDIP, FILE STATUS: '
+                      W-FS-NUOVIDIP
+              SET FINE-NUOVIDIP TO TRUE
+           END-IF.
+
+       2100-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * ESEGUE SUL RECORD LETTO GLI STESSI CONTROLLI DI CONGRUENZA DI   *
+      * CW04DEMO - 2200-CONTROLLI, PIU' IL CONTROLLO DI VALIDITA'       *
+      * DEL CODICE FISCALE. AL PRIMO CONTROLLO FALLITO SI INTERROMPE E  *
+      * SI SCARTA IL RECORD SENZA CARICARLO.                            *
+      ******************************************************************
+       2200-VALIDA-RECORD SECTION.
+      *---------------*
+           MOVE SPACES TO W-ESITO.
+
+           PERFORM 2210-CONTROLLA-OBBLIGATORI.
+
+           IF W-ESITO = SPACES
+              PERFORM 2220-CONTROLLA-QUALIFICA
+           END-IF.
+
+           IF W-ESITO = SPACES
+              PERFORM 2230-CONTROLLA-DATA
+           END-IF.
+
+           IF W-ESITO = SPACES
+              PERFORM 2240-CONTROLLA-COD-FISC
+           END-IF.
+
+           IF W-ESITO = SPACES
+              PERFORM 2250-INSERISCI-DIPENDENTE
+              ADD 1 TO W-CONTA-ACCETTATI
+           ELSE
+              ADD 1 TO W-CONTA-RIFIUTATI
+           END-IF.
+
+       2200-EX. EXIT.
+      *
+      *
+       2210-CONTROLLA-OBBLIGATORI SECTION.
+      *---------------*
+           IF ND-COGNOME    = SPACES OR
+              ND-NOME       = SPACES OR
+              ND-GG-NASC    = SPACES OR
+              ND-MM-NASC    = SPACES OR
+              ND-AA-NASC    = SPACES OR
+              ND-QUALIFICA  = SPACES OR
+              ND-COD-FISC   = SPACES
+              MOVE 'CAMPO OBBLIGATORIO MANCANTE' TO W-ESITO
+           END-IF.
+
+       2210-EX. EXIT.
+      *
+      *
+       2220-CONTROLLA-QUALIFICA SECTION.
+      *---------------*
+           MOVE ND-QUALIFICA TO CODICE OF DCL-CPSQUA.
+
+           EXEC SQL SELECT COUNT(*)
+                      INTO :W-COUNT
+                      FROM CPS04.CWQUALIF
+                     WHERE CODICE = :DCL-CPSQUA.CODICE
+                     AND   STATO_QUALIFICA = 'A'
+           END-EXEC.
+
+           IF W-COUNT = 0
+              MOVE 'QUALIFICA NON CENSITA O NON ATTIVA' TO W-ESITO
+           END-IF.
+
+       2220-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * VALIDITA' FORMALE DELLA DATA DI NASCITA (MESE, GIORNO CON       *
+      * CALCOLO DELL'ANNO BISESTILE, ANNO NON FUTURO) E FASCIA D'ETA'   *
+      * CONSENTITA ALL'ASSUNZIONE, STESSI CONTROLLI DI CW04DEMO         *
+      ******************************************************************
+       2230-CONTROLLA-DATA SECTION.
+      *---------------*
+           IF (ND-MM-NASC > '12') OR (ND-MM-NASC < '01')
+              MOVE 'MESE DI NASCITA NON VALIDO' TO W-ESITO
+              GO TO 2230-EX
+           END-IF.
+
+           IF ND-AA-NASC < '1000'
+              MOVE 'ANNO DI NASCITA NON VALIDO' TO W-ESITO
+              GO TO 2230-EX
+           END-IF.
+
+           IF ND-MM-NASC = '04' OR '06' OR '09' OR '11'
+              IF ND-GG-NASC > '30' OR < '01'
+                 MOVE 'GIORNO DI NASCITA NON VALIDO' TO W-ESITO
+                 GO TO 2230-EX
+              END-IF
+           ELSE
+              IF ND-MM-NASC NOT = '02'
+                 IF ND-GG-NASC > '31' OR < '01'
+                    MOVE 'GIORNO DI NASCITA NON VALIDO' TO W-ESITO
+                    GO TO 2230-EX
+                 END-IF
+              ELSE
+                 PERFORM 2231-ANNO-BISESTILE
+                 IF W-ESITO NOT = SPACES
+                    GO TO 2230-EX
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF ND-AA-NASC > W-OGGI-AAAA
+              MOVE 'DATA DI NASCITA SUCCESSIVA ALLA DATA ODIERNA'
+                                                        TO W-ESITO
+              GO TO 2230-EX
+           END-IF.
+
+           IF ND-AA-NASC = W-OGGI-AAAA
+              IF (ND-MM-NASC > W-OGGI-MM) OR
+                 (ND-MM-NASC = W-OGGI-MM AND ND-GG-NASC > W-OGGI-GG)
+                 MOVE 'DATA DI NASCITA SUCCESSIVA ALLA DATA ODIERNA'
+                                                        TO W-ESITO
+                 GO TO 2230-EX
+              END-IF
+           END-IF.
+
+           MOVE ND-AA-NASC            TO W-ANNO-NASCITA.
+           COMPUTE W-ETA-ASSUNZIONE = W-OGGI-AAAA - W-ANNO-NASCITA.
+           IF (W-OGGI-MM < ND-MM-NASC) OR
+              (W-OGGI-MM = ND-MM-NASC AND W-OGGI-GG < ND-GG-NASC)
+              SUBTRACT 1 FROM W-ETA-ASSUNZIONE
+           END-IF.
+
+           IF W-ETA-ASSUNZIONE < W-ETA-MIN-ASSUNZIONE OR
+              W-ETA-ASSUNZIONE > W-ETA-MAX-ASSUNZIONE
+              MOVE 'ETA'' NON COMPATIBILE CON L''ASSUNZIONE'
+                                                        TO W-ESITO
+           END-IF.
+
+       2230-EX. EXIT.
+      *
+      *
+       2231-ANNO-BISESTILE SECTION.
+      *---------------*
+           MOVE ND-AA-NASC  TO W-A-NASC-NUM.
+           DIVIDE 4   INTO W-A-NASC-NUM GIVING W-RISULTATO
+                                    REMAINDER W-RESTO.
+           DIVIDE 100 INTO W-A-NASC-NUM GIVING W-RISULTATO-100
+                                    REMAINDER W-RESTO-100.
+           DIVIDE 400 INTO W-A-NASC-NUM GIVING W-RISULTATO-400
+                                    REMAINDER W-RESTO-400.
+      * ---
+      * REGOLA GREGORIANA COMPLETA: BISESTILE SE DIVISIBILE PER 4 E    *
+      * (NON DIVISIBILE PER 100, OPPURE DIVISIBILE PER 400)            *
+      * ---
+           IF W-RESTO = 0 AND (W-RESTO-100 NOT = 0 OR W-RESTO-400 = 0)
+              IF ND-GG-NASC > '29' OR < '01'
+                 MOVE 'GIORNO DI NASCITA NON VALIDO' TO W-ESITO
+              END-IF
+           ELSE
+              IF ND-GG-NASC > '28' OR < '01'
+                 MOVE 'GIORNO DI NASCITA NON VALIDO' TO W-ESITO
+              END-IF
+           END-IF.
+
+       2231-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * CONTROLLO DI VALIDITA' FORMALE DEL CODICE FISCALE. ALGORITMO    *
+      * IDENTICO A QUELLO DI IET012CT (CW12DEMO) - VEDI NOTA IN TESTA   *
+      * AL PROGRAMMA.                                                  *
+      ******************************************************************
+       2240-CONTROLLA-COD-FISC SECTION.
+      *---------------*
+           MOVE SPACES TO RC-IET012CT COMODO-CD.
+           MOVE ZERO   TO IND-CF IND-CAR CTR1 RESTO-CF
+                          NUMERO-CONTROLLO CONT.
+
+           IF ND-COD-FISC = SPACES OR LOW-VALUE
+              MOVE 'CODICE FISCALE NON SIGNIFICATIVO' TO W-ESITO
+              GO TO 2240-EX
+           END-IF.
+
+           MOVE ND-COD-FISC     TO CODFI.
+
+           IF CODFI IS NUMERIC
+              PERFORM CODFI-NUM THRU EX-CODFI-NUM
+           ELSE
+              PERFORM CODFI-ALF THRU EX-CODFI-ALF
+           END-IF.
+
+           IF RC-IET012CT NOT = SPACES
+              MOVE 'CODICE FISCALE ERRATO' TO W-ESITO
+           END-IF.
+
+       2240-EX. EXIT.
+      *
+      *----------*
+       CODFI-NUM.
+
+      *-------------------------------------------*
+      * CONTROLLO SE CODICE FISCALE SIGNIFICATIVO *
+      *-------------------------------------------*
+
+           IF CODFI = '0000000000000000'
+              MOVE 'E1' TO RC-IET012CT
+              GO TO EX-CODFI-NUM
+           ELSE
+              NEXT SENTENCE.
+
+      *------------------------------------------------------*
+      * CONTROLLO PER CODICI FISCALI PERSONE GIURIDICHE O.K. *
+      *------------------------------------------------------*
+
+           IF CODFI-R1  = 0  AND
+              CODFI-R21 > 0
+              PERFORM CHECK-PG THRU EX-CHECK-PG
+                 GO TO EX-CODFI-NUM
+           ELSE
+              NEXT SENTENCE.
+
+      *--------------------------------------------------*
+      * CONTROLLO PER CODICI FISCALI PERSONE GIURIDICHE  *
+      * RECUPERABILI (CODICI CON CINQUE ZERI CONSECUTIVI *
+      * IN CODA)                                         *
+      *--------------------------------------------------*
+
+           IF CODFI1-RA > 0  AND
+              CODFI2-R  = 0
+              MOVE CODFI1-R TO APPO-2
+              MOVE ZEROES   TO APPO-1
+              MOVE APPO     TO CODFI
+              PERFORM ELAB-RECUP THRU EX-ELAB-RECUP
+           ELSE
+              MOVE 'E2' TO RC-IET012CT.
+
+       EX-CODFI-NUM.
+           EXIT.
+
+      *----------*
+       CODFI-ALF.
+
+      *---------------------------------------------------*
+      * CONTROLLI PER CODICI FISCALI PERSONE GIURIDICHE   *
+      * RECUPERABILI (CODICI CON CINQUE SPAZI CONSECUTIVI *
+      * IN TESTA O IN CODA)                               *
+      *---------------------------------------------------*
+
+           IF CODFI1 IS NOT NUMERIC
+              NEXT SENTENCE
+           ELSE
+              IF CODFI1-RA > 0  AND
+                 CODFI2    = SPACES
+                 MOVE CODFI1-R TO APPO-2
+                 MOVE ZEROES   TO APPO-1
+                 MOVE APPO     TO CODFI
+                 PERFORM ELAB-RECUP THRU EX-ELAB-RECUP
+                 GO TO EX-CODFI-ALF.
+      *
+           IF CODFI111-B IS NOT NUMERIC
+              NEXT SENTENCE
+           ELSE
+              IF CODFI111-A = SPACES AND
+                 CODFI-R21  > 0
+                 MOVE ZEROES   TO CODFI-R1
+                 PERFORM ELAB-RECUP THRU EX-ELAB-RECUP
+                 GO TO EX-CODFI-ALF.
+
+      *--------------------------------------------------*
+      * CONTROLLO PER CODICI FISCALI PERSONE FISICHE     *
+      *--------------------------------------------------*
+
+           IF CODFI2 NOT = SPACES AND
+              CODFI11 IS ALPHABETIC AND
+              CODFI11 NOT = SPACES
+              PERFORM ELAB-FISICO THRU EX-ELAB-FISICO
+           ELSE
+              MOVE 'E2' TO RC-IET012CT.
+
+       EX-CODFI-ALF.
+           EXIT.
+
+      *------------*
+       ELAB-FISICO.
+
+      *--------------------------------------------------*
+      * CONTROLLI FORMALI SULLE SINGOLE PARTI COMPONENTI *
+      * UN C.FISC. PER PERSONE FISICHE PRIMA DEL C.DIGIT *
+      *--------------------------------------------------*
+
+           MOVE 1            TO IND-ALFA.
+           MOVE 0            TO IND-ALFA2.
+           MOVE 0            TO FLAG-ALFA.
+           MOVE SPACES TO RC-IET012CT.
+
+           PERFORM CONTR-ALFA  THRU EX-CONTR-ALFA
+                UNTIL IND-ALFA > 6.
+
+           IF FLAG-ALFA  = 1
+           OR CODFI12 IS NOT NUMERIC
+           OR CODFI13 IS NOT ALPHABETIC
+           OR CODFI13 = SPACES
+              MOVE 'E2' TO RC-IET012CT
+              GO TO EX-ELAB-FISICO.
+
+           IF CODFI13 NOT = 'A' AND
+              CODFI13 NOT = 'B' AND
+              CODFI13 NOT = 'C' AND
+              CODFI13 NOT = 'D' AND
+              CODFI13 NOT = 'E' AND
+              CODFI13 NOT = 'H' AND
+              CODFI13 NOT = 'L' AND
+              CODFI13 NOT = 'M' AND
+              CODFI13 NOT = 'P' AND
+              CODFI13 NOT = 'R' AND
+              CODFI13 NOT = 'S' AND
+              CODFI13 NOT = 'T'
+              MOVE 'E2' TO RC-IET012CT
+              GO TO EX-ELAB-FISICO.
+
+           IF CODFI14 IS NOT NUMERIC
+              MOVE 'E2' TO RC-IET012CT
+              GO TO EX-ELAB-FISICO.
+
+           IF NUM-CODFI14  > 71  OR
+              NUM-CODFI14  = 0
+              MOVE 'E2' TO RC-IET012CT
+              GO TO EX-ELAB-FISICO.
+
+           IF CODFI21 IS NOT ALPHABETIC
+           OR CODFI21 = SPACES
+           OR CODFI22 IS NOT NUMERIC
+           OR CODFI22 = '000'
+           OR CODFI23 IS NOT ALPHABETIC
+           OR CODFI23 = SPACES
+              MOVE 'E2' TO RC-IET012CT
+              GO TO EX-ELAB-FISICO.
+
+           PERFORM CHECK-PF     THRU EX-CHECK-PF.
+
+       EX-ELAB-FISICO.
+            EXIT.
+
+      *-----------*
+       CONTR-ALFA.
+
+      *----------------------------------------------------*
+      * ROUTINE PER CONTROLLO ALFABETICITA' PRIMI 6 CAR.   *
+      *----------------------------------------------------*
+
+           ADD    1           TO    IND-ALFA2.
+           IF IND-ALFA2 > 26
+              MOVE 1     TO  FLAG-ALFA
+              MOVE 7     TO  IND-ALFA
+              GO TO EX-CONTR-ALFA.
+           IF ELE-CODFI11(IND-ALFA) =  ELE-ALFA(IND-ALFA2)
+              ADD   1    TO  IND-ALFA
+              MOVE  0    TO  IND-ALFA2.
+
+       EX-CONTR-ALFA.
+            EXIT.
+
+      *-----------*
+       ELAB-RECUP.
+
+      *----------------------------------------------------*
+      * ROUTINE PER VERIFICA RECUPERABILITA' C.F.GIURIDICO *
+      *----------------------------------------------------*
+
+           PERFORM CHECK-PG THRU EX-CHECK-PG.
+
+       EX-ELAB-RECUP.
+            EXIT.
+
+      *---------*
+       CHECK-PF.
+
+      *----------------------------------------------------*
+      * ROUTINE PER CONTROLLO CHECK DIGIT PERSONE FISICHE  *
+      *----------------------------------------------------*
+
+           MOVE ZEROES TO CTR1.
+           MOVE CODFI          TO TAB-CODFIS.
+           MOVE 1 TO IND-CF.
+           PERFORM CONTROLLO-PF THRU EX-CONTROLLO-PF
+                   UNTIL IND-CF > 15.
+      *
+           IF RC-IET012CT NOT = SPACES
+              GO TO EX-CHECK-PF.
+      *
+           DIVIDE CTR1 BY 26 GIVING CAMPO-COMODO
+           REMAINDER RESTO-CF.
+           ADD 1 TO RESTO-CF.
+           IF EL-CODFIS(16) = EL-CARATTERE(RESTO-CF)
+              MOVE SPACES TO RC-IET012CT
+           ELSE
+              MOVE EL-CARATTERE(RESTO-CF) TO COMODO-CD
+              MOVE 'E2' TO RC-IET012CT.
+
+       EX-CHECK-PF.
+           EXIT.
+
+      *-------------*
+       CONTROLLO-PF.
+
+           PERFORM GIRO-IND-CAR THRU EX-GIRO-IND-CAR
+                   VARYING IND-CAR FROM 1 BY 1
+                   UNTIL IND-CAR > 36         OR
+                   EL-CODFIS(IND-CF) = EL-CARATTERE(IND-CAR).
+
+           IF IND-CAR > 36
+              MOVE 'E2' TO RC-IET012CT
+              MOVE 16 TO IND-CF
+              GO TO EX-CONTROLLO-PF.
+
+           DIVIDE IND-CF BY 2 GIVING CAMPO-COMODO
+           REMAINDER RESTO-CF.
+           IF RESTO-CF = ZERO
+              ADD EL-NUMERO-PAR(IND-CAR) TO CTR1
+           ELSE
+              ADD EL-NUMERO-DIS(IND-CAR) TO CTR1.
+
+           ADD 1 TO IND-CF.
+
+       EX-CONTROLLO-PF.
+           EXIT.
+
+       GIRO-IND-CAR.
+
+      *---------------*
+      * ROUTINE VUOTA *
+      *---------------*
+
+       EX-GIRO-IND-CAR.
+           EXIT.
+
+      *---------*
+       CHECK-PG.
+
+      *------------------------------------------*
+      * CONTROLLO CHECK DIGIT PERSONE GIURIDICHE *
+      *------------------------------------------*
+
+           MOVE CODFI-R2       TO TAB-CODFIS-NUM.
+           MOVE 1  TO  IND-CF.
+           PERFORM GIRO-IND-CF    THRU EX-GIRO-IND-CF
+                   UNTIL IND-CF   >  10.
+      *
+           MOVE CTR1 TO  CONT.
+           COMPUTE CONT  =  10 - UNITA.
+           MOVE UNITA TO NUMERO-CONTROLLO.
+           IF NUMERO-CONTROLLO = EL-CODFIS-NUM(IND-CF)
+              MOVE SPACES      TO  RC-IET012CT
+           ELSE
+              MOVE NUMERO-CONTROLLO  TO COMODO-CD
+              MOVE 'E2'        TO  RC-IET012CT.
+
+       EX-CHECK-PG.
+           EXIT.
+
+      *------------*
+       GIRO-IND-CF.
+
+           DIVIDE IND-CF BY 2 GIVING CAMPO-COMODO
+           REMAINDER RESTO-CF.
+           IF RESTO-CF NOT = ZERO
+              ADD EL-CODFIS-NUM(IND-CF) TO CTR1
+           ELSE
+              COMPUTE CONT = EL-CODFIS-NUM(IND-CF) * 2
+              COMPUTE CTR1 = CTR1 + DECINE + UNITA.
+           ADD 1 TO IND-CF.
+
+       EX-GIRO-IND-CF.
+           EXIT.
+      *
+      *
+       2250-INSERISCI-DIPENDENTE SECTION.
+      *---------------*
+           ADD 1 TO W-MATRICOLA-MAX.
+
+           MOVE W-MATRICOLA-MAX       TO COD-MATRICOLA-DIP OF DCL-CPSDIP.
+           MOVE ND-COGNOME            TO COGNOME           OF DCL-CPSDIP.
+           MOVE ND-NOME               TO NOME              OF DCL-CPSDIP.
+
+           MOVE ND-AA-NASC            TO W-AA-NASC.
+           MOVE ND-MM-NASC            TO W-MM-NASC.
+           MOVE ND-GG-NASC            TO W-GG-NASC.
+           MOVE W-DATA-NASCITA        TO DATA-NASCITA      OF DCL-CPSDIP.
+
+           MOVE ND-QUALIFICA          TO QUALIFICA-INTERNA OF DCL-CPSDIP.
+           MOVE ND-COD-FISC           TO COD-FISC          OF DCL-CPSDIP.
+           MOVE W-DATA-ODIERNA-6      TO RUN-DATE          OF DCL-CPSDIP.
+           MOVE ND-DIPARTIMENTO       TO DIPARTIMENTO      OF DCL-CPSDIP.
+
+           MOVE ND-AA-ASSUN           TO W-AA-ASSUN.
+           MOVE ND-MM-ASSUN           TO W-MM-ASSUN.
+           MOVE ND-GG-ASSUN           TO W-GG-ASSUN.
+           MOVE W-DATA-ASSUNZIONE     TO DATA-ASSUNZIONE   OF DCL-CPSDIP.
+
+           EXEC SQL INSERT INTO CPS04.CWDIPENDENTI
+                         VALUES (:DCL-CPSDIP.COD-MATRICOLA-DIP,
+                                 :DCL-CPSDIP.COGNOME,
+                                 :DCL-CPSDIP.NOME,
+                                 :DCL-CPSDIP.DATA-NASCITA,
+                                 :DCL-CPSDIP.QUALIFICA-INTERNA,
+                                 :DCL-CPSDIP.COD-FISC,
+                                 :DCL-CPSDIP.RUN-DATE,
+                                 +1,
+                                 SPACES,
+                                 :DCL-CPSDIP.DIPARTIMENTO,
+                                 'A',
+                                 :DCL-CPSDIP.DATA-ASSUNZIONE)
+           END-EXEC.
+
+           MOVE SQLCODE TO W-SQLCODE.
+           IF NOT W-SQLCODE-OK
+              PERFORM 2998-DBERROR
+           END-IF.
+
+           MOVE 'CARICATA CON MATRICOLA ' TO W-ESITO.
+           MOVE W-MATRICOLA-MAX  TO W-ESITO(25:5).
+
+       2250-EX. EXIT.
+      *
+      *
+       2290-SCRIVI-RIGA-DETT SECTION.
+      *---------------*
+           MOVE ND-COGNOME  TO RD-COGNOME.
+           MOVE ND-NOME     TO RD-NOME.
+           MOVE W-ESITO     TO RD-ESITO.
+           MOVE R-RIGA-DETT TO CARICOREP-REC.
+           WRITE CARICOREP-REC.
+
+       2290-EX. EXIT.
+      *
+      *
+       2998-DBERROR SECTION.
+      *----------------------
+           DISPLAY '** ERRORE SQL, SQLCODE: ' SQLCODE
+                   ' PGM: ' W-NOME-PGM.
+           CLOSE NUOVIDIP CARICOREP.
+           STOP RUN.
+
+       2998-EX. EXIT.
+      *
+      *
+       3000-FINE-ELAB SECTION.
+      *-----------------------
+           MOVE R-RIGA-VUOTA         TO CARICOREP-REC.
+           WRITE CARICOREP-REC.
+
+           MOVE W-CONTA-LETTI        TO RT-CONTA-LETTI.
+           MOVE W-CONTA-ACCETTATI    TO RT-CONTA-ACCETTATI.
+           MOVE R-RIGA-TRAILER       TO CARICOREP-REC.
+           WRITE CARICOREP-REC.
+
+           MOVE W-CONTA-RIFIUTATI    TO RT-CONTA-RIFIUTATI.
+           MOVE R-RIGA-TRAILER-2     TO CARICOREP-REC.
+           WRITE CARICOREP-REC.
+
+           CLOSE NUOVIDIP.
+           CLOSE CARICOREP.
+
+       3000-EX. EXIT.
+      *
+      *
