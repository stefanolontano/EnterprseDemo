@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW14DEMO.
+      ******************************************************************
+      * PROGETTO        : SIP - DBSTART                                *
+      * OGGETTO         : ROUTINE CALCOLO HASH PASSWORD CON SALT       *
+      * DATA CREAZIONE  : 09/08/2026                                   *
+      * ULTIMA MODIFICA  : 09/08/2026                                   *
+      * 09/08/2026 GM  L'IMPRONTA DI OGNI CARATTERE ORA DIPENDE ANCHE   *
+      *                DA UN ACCUMULATORE CHE LEGA TUTTI I CARATTERI    *
+      *                PRECEDENTI E DA UNA CHIAVE INTERNA AL PROGRAMMA  *
+      *                (NON PRESENTE SU CWUTENTI): LA SOLA LETTURA DI   *
+      *                SALT E IMPRONTA DA TABELLA NON BASTA PIU' A      *
+      *                RICAVARE LA PASSWORD CARATTERE PER CARATTERE     *
+      ******************************************************************
+      *                                                                 *
+      * ACCETTA IN INPUT LA PASSWORD IN CHIARO E UN SALT E RESTITUISCE *
+      * L'IMPRONTA (HASH) DA CONFRONTARE CON QUANTO MEMORIZZATO IN     *
+      * CPS04.CWUTENTI, IN MODO CHE LA PASSWORD IN CHIARO NON SIA MAI  *
+      * PERSISTITA SU TABELLA.                                         *
+      *                                                                 *
+      * COPY DI LAVORO ===> CWC014                                     *
+      *                                                                 *
+      * AREA DI TRANSITO 'AREA-IET014CT' COSTITUITA DA:                *
+      *                                                                 *
+      * - LL-IET014CT  = LUNGHEZZA AREA DI TRANSITO (FISSA)            *
+      * - PASSW-IET014 = PASSWORD IN CHIARO (INPUT)                    *
+      * - SALT-IET014  = SALT ASSOCIATO ALL'UTENTE (INPUT)             *
+      * - HASH-IET014  = IMPRONTA CALCOLATA (OUTPUT)                   *
+      * - RC-IET014CT  = CODICE DI RITORNO.                            *
+      *----------------------------------------------------------------*
+      * DECODIFICA DI RC-IET014CT:                                     *
+      *                                                                 *
+      * - SPACES       = OPERAZIONE CORRETTAMENTE ESEGUITA             *
+      * - 'E1'         = PASSWORD O SALT NON SIGNIFICATIVI             *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *
+       COPY  CWC014.
+      *
+       01  IND-CAR                     PIC 9(2)  VALUE ZERO.
+       01  IND-RIC                     PIC 9(2)  VALUE ZERO.
+       01  W-POS-CAR                   PIC 9(2)  VALUE ZERO.
+       01  W-VALORE                    PIC 9(6)  VALUE ZERO.
+       01  W-QUOZIENTE                 PIC 9(4)  VALUE ZERO.
+       01  W-RESTO                     PIC 9(2)  VALUE ZERO.
+       01  W-CHIAVE                    PIC 9(2)  VALUE 23.
+       01  W-ACC                       PIC 9(4)  COMP VALUE ZERO.
+       01  W-ACC-CALC                  PIC 9(6)  COMP VALUE ZERO.
+       01  W-COMBINATO.
+           02  W-COMB-SALT             PIC X(8).
+           02  W-COMB-PASSW            PIC X(8).
+       01  W-COMBINATO-TAB REDEFINES W-COMBINATO.
+           02  EL-COMBINATO            PIC X OCCURS 16.
+      *
+       01  CAMPO-36.
+           02 FILLER               PIC X(36)
+              VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789'.
+       01  TAB-36 REDEFINES CAMPO-36.
+           02 EL-CARATTERE         PIC X OCCURS 36.
+      *
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *
+       01  DFHCOMMAREA.
+           05  FILLER  PIC X OCCURS 1 TO 32767 DEPENDING ON EIBCALEN.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *----------------------------------------------------------------*
+       INIZIO-IET014CT.
+      *
+           MOVE  DFHCOMMAREA    TO  AREA-IET014CT.
+      *
+           MOVE  SPACES         TO  RC-IET014CT
+                                     HASH-IET014.
+      *
+           IF  (PASSW-IET014  =  SPACES OR LOW-VALUE) OR
+               (SALT-IET014   =  SPACES OR LOW-VALUE)
+               MOVE  'E1'       TO    RC-IET014CT
+               GO TO FINE-IET014CT.
+      *
+           MOVE  SALT-IET014    TO  W-COMB-SALT.
+           MOVE  PASSW-IET014   TO  W-COMB-PASSW.
+      *
+           MOVE  W-CHIAVE       TO  W-ACC.
+           MOVE  1              TO  IND-CAR.
+           PERFORM CALCOLA-CARATTERE THRU EX-CALCOLA-CARATTERE
+                   UNTIL IND-CAR > 16.
+      *
+       FINE-IET014CT.
+      *
+           MOVE  AREA-IET014CT    TO    DFHCOMMAREA.
+      *
+           EXEC  CICS  RETURN
+                       END-EXEC.
+      *
+      *----------------------------------------------------------------*
+       CALCOLA-CARATTERE.
+      *
+      * OGNI CARATTERE DELL'IMPRONTA E' DERIVATO DALLA POSIZIONE DEL   *
+      * CARATTERE COMBINATO SALT+PASSWORD NELLA TAB-36, PESATA PER LA *
+      * POSIZIONE STESSA NELLA STRINGA E PER W-ACC, UN ACCUMULATORE   *
+      * CHE PARTE DA W-CHIAVE (NOTA SOLO AL PROGRAMMA, MAI SCRITTA SU *
+      * CWUTENTI) E VIENE RICALCOLATO A OGNI CARATTERE IN FUNZIONE DEL*
+      * VALORE PRECEDENTE: L'IMPRONTA DI UN CARATTERE DIPENDE QUINDI  *
+      * DA TUTTI I CARATTERI CHE LO PRECEDONO E NON E' PIU' RICAVABILE*
+      * UNO ALLA VOLTA CONOSCENDO SOLO SALT E FORMULA.                *
+      *
+           PERFORM GIRO-CARATTERE THRU EX-GIRO-CARATTERE
+                   VARYING IND-RIC FROM 1 BY 1
+                   UNTIL IND-RIC > 36 OR
+                   EL-COMBINATO(IND-CAR) = EL-CARATTERE(IND-RIC).
+      *
+           IF IND-RIC > 36
+              MOVE 1     TO W-POS-CAR
+           ELSE
+              MOVE IND-RIC  TO W-POS-CAR
+           END-IF.
+      *
+           COMPUTE W-VALORE = (W-POS-CAR * IND-CAR) + (W-ACC * 3) + 7.
+           DIVIDE W-VALORE BY 36 GIVING W-QUOZIENTE REMAINDER W-RESTO.
+           ADD 1 TO W-RESTO.
+           MOVE EL-CARATTERE(W-RESTO) TO HASH-IET014(IND-CAR:1).
+      *
+           COMPUTE W-ACC-CALC = (W-ACC * 7) + W-VALORE + W-RESTO.
+           DIVIDE W-ACC-CALC BY 9973 GIVING W-QUOZIENTE REMAINDER W-ACC.
+      *
+           ADD 1 TO IND-CAR.
+      *
+       EX-CALCOLA-CARATTERE.
+           EXIT.
+      *
+       GIRO-CARATTERE.
+      *---------------*
+      * ROUTINE VUOTA *
+      *---------------*
+       EX-GIRO-CARATTERE.
+           EXIT.
