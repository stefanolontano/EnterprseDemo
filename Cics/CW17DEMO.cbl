@@ -0,0 +1,527 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW17DEMO.
+      * ---
+      ******************************************************************
+      * PROGETTO        : CPS                                          *
+      * ID. TRANSAZIONE : RR17                                         *
+      *----------------------------------------------------------------*
+      * AREA COMPETENTE :                                              *
+      * OGGETTO         :                                              *
+      * TIPO OPERAZIONE : VISUALIZZAZIONE                              *
+      * TABELLE USATE   : IETDIPENDENTI                                *
+      *----------------------------------------------------------------*
+      * CREAZIONE       : 09/08/2026                                   *
+      * ULTIMA MODIFICA : 09/08/2026                                   *
+      ******************************************************************
+      ******************************************************************
+      * QUESTO PROGRAMMA CONSENTE DI VISUALIZZARE I DATI CONTENUTI     *
+      * NELLA TABELLA IETDIPENDENTI ATTRAVERSO UNA RICERCA DIRETTA     *
+      * PER MATRICOLA O PER CODICE FISCALE (CHIAVE ESATTA, NON PER     *
+      * COGNOME COME IN CW09DEMO)                                      *
+      ******************************************************************
+      * ---
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * -------------------------------------------------------------- *
+      *      DEFINIZIONE VARIABILI HOST                                *
+      * -------------------------------------------------------------- *
+       01  W-COD-MSG-HOST                  PIC  X(3)  VALUE SPACE.
+       01  W-SQLCODE                       PIC S9(3)  COMP VALUE +0.
+           88  W-SQLCODE-OK          VALUE +0.
+           88  W-SQLCODE-NOT-FOUND   VALUE +100.
+       01  W-MATR-CERCA                    PIC S9(5)  COMP-3 VALUE 0.
+       01  W-CODFIS-CERCA                  PIC X(16)  VALUE SPACES.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE CAMPI STANDART DELLA TRANSAZIONE                *
+      * -------------------------------------------------------------- *
+       01  W-CTL-END                       PIC  X(4)   VALUE 'LOOP'.
+       01  W-NOME-PGM                      PIC  X(8)   VALUE 'CW17DEMO'.
+       01  W-TRS-ID                        PIC  X(4)   VALUE SPACE.
+       01  W-XCTL-PGM                      PIC  X(8)   VALUE SPACE.
+       01  W-ULT-LABEL                     PIC  X(15)  VALUE SPACES.
+       01  W-LEN                           PIC S9(4)   COMP VALUE +250.
+       01  W-REQID-TIMEOUT.
+           05  FILLER                      PIC X(4)   VALUE 'RRTO'.
+           05  W-REQID-TERMID              PIC X(4)   VALUE SPACE.
+       01  W-TERMID                        PIC  X(4)   VALUE SPACE.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE  MESSAGGIO ABEND SQL                            *
+      * -------------------------------------------------------------- *
+       01  ERR-SQL.
+           02  FILLER                      PIC X(11)
+                                           VALUE 'ERRORE SQL '.
+           02  SQL-CODICE                  PIC ----.
+           02  FILLER                      PIC X(12)
+                                           VALUE ' ALLA LABEL '.
+           02  W-ULT-LABEL-SQL             PIC X(15).
+           02  FILLER                      PIC X(10)
+                                           VALUE ' TRANSID: '.
+           02  TRS-ID-SQL                  PIC X(4).
+           02  FILLER                      PIC X(06)
+                                           VALUE ' PGM: '.
+           02  NOME-PGM-SQL                PIC X(8).
+           02  FILLER                      PIC X(4).
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE  MESSAGGIO ABEND CICS                           *
+      * -------------------------------------------------------------- *
+       01  APPOGGIO-CICS                   PIC X(79)  VALUE SPACES.
+       01  ERR-CICS.
+           02  FILLER                      PIC X(12)
+                                           VALUE 'ERRORE CICS '.
+           02  COD-ERR                     PIC X(4).
+           02  FILLER                      PIC X(12)
+                                           VALUE ' ALLA LABEL '.
+           02  W-ULT-LABEL-CICS            PIC X(15).
+           02  FILLER                      PIC X(10)
+                                           VALUE ' TRANSID: '.
+           02  TRS-ID-CICS                 PIC X(4).
+           02  FILLER                      PIC X(06)
+                                           VALUE ' PGM: '.
+           02  NOME-PGM-CICS               PIC X(8).
+           02  FILLER                      PIC X(8).
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE SQLA E TABELLE                                  *
+      * -------------------------------------------------------------- *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+
+           EXEC SQL  INCLUDE CWDIPE  END-EXEC.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE DELLA MAPPA                                     *
+      * -------------------------------------------------------------- *
+           COPY MF17MAP.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE DELLE COPY COMUNI                               *
+      * -------------------------------------------------------------- *
+           COPY CWATTRIB.
+           COPY CWMESS.
+           COPY DFHAID.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE COMMAREA.                                       *
+      * -------------------------------------------------------------- *
+       01  W-COMMAREA.
+           COPY CWCOMMA.
+
+      * -------------------------------------------------------------- *
+      * DECLARE CURSOR - RICERCA DIRETTA PER MATRICOLA O COD. FISCALE  *
+      * -------------------------------------------------------------- *
+
+           EXEC SQL DECLARE CUR-DIP17 CURSOR FOR
+                    SELECT  COD_MATRICOLA_DIP,
+                            COGNOME,
+                            NOME,
+                            DATA_NASCITA,
+                            QUALIFICA_INTERNA,
+                            COD_FISC
+                    FROM    CPS04.CWDIPENDENTI
+                    WHERE
+                            COD_MATRICOLA_DIP = :W-MATR-CERCA
+                    OR      COD_FISC          = :W-CODFIS-CERCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+      * ---
+       01  DFHCOMMAREA.
+           05  FILLER  PIC X OCCURS 1 TO 32767 DEPENDING ON EIBCALEN.
+      *
+
+       PROCEDURE DIVISION.
+      *---
+       0000-MAIN SECTION.
+      *---------*
+           PERFORM 1000-INIZIO-ELAB.
+           PERFORM 2000-CORPO-ELAB.
+           PERFORM 3000-FINE-ELAB.
+           GOBACK.
+
+
+       1000-INIZIO-ELAB SECTION.
+      *----------------*
+           MOVE EIBTRNID TO W-TRS-ID.
+           MOVE EIBTRMID TO W-TERMID.
+           PERFORM 1100-COND-ANOMAL.
+           PERFORM 1300-TESTA-RIEN.
+           PERFORM 1400-TASTI-LAST.
+
+       1000-EX. EXIT.
+      *
+      *
+       1100-COND-ANOMAL SECTION.
+      *-------------------------*
+           EXEC CICS HANDLE ABEND      LABEL   (1110-ABEND-CICS)
+                                                           END-EXEC.
+           EXEC CICS HANDLE CONDITION  MAPFAIL (1120-COND-MFAIL)
+                                                           END-EXEC.
+
+           EXEC SQL WHENEVER SQLERROR GO TO 2998-DBERROR   END-EXEC.
+
+       1100-EX. EXIT.
+      *
+      *
+       1110-ABEND-CICS SECTION.
+      *------------------------*
+           MOVE W-ULT-LABEL TO W-ULT-LABEL-CICS.
+           MOVE W-TRS-ID   TO TRS-ID-CICS.
+           MOVE W-NOME-PGM TO NOME-PGM-CICS.
+           EXEC CICS ASSIGN ABCODE (COD-ERR) END-EXEC.
+           EXEC CICS HANDLE ABEND CANCEL END-EXEC.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           MOVE ERR-CICS   TO  M-MSG-1O.
+           PERFORM 3000-FINE-ELAB.
+
+       1110-EX. EXIT.
+      *
+      *
+       1120-COND-MFAIL SECTION.
+      *------------------------*
+           EXEC CICS XCTL PROGRAM ('CW03DEMO')
+                          COMMAREA (W-COMMAREA)
+                          LENGTH (W-LEN)
+           END-EXEC.
+
+       1120-EX. EXIT.
+      *
+      *
+       1220-TASTO-CLEAR SECTION.
+      *-----------------------             * RITORNO MENU' GENERALE *
+           MOVE '1220-TASTO-CLEAR' TO W-ULT-LABEL.
+      *
+           MOVE 'END'            TO W-CTL-END.
+           MOVE 'CW02DEMO'       TO W-XCTL-PGM.
+           PERFORM 3000-FINE-ELAB.
+
+       1220-EX. EXIT.
+      *
+       1230-TASTO-PF3 SECTION.
+      *--------------*                * RITORNO PROGRAMMA PRECEDENTE *
+           MOVE +250      TO W-LEN.
+           MOVE 'END'     TO W-CTL-END.
+           MOVE 'CW03DEMO'  TO W-XCTL-PGM.
+           PERFORM 3000-FINE-ELAB.
+
+       1230-EX. EXIT.
+      *
+      *
+       1240-TASTO-PF4 SECTION.
+      *--------------*                * RITORNO MENU DI RAMO *
+           MOVE +250      TO W-LEN.
+           MOVE 'END'     TO W-CTL-END.
+           MOVE 'CW03DEMO'  TO W-XCTL-PGM.
+           PERFORM 3000-FINE-ELAB.
+
+       1240-EX. EXIT.
+      *
+      *
+       1239-TASTO-ENTER SECTION.
+      *--------------*
+           MOVE '1239-TASTO-ENTER' TO W-ULT-LABEL.
+      * ---
+           PERFORM 2100-RECEIVE.
+           MOVE SPACES TO M-MSG-1O.
+           MOVE SPACES TO M-MSG-2O.
+           MOVE SPACES TO W-COD-MSG-HOST.
+
+           IF M-MATRI = SPACES OR LOW-VALUE
+              MOVE ZERO         TO W-MATR-CERCA
+           ELSE
+              MOVE M-MATRI      TO W-MATR-CERCA
+           END-IF.
+
+           IF M-COD-FII = SPACES OR LOW-VALUE
+              MOVE SPACES       TO W-CODFIS-CERCA
+           ELSE
+              MOVE M-COD-FII    TO W-CODFIS-CERCA
+           END-IF.
+
+           IF W-MATR-CERCA = ZERO AND W-CODFIS-CERCA = SPACES
+              MOVE FSET-BRT     TO M-MATRA
+              MOVE -1           TO M-MATRL
+              MOVE '000'        TO W-COD-MSG-HOST
+              PERFORM 2999-CERCA-ERR
+           ELSE
+              PERFORM 2200-CERCA-DIP
+              PERFORM 3000-FINE-ELAB
+           END-IF.
+
+       1239-EX. EXIT.
+      *
+      *
+       1250-TASTO-ANYKEY SECTION.
+      *--------------*
+
+           MOVE '006' TO W-COD-MSG-HOST.
+
+           MOVE -1    TO M-MATRL.
+           PERFORM 2999-CERCA-ERR.
+
+       1250-EX. EXIT.
+      *
+      *
+       1300-TESTA-RIEN SECTION.
+      *---------------*
+           IF EIBCALEN = ZERO
+            THEN
+              PERFORM 1310-TRANS-DIS
+           END-IF.
+
+           MOVE DFHCOMMAREA TO W-COMMAREA.
+
+      * DISARMA IL TIMER DI IDLE-TIMEOUT ARMATO ALLA VISUALIZZAZIONE
+      * PRECEDENTE, ORA CHE E' ARRIVATO NUOVO INPUT DAL TERMINALE
+           EXEC CICS HANDLE CONDITION NOTFND (1300-EX)
+           END-EXEC.
+
+           MOVE EIBTRMID TO W-REQID-TERMID.
+           EXEC CICS CANCEL
+                     REQID (W-REQID-TIMEOUT)
+           END-EXEC.
+
+       1300-EX. EXIT.
+      *
+      *
+       1310-TRANS-DIS SECTION.
+      *--------------*
+           MOVE '*** TRANSAZIONE NON PERMESSA ***' TO ERR-CICS.
+           EXEC CICS SEND TEXT FROM   (ERR-CICS)
+                               LENGTH (78)
+                               ERASE WAIT END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       1310-EX. EXIT.
+      *
+      *
+       1400-TASTI-LAST SECTION.
+      *---------------*
+           MOVE '1400-TAST-LAST' TO W-ULT-LABEL.
+           EXEC CICS HANDLE AID
+                                CLEAR  (1220-TASTO-CLEAR)
+                                PF3    (1230-TASTO-PF3)
+                                PF4    (1240-TASTO-PF4)
+                                ENTER  (1239-TASTO-ENTER)
+                                ANYKEY (1250-TASTO-ANYKEY)
+                                END-EXEC.
+       1400-EX. EXIT.
+      *
+
+      ******************************************************************
+      * RICERCA DIRETTA PER MATRICOLA O CODICE FISCALE                 *
+      ******************************************************************
+       2200-CERCA-DIP SECTION.
+      *---------------*
+           MOVE '2200-CERCA-DIP' TO W-ULT-LABEL.
+      *
+           EXEC SQL OPEN CUR-DIP17  END-EXEC.
+
+           EXEC SQL FETCH   CUR-DIP17
+           INTO   :DCL-CPSDIP.COD-MATRICOLA-DIP,
+                  :DCL-CPSDIP.COGNOME,
+                  :DCL-CPSDIP.NOME,
+                  :DCL-CPSDIP.DATA-NASCITA,
+                  :DCL-CPSDIP.QUALIFICA-INTERNA,
+                  :DCL-CPSDIP.COD-FISC
+           END-EXEC.
+           MOVE SQLCODE TO W-SQLCODE.
+
+           EXEC SQL CLOSE CUR-DIP17  END-EXEC.
+
+           IF W-SQLCODE-OK
+             THEN
+              PERFORM 2500-SCRIVI-MAPPA
+           ELSE
+             IF W-SQLCODE-NOT-FOUND
+                THEN
+                 IF W-MATR-CERCA NOT = ZERO
+                    MOVE '015'    TO W-COD-MSG-HOST
+                 ELSE
+                    MOVE '051'    TO W-COD-MSG-HOST
+                 END-IF
+                 PERFORM 2131-PULISCI-MAPPA
+                 PERFORM 2999-CERCA-ERR
+             ELSE
+                 PERFORM 2998-DBERROR
+             END-IF
+           END-IF.
+
+       2200-EX. EXIT.
+      *
+      *
+       2500-SCRIVI-MAPPA SECTION.
+      *---------------*
+           MOVE '2500-SCRIVI-MAPPA' TO W-ULT-LABEL.
+      *
+           MOVE  COD-MATRICOLA-DIP OF DCL-CPSDIP     TO M-MATRO.
+           MOVE  COGNOME           OF DCL-CPSDIP     TO M-COGNO.
+           MOVE  NOME              OF DCL-CPSDIP     TO M-NOMEO.
+           MOVE  DATA-NASCITA      OF DCL-CPSDIP     TO M-DATANO.
+           MOVE  QUALIFICA-INTERNA OF DCL-CPSDIP     TO M-QU-INO.
+           MOVE  COD-FISC          OF DCL-CPSDIP     TO M-COD-FIO.
+           MOVE  SPACES                              TO M-MSG-1O
+                                                         M-MSG-2O.
+
+       2500-EX. EXIT.
+      *
+
+       2000-CORPO-ELAB SECTION.
+      *------------------------
+           MOVE '2000-CORPO-ELAB' TO W-ULT-LABEL.
+
+           IF W-NOME-PGM = COM-NOME-PGM
+            THEN
+              CONTINUE
+            ELSE
+              PERFORM 2900-RIEMP-MASK
+           END-IF.
+
+       2000-EX. EXIT.
+      *
+      *
+       2100-RECEIVE SECTION.
+      *---------------------
+           MOVE '2100-RECEIVE' TO W-ULT-LABEL.
+      *
+           EXEC CICS RECEIVE MAP    ('MF17MAP')
+                             MAPSET ('MF17MAP') END-EXEC.
+
+       2100-EX. EXIT.
+      *
+      *
+       2131-PULISCI-MAPPA  SECTION.
+      *--------------*
+           MOVE '2131-PULISCI-MAPPA' TO W-ULT-LABEL.
+
+           MOVE  ALL '_'            TO M-COGNO.
+           MOVE  ALL '_'            TO M-NOMEO.
+           MOVE  ALL '_'            TO M-DATANO.
+           MOVE  ALL '_'            TO M-QU-INO.
+           MOVE  ALL '_'            TO M-COD-FIO.
+       2131-EX. EXIT.
+      *
+
+       2900-RIEMP-MASK SECTION.
+      *---------------*
+           MOVE '2900-RIEMP-MASK' TO W-ULT-LABEL.
+
+           MOVE LOW-VALUE TO MF17MAPO.
+           MOVE FSET-BRT  TO M-MATRA.
+           MOVE UNPROT-BRT-FSET TO M-COD-FIA.
+           MOVE -1        TO M-MATRL.
+           MOVE ALL '_'   TO M-COGNO M-NOMEO M-DATANO M-QU-INO M-COD-FIO.
+       2900-EX. EXIT.
+      *
+      *
+       2998-DBERROR  SECTION.
+      *----------------------
+           MOVE W-ULT-LABEL TO W-ULT-LABEL-SQL.
+           MOVE W-TRS-ID   TO TRS-ID-SQL.
+           MOVE W-NOME-PGM TO NOME-PGM-SQL.
+           MOVE SQLCODE    TO SQL-CODICE.
+           MOVE ERR-SQL    TO M-MSG-1O.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           PERFORM 3000-FINE-ELAB.
+
+       2998-EX. EXIT.
+      *
+      *
+       2999-CERCA-ERR SECTION.
+      *-----------------------
+           MOVE '2999-CERCA-ERR' TO W-ULT-LABEL.
+      *
+           SET IND-TAB TO 1.
+
+           SEARCH ELEM-TAB-MSG AT END
+                  MOVE  '** CODICE MESSAGGIO NON TROVATO **'
+                    TO M-MSG-1O
+                  WHEN W-COD-MSG-HOST = ELEM-COD-MSG(IND-TAB)
+                       MOVE ELEM-DESC-MSG(IND-TAB)  TO M-MSG-1O
+           END-SEARCH.
+
+       2999-EX. EXIT.
+      *
+      *
+       3000-FINE-ELAB SECTION.
+      *-----------------------
+           MOVE '3000-FINE-ELAB' TO W-ULT-LABEL.
+
+           IF W-CTL-END = 'LOOP'
+             THEN
+              PERFORM 3100-RIENTRO
+             ELSE
+              PERFORM 3200-PASSA-CTL
+           END-IF.
+
+       3000-EX. EXIT.
+      *
+      *
+       3100-RIENTRO SECTION.
+      *---------------------
+           MOVE '3100-RIENTRO' TO W-ULT-LABEL.
+      *
+           MOVE COM-DATA-SISTEMA   TO M-DATA-SO.
+           PERFORM 3140-INVIO-MAPPA.
+
+       3100-EX. EXIT.
+      *
+      *
+       3140-INVIO-MAPPA SECTION.
+      *----------------*
+           MOVE '3140-INVIO-MAPPA' TO W-ULT-LABEL.
+
+           IF W-NOME-PGM = COM-NOME-PGM
+            THEN
+              EXEC CICS SEND
+                        MAP    ('MF17MAP')
+                        MAPSET ('MF17MAP')
+                        CURSOR
+                        DATAONLY
+                        FREEKB
+              END-EXEC
+            ELSE
+              MOVE W-NOME-PGM  TO COM-NOME-PGM
+              EXEC CICS SEND
+                        MAP    ('MF17MAP')
+                        MAPSET ('MF17MAP')
+                        CURSOR
+                        ERASE
+                        FREEKB
+              END-EXEC
+           END-IF.
+
+      * ARMA IL TIMER DI IDLE-TIMEOUT: SE NON ARRIVA NUOVO INPUT DAL
+      * TERMINALE ENTRO L'INTERVALLO, CW25DEMO RIPORTA AL LOGON
+           MOVE EIBTRMID TO W-REQID-TERMID.
+           EXEC CICS START
+                     TRANSID  ('RR25')
+                     REQID    (W-REQID-TIMEOUT)
+                     TERMID   (EIBTRMID)
+                     INTERVAL (000500)
+           END-EXEC.
+           EXEC CICS RETURN
+                     TRANSID  ('RR17')
+                     COMMAREA (W-COMMAREA)
+                     LENGTH   (W-LEN)
+                     END-EXEC.
+
+       3140-EX. EXIT.
+      *
+      *
+       3200-PASSA-CTL SECTION.
+      *--------------*
+           MOVE '3200-PASSA-CTL' TO W-ULT-LABEL.
+      *---
+           EXEC CICS XCTL
+                     PROGRAM  (W-XCTL-PGM)
+                     COMMAREA (W-COMMAREA)
+                     LENGTH   (W-LEN)
+           END-EXEC.
+
+       3200-EX. EXIT.
+      *
