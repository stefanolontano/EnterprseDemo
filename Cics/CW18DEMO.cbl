@@ -0,0 +1,719 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW18DEMO.
+      * ---
+      ******************************************************************
+      * PROGETTO        : CPS                                          *
+      * ID. TRANSAZIONE : RR18                                         *
+      *----------------------------------------------------------------*
+      * AREA COMPETENTE :                                              *
+      * OGGETTO         :                                              *
+      * TIPO OPERAZIONE : APPROVAZIONE                                 *
+      * TABELLE USATE   : CWAPPROV, CWDIPENDENTI                       *
+      *----------------------------------------------------------------*
+      * CREAZIONE       : 09/08/2026                                   *
+      * ULTIMA MODIFICA : 09/08/2026                                   *
+      * 09/08/2026 GM  LA MATRICOLA NON VIENE PIU' RIPRESA COSI' COM'E' *
+      *                DALLA RICHIESTA: VIENE RICALCOLATA QUI, ALL'ATTO *
+      *                DELL'APPROVAZIONE, PERCHE' PIU' RICHIESTE DI     *
+      *                INSERIMENTO ANCORA IN ATTESA POSSONO ESSERE      *
+      *                STATE ACCODATE CON LA STESSA MATRICOLA "LIBERA"  *
+      ******************************************************************
+      ******************************************************************
+      * QUESTO PROGRAMMA CONSENTE AL SECONDO OPERATORE (AMMINISTRATORE)*
+      * DI ESAMINARE, IN ORDINE DI ARRIVO, LE RICHIESTE DI INSERIMENTO *
+      * ACCODATE DA CW04DEMO NELLA TABELLA CWAPPROV E DI APPROVARLE O  *
+      * RIFIUTARLE. L'APPROVAZIONE ESEGUE L'INSERIMENTO VERO E PROPRIO *
+      * IN CWDIPENDENTI; IL RIFIUTO SI LIMITA A CHIUDERE LA RICHIESTA. *
+      * L'OPERATORE CHE HA INOLTRATO LA RICHIESTA NON PUO'' APPROVARE  *
+      * LA PROPRIA RICHIESTA.                                          *
+      ******************************************************************
+      * ---
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * -------------------------------------------------------------- *
+      *      DEFINIZIONE VARIABILI HOST                                *
+      * -------------------------------------------------------------- *
+       01  W-COD-MSG-HOST                  PIC  X(3)  VALUE SPACE.
+       01  W-SQLCODE                       PIC S9(3)  COMP VALUE +0.
+           88  W-SQLCODE-OK          VALUE +0.
+           88  W-SQLCODE-NOT-FOUND   VALUE +100.
+       01  W-CONF-OP                       PIC X(2)   VALUE SPACES.
+       01  W-ID-RICHIESTA-CORR             PIC S9(7)  COMP-3 VALUE +0.
+       01  W-MATRICOLA-T.
+           02  W-MATRICOLA                 PIC S9(5)V USAGE COMP-3.
+       01  W-NULL-MATRICOLA                PIC S9(04) COMP   VALUE +0.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE CAMPI STANDART DELLA TRANSAZIONE                *
+      * -------------------------------------------------------------- *
+       01  W-CTL-END                       PIC  X(4)   VALUE 'LOOP'.
+       01  W-NOME-PGM                      PIC  X(8)   VALUE 'CW18DEMO'.
+       01  W-PGM-MENU-RAMO                 PIC  X(8)   VALUE 'CW03DEMO'.
+       01  W-TRS-ID                        PIC  X(4)   VALUE SPACE.
+       01  W-XCTL-PGM                      PIC  X(8)   VALUE SPACE.
+       01  W-ULT-LABEL                     PIC  X(15)  VALUE SPACES.
+       01  W-LEN                           PIC S9(4)   COMP VALUE +250.
+       01  W-REQID-TIMEOUT.
+           05  FILLER                      PIC X(4)   VALUE 'RRTO'.
+           05  W-REQID-TERMID              PIC X(4)   VALUE SPACE.
+       01  W-TERMID                        PIC  X(4)   VALUE SPACE.
+       01  W-PGM-VSAM                      PIC  X(8)   VALUE 'CW13DEMO'.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE  MESSAGGIO ABEND SQL                            *
+      * -------------------------------------------------------------- *
+       01  ERR-SQL.
+           02  FILLER                      PIC X(11)
+                                           VALUE 'ERRORE SQL '.
+           02  SQL-CODICE                  PIC ----.
+           02  FILLER                      PIC X(12)
+                                           VALUE ' ALLA LABEL '.
+           02  W-ULT-LABEL-SQL             PIC X(15).
+           02  FILLER                      PIC X(10)
+                                           VALUE ' TRANSID: '.
+           02  TRS-ID-SQL                  PIC X(4).
+           02  FILLER                      PIC X(06)
+                                           VALUE ' PGM: '.
+           02  NOME-PGM-SQL                PIC X(8).
+           02  FILLER                      PIC X(4).
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE  MESSAGGIO ABEND CICS                           *
+      * -------------------------------------------------------------- *
+       01  APPOGGIO-CICS                   PIC X(79)  VALUE SPACES.
+       01  ERR-CICS.
+           02  FILLER                      PIC X(12)
+                                           VALUE 'ERRORE CICS '.
+           02  COD-ERR                     PIC X(4).
+           02  FILLER                      PIC X(12)
+                                           VALUE ' ALLA LABEL '.
+           02  W-ULT-LABEL-CICS            PIC X(15).
+           02  FILLER                      PIC X(10)
+                                           VALUE ' TRANSID: '.
+           02  TRS-ID-CICS                 PIC X(4).
+           02  FILLER                      PIC X(06)
+                                           VALUE ' PGM: '.
+           02  NOME-PGM-CICS               PIC X(8).
+           02  FILLER                      PIC X(8).
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE SQLA E TABELLE                                  *
+      * -------------------------------------------------------------- *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+
+           EXEC SQL  INCLUDE CWDIPE  END-EXEC.
+
+           EXEC SQL  INCLUDE CWAPPR  END-EXEC.
+      * ---
+           EXEC SQL  INCLUDE CWCONT  END-EXEC.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE DELLA MAPPA                                     *
+      * -------------------------------------------------------------- *
+           COPY MF18MAP.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE DELLE COPY COMUNI                               *
+      * -------------------------------------------------------------- *
+           COPY CWATTRIB.
+           COPY CWMESS.
+           COPY DFHAID.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE COMMAREA.                                       *
+      * -------------------------------------------------------------- *
+       01  W-COMMAREA.
+           COPY CWCOMMA.
+
+      * -------------------------------------------------------------- *
+      * DECLARE CURSOR - PIU'' VECCHIA RICHIESTA ANCORA PENDENTE       *
+      * -------------------------------------------------------------- *
+
+           EXEC SQL DECLARE CUR-APP18 CURSOR FOR
+                    SELECT  ID_RICHIESTA,
+                            TIPO_RICHIESTA,
+                            COD_MATRICOLA_DIP,
+                            COGNOME,
+                            NOME,
+                            DATA_NASCITA,
+                            QUALIFICA_INTERNA,
+                            COD_FISC,
+                            RUN_DATE,
+                            UTENTE_RICHIEDENTE,
+                            MOTIVAZIONE,
+                            DIPARTIMENTO,
+                            DATA_ASSUNZIONE
+                    FROM    CPS04.CWAPPROV
+                    WHERE   STATO_RICHIESTA = 'P'
+                    ORDER BY ID_RICHIESTA
+           END-EXEC.
+
+       LINKAGE SECTION.
+      * ---
+       01  DFHCOMMAREA.
+           05  FILLER  PIC X OCCURS 1 TO 32767 DEPENDING ON EIBCALEN.
+      *
+
+       PROCEDURE DIVISION.
+      *---
+       0000-MAIN SECTION.
+      *---------*
+           PERFORM 1000-INIZIO-ELAB.
+           PERFORM 2000-CORPO-ELAB.
+           PERFORM 3000-FINE-ELAB.
+           GOBACK.
+
+
+       1000-INIZIO-ELAB SECTION.
+      *----------------*
+           MOVE EIBTRNID TO W-TRS-ID.
+           MOVE EIBTRMID TO W-TERMID.
+           PERFORM 1100-COND-ANOMAL.
+           PERFORM 1300-TESTA-RIEN.
+           PERFORM 1400-TASTI-LAST.
+
+       1000-EX. EXIT.
+      *
+      *
+       1100-COND-ANOMAL SECTION.
+      *-------------------------*
+           EXEC CICS HANDLE ABEND      LABEL   (1110-ABEND-CICS)
+                                                           END-EXEC.
+           EXEC CICS HANDLE CONDITION  MAPFAIL (1120-COND-MFAIL)
+                                                           END-EXEC.
+
+           EXEC SQL WHENEVER SQLERROR GO TO 2998-DBERROR   END-EXEC.
+
+       1100-EX. EXIT.
+      *
+      *
+       1110-ABEND-CICS SECTION.
+      *------------------------*
+           MOVE W-ULT-LABEL TO W-ULT-LABEL-CICS.
+           MOVE W-TRS-ID   TO TRS-ID-CICS.
+           MOVE W-NOME-PGM TO NOME-PGM-CICS.
+           EXEC CICS ASSIGN ABCODE (COD-ERR) END-EXEC.
+           EXEC CICS HANDLE ABEND CANCEL END-EXEC.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           MOVE ERR-CICS   TO  M-MSG-1O.
+           PERFORM 3000-FINE-ELAB.
+
+       1110-EX. EXIT.
+      *
+      *
+       1120-COND-MFAIL SECTION.
+      *------------------------*
+           EXEC CICS XCTL PROGRAM ('CW03DEMO')
+                          COMMAREA (W-COMMAREA)
+                          LENGTH (W-LEN)
+           END-EXEC.
+
+       1120-EX. EXIT.
+      *
+      *
+       1220-TASTO-CLEAR SECTION.
+      *-----------------------             * RITORNO MENU' GENERALE *
+           MOVE '1220-TASTO-CLEAR' TO W-ULT-LABEL.
+      *
+           MOVE 'END'            TO W-CTL-END.
+           MOVE 'CW02DEMO'       TO W-XCTL-PGM.
+           PERFORM 3000-FINE-ELAB.
+
+       1220-EX. EXIT.
+      *
+       1230-TASTO-PF3 SECTION.
+      *--------------*                * RITORNO PROGRAMMA PRECEDENTE *
+           MOVE +250      TO W-LEN.
+           MOVE 'END'     TO W-CTL-END.
+           MOVE W-PGM-MENU-RAMO  TO W-XCTL-PGM.
+           PERFORM 3000-FINE-ELAB.
+
+       1230-EX. EXIT.
+      *
+      *
+       1240-TASTO-PF4 SECTION.
+      *--------------*                * RITORNO MENU DI RAMO *
+           MOVE +250      TO W-LEN.
+           MOVE 'END'     TO W-CTL-END.
+           MOVE W-PGM-MENU-RAMO  TO W-XCTL-PGM.
+           PERFORM 3000-FINE-ELAB.
+
+       1240-EX. EXIT.
+      *
+      *
+       1239-TASTO-ENTER SECTION.
+      *--------------*
+           MOVE '1239-TASTO-ENTER' TO W-ULT-LABEL.
+      * ---
+           PERFORM 2100-RECEIVE.
+           MOVE SPACES TO M-MSG-1O.
+           MOVE SPACES TO M-MSG-2O.
+           MOVE SPACES TO W-COD-MSG-HOST.
+
+           IF W-ID-RICHIESTA-CORR = ZERO
+              MOVE '039'        TO W-COD-MSG-HOST
+              PERFORM 2999-CERCA-ERR
+           ELSE
+              INSPECT M-CONF-OPI REPLACING ALL LOW-VALUE BY ' '.
+              INSPECT M-CONF-OPI REPLACING ALL '_' BY ' '.
+              MOVE    M-CONF-OPI TO W-CONF-OP.
+
+              IF W-CONF-OP = SPACES
+                 MOVE '001'  TO W-COD-MSG-HOST
+                 MOVE -1     TO M-CONF-OPL
+                 PERFORM 2999-CERCA-ERR
+              END-IF
+
+              IF W-CONF-OP NOT = 'SI' AND W-CONF-OP NOT = 'NO'
+                 MOVE '021'  TO W-COD-MSG-HOST
+                 MOVE -1     TO M-CONF-OPL
+                 PERFORM 2999-CERCA-ERR
+              END-IF
+
+              IF W-CONF-OP = 'SI'
+                 PERFORM 2300-VERIFICA-RICHIEDENTE
+                 IF W-COD-MSG-HOST = SPACES
+                    PERFORM 2400-APPROVA
+                 ELSE
+                    PERFORM 2999-CERCA-ERR
+                 END-IF
+              ELSE
+                 PERFORM 2450-RIFIUTA
+              END-IF
+           END-IF.
+
+       1239-EX. EXIT.
+      *
+      *
+       1250-TASTO-ANYKEY SECTION.
+      *--------------*
+
+           MOVE '006' TO W-COD-MSG-HOST.
+
+           MOVE -1    TO M-CONF-OPL.
+           PERFORM 2999-CERCA-ERR.
+
+       1250-EX. EXIT.
+      *
+      *
+       1300-TESTA-RIEN SECTION.
+      *---------------*
+           IF EIBCALEN = ZERO
+            THEN
+              PERFORM 1310-TRANS-DIS
+           END-IF.
+
+           MOVE DFHCOMMAREA TO W-COMMAREA.
+
+      * DISARMA IL TIMER DI IDLE-TIMEOUT ARMATO ALLA VISUALIZZAZIONE
+      * PRECEDENTE, ORA CHE E' ARRIVATO NUOVO INPUT DAL TERMINALE
+           EXEC CICS HANDLE CONDITION NOTFND (1300-EX)
+           END-EXEC.
+
+           MOVE EIBTRMID TO W-REQID-TERMID.
+           EXEC CICS CANCEL
+                     REQID (W-REQID-TIMEOUT)
+           END-EXEC.
+
+       1300-EX. EXIT.
+      *
+      *
+       1310-TRANS-DIS SECTION.
+      *--------------*
+           MOVE '*** TRANSAZIONE NON PERMESSA ***' TO ERR-CICS.
+           EXEC CICS SEND TEXT FROM   (ERR-CICS)
+                               LENGTH (78)
+                               ERASE WAIT END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       1310-EX. EXIT.
+      *
+      *
+       1400-TASTI-LAST SECTION.
+      *---------------*
+           MOVE '1400-TAST-LAST' TO W-ULT-LABEL.
+           EXEC CICS HANDLE AID
+                                CLEAR  (1220-TASTO-CLEAR)
+                                PF3    (1230-TASTO-PF3)
+                                PF4    (1240-TASTO-PF4)
+                                ENTER  (1239-TASTO-ENTER)
+                                ANYKEY (1250-TASTO-ANYKEY)
+                                END-EXEC.
+       1400-EX. EXIT.
+      *
+
+      ******************************************************************
+      * VERIFICA CHE L'OPERATORE CHE APPROVA NON SIA LO STESSO CHE HA  *
+      * INOLTRATO LA RICHIESTA                                          *
+      ******************************************************************
+       2300-VERIFICA-RICHIEDENTE SECTION.
+      *--------------------------*
+           MOVE '2300-VERIFICA-RICHIEDENTE' TO W-ULT-LABEL.
+
+           IF UTENTE-RICHIEDENTE OF DCL-CWAPPROV = COM-UTENTE
+              MOVE '052'    TO W-COD-MSG-HOST
+              MOVE -1       TO M-CONF-OPL
+           END-IF.
+
+       2300-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * APPROVAZIONE: ESEGUE L'INSERIMENTO VERO E PROPRIO IN            *
+      * CWDIPENDENTI E CHIUDE LA RICHIESTA IN CWAPPROV                  *
+      ******************************************************************
+       2400-APPROVA SECTION.
+      *---------------*
+           MOVE '2400-APPROVA' TO W-ULT-LABEL.
+
+           IF TIPO-RICH-CANCELLAZIONE OF DCL-CWAPPROV
+              EXEC SQL DELETE FROM CPS04.CWDIPENDENTI
+                        WHERE COD_MATRICOLA_DIP =
+                                 :COD-MATRICOLA-DIP OF DCL-CWAPPROV
+              END-EXEC
+      * ---
+      * ALLINEA L'ARCHIVIO STORICO VSAM COME FACEVA CW08DEMO QUANDO LA
+      * CANCELLAZIONE ERA ANCORA DIRETTA
+      * ---
+              MOVE COD-MATRICOLA-DIP  OF DCL-CWAPPROV TO COM-MATRICOLA
+              MOVE COGNOME            OF DCL-CWAPPROV TO COM-COGNOME
+              MOVE NOME               OF DCL-CWAPPROV TO COM-NOME
+              MOVE DATA-NASCITA       OF DCL-CWAPPROV
+                                              TO COM-DATA-NASCITA
+              MOVE QUALIFICA-INTERNA  OF DCL-CWAPPROV
+                                              TO COM-QUALIFICA-INTERNA
+              MOVE COD-FISC           OF DCL-CWAPPROV TO COM-COD-FI
+              EXEC CICS LINK PROGRAM(W-PGM-VSAM)
+                             COMMAREA(W-COMMAREA)
+                             LENGTH(W-LEN)
+              END-EXEC
+              IF COM-COD-RIT NOT = 0
+                 EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                 MOVE '054'          TO W-COD-MSG-HOST
+                 PERFORM 2999-CERCA-ERR
+                 GO TO 2400-EX
+              END-IF
+           ELSE
+      * ---
+      * LA MATRICOLA ACCODATA IN CWAPPROV DA CW04DEMO E' SOLO QUELLA
+      * "LIBERA" AL MOMENTO DELLA RICHIESTA: VA RICALCOLATA ADESSO,
+      * PERCHE' NEL FRATTEMPO ALTRE RICHIESTE DI INSERIMENTO POSSONO
+      * ESSERE STATE APPROVATE (O ESSERE ANCORA IN ATTESA CON LA STESSA
+      * MATRICOLA CALCOLATA)
+      * ---
+              EXEC SQL UPDATE CPS04.CWCONTAT
+                           SET ULTIMO_VALORE = ULTIMO_VALORE + 1
+                         WHERE NOME_CONTATORE = 'MATRICOL'
+              END-EXEC
+
+              EXEC SQL SELECT ULTIMO_VALORE
+                         INTO :W-MATRICOLA
+                         FROM  CPS04.CWCONTAT
+                        WHERE NOME_CONTATORE = 'MATRICOL'
+              END-EXEC
+
+              MOVE W-MATRICOLA TO COD-MATRICOLA-DIP OF DCL-CWAPPROV
+
+              EXEC SQL INSERT INTO CPS04.CWDIPENDENTI
+                            VALUES (:COD-MATRICOLA-DIP OF DCL-CWAPPROV,
+                                    :COGNOME            OF DCL-CWAPPROV,
+                                    :NOME               OF DCL-CWAPPROV,
+                                    :DATA-NASCITA       OF DCL-CWAPPROV,
+                                    :QUALIFICA-INTERNA  OF DCL-CWAPPROV,
+                                    :COD-FISC           OF DCL-CWAPPROV,
+                                    :RUN-DATE           OF DCL-CWAPPROV,
+                                    +1,
+                                    SPACES,
+                                    :DIPARTIMENTO       OF DCL-CWAPPROV,
+                                    'A',
+                                    :DATA-ASSUNZIONE    OF DCL-CWAPPROV)
+              END-EXEC
+      * ---
+      * ALLINEA L'ARCHIVIO STORICO VSAM ANCHE PER GLI INSERIMENTI, COSI'
+      * CHE NON RESTI PIU' UN FILE DI SOLE CANCELLAZIONI
+      * ---
+              MOVE COD-MATRICOLA-DIP  OF DCL-CWAPPROV TO COM-MATRICOLA
+              MOVE COGNOME            OF DCL-CWAPPROV TO COM-COGNOME
+              MOVE NOME               OF DCL-CWAPPROV TO COM-NOME
+              MOVE DATA-NASCITA       OF DCL-CWAPPROV
+                                              TO COM-DATA-NASCITA
+              MOVE QUALIFICA-INTERNA  OF DCL-CWAPPROV
+                                              TO COM-QUALIFICA-INTERNA
+              MOVE COD-FISC           OF DCL-CWAPPROV TO COM-COD-FI
+              EXEC CICS LINK PROGRAM(W-PGM-VSAM)
+                             COMMAREA(W-COMMAREA)
+                             LENGTH(W-LEN)
+              END-EXEC
+              IF COM-COD-RIT NOT = 0
+                 EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                 MOVE '054'          TO W-COD-MSG-HOST
+                 PERFORM 2999-CERCA-ERR
+                 GO TO 2400-EX
+              END-IF
+           END-IF.
+
+           EXEC SQL UPDATE CPS04.CWAPPROV
+                       SET STATO_RICHIESTA = 'A'
+                     WHERE ID_RICHIESTA = :ID-RICHIESTA OF DCL-CWAPPROV
+           END-EXEC.
+
+           MOVE '040'          TO W-COD-MSG-HOST.
+           PERFORM 2999-CERCA-ERR.
+
+       2400-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * RIFIUTO: CHIUDE LA RICHIESTA IN CWAPPROV SENZA ESEGUIRE         *
+      * L'INSERIMENTO                                                  *
+      ******************************************************************
+       2450-RIFIUTA SECTION.
+      *---------------*
+           MOVE '2450-RIFIUTA' TO W-ULT-LABEL.
+
+           EXEC SQL UPDATE CPS04.CWAPPROV
+                       SET STATO_RICHIESTA = 'R'
+                     WHERE ID_RICHIESTA = :ID-RICHIESTA OF DCL-CWAPPROV
+           END-EXEC.
+
+           MOVE '041'          TO W-COD-MSG-HOST.
+           PERFORM 2999-CERCA-ERR.
+
+       2450-EX. EXIT.
+      *
+
+       2000-CORPO-ELAB SECTION.
+      *------------------------
+           MOVE '2000-CORPO-ELAB' TO W-ULT-LABEL.
+
+           IF W-NOME-PGM = COM-NOME-PGM
+            THEN
+              CONTINUE
+            ELSE
+              PERFORM 2900-RIEMP-MASK
+           END-IF.
+
+       2000-EX. EXIT.
+      *
+      *
+       2100-RECEIVE SECTION.
+      *---------------------
+           MOVE '2100-RECEIVE' TO W-ULT-LABEL.
+      *
+           EXEC CICS RECEIVE MAP    ('MF18MAP')
+                             MAPSET ('MF18MAP') END-EXEC.
+
+       2100-EX. EXIT.
+      *
+      *
+       2200-CERCA-RICHIESTA SECTION.
+      *---------------*
+           MOVE '2200-CERCA-RICHIESTA' TO W-ULT-LABEL.
+      *
+           EXEC SQL OPEN CUR-APP18  END-EXEC.
+
+           EXEC SQL FETCH   CUR-APP18
+           INTO   :DCL-CWAPPROV.ID-RICHIESTA,
+                  :DCL-CWAPPROV.TIPO-RICHIESTA,
+                  :DCL-CWAPPROV.COD-MATRICOLA-DIP,
+                  :DCL-CWAPPROV.COGNOME,
+                  :DCL-CWAPPROV.NOME,
+                  :DCL-CWAPPROV.DATA-NASCITA,
+                  :DCL-CWAPPROV.QUALIFICA-INTERNA,
+                  :DCL-CWAPPROV.COD-FISC,
+                  :DCL-CWAPPROV.RUN-DATE,
+                  :DCL-CWAPPROV.UTENTE-RICHIEDENTE,
+                  :DCL-CWAPPROV.MOTIVAZIONE,
+                  :DCL-CWAPPROV.DIPARTIMENTO,
+                  :DCL-CWAPPROV.DATA-ASSUNZIONE
+           END-EXEC.
+           MOVE SQLCODE TO W-SQLCODE.
+
+           EXEC SQL CLOSE CUR-APP18  END-EXEC.
+
+           IF W-SQLCODE-OK
+             THEN
+              MOVE ID-RICHIESTA OF DCL-CWAPPROV TO W-ID-RICHIESTA-CORR
+              PERFORM 2500-SCRIVI-MAPPA
+           ELSE
+             IF W-SQLCODE-NOT-FOUND
+                THEN
+                 MOVE ZERO       TO W-ID-RICHIESTA-CORR
+                 MOVE '039'      TO W-COD-MSG-HOST
+                 PERFORM 2131-PULISCI-MAPPA
+                 PERFORM 2999-CERCA-ERR
+             ELSE
+                 PERFORM 2998-DBERROR
+             END-IF
+           END-IF.
+
+       2200-EX. EXIT.
+      *
+      *
+       2500-SCRIVI-MAPPA SECTION.
+      *---------------*
+           MOVE '2500-SCRIVI-MAPPA' TO W-ULT-LABEL.
+      *
+           MOVE  COD-MATRICOLA-DIP OF DCL-CWAPPROV     TO M-MATRO.
+           MOVE  COGNOME           OF DCL-CWAPPROV     TO M-COGNO.
+           MOVE  NOME              OF DCL-CWAPPROV     TO M-NOMEO.
+           MOVE  DATA-NASCITA      OF DCL-CWAPPROV     TO M-DATANO.
+           MOVE  QUALIFICA-INTERNA OF DCL-CWAPPROV     TO M-QU-INO.
+           MOVE  COD-FISC          OF DCL-CWAPPROV     TO M-COD-FIO.
+           MOVE  UTENTE-RICHIEDENTE OF DCL-CWAPPROV    TO M-UTENTEO.
+           MOVE  MOTIVAZIONE       OF DCL-CWAPPROV     TO M-MOTIVOO.
+           MOVE  DIPARTIMENTO      OF DCL-CWAPPROV     TO M-DIPARTO.
+           MOVE  DATA-ASSUNZIONE   OF DCL-CWAPPROV     TO M-ASSUNZO.
+           MOVE  '020'                                 TO W-COD-MSG-HOST.
+           MOVE  ALL '_'                               TO M-CONF-OPO.
+           MOVE  UNPROT                                TO M-CONF-OPA.
+           MOVE  -1                                    TO M-CONF-OPL.
+           PERFORM 2999-CERCA-ERR.
+
+       2500-EX. EXIT.
+      *
+
+       2131-PULISCI-MAPPA  SECTION.
+      *--------------*
+           MOVE '2131-PULISCI-MAPPA' TO W-ULT-LABEL.
+
+           MOVE  ALL '_'            TO M-COGNO.
+           MOVE  ALL '_'            TO M-NOMEO.
+           MOVE  ALL '_'            TO M-DATANO.
+           MOVE  ALL '_'            TO M-QU-INO.
+           MOVE  ALL '_'            TO M-COD-FIO.
+           MOVE  ALL '_'            TO M-UTENTEO.
+           MOVE  ALL '_'            TO M-MOTIVOO.
+           MOVE  ALL '_'            TO M-DIPARTO.
+           MOVE  ALL '_'            TO M-ASSUNZO.
+           MOVE  ZERO               TO M-MATRO.
+           MOVE  SPACES             TO M-CONF-OPO.
+           MOVE  ASKIP              TO M-CONF-OPA.
+           MOVE  PROT-FSET          TO M-MATRA.
+       2131-EX. EXIT.
+      *
+
+       2900-RIEMP-MASK SECTION.
+      *---------------*
+           MOVE '2900-RIEMP-MASK' TO W-ULT-LABEL.
+
+           MOVE LOW-VALUE TO MF18MAPO.
+           MOVE FSET-BRT  TO M-MATRA.
+           MOVE PROT-BRT  TO M-COGNA M-NOMEA M-DATANA M-QU-INA M-COD-FIA
+                             M-UTENTEA.
+           MOVE ALL '_'   TO M-COGNO M-NOMEO M-DATANO M-QU-INO M-COD-FIO
+                             M-UTENTEO.
+           PERFORM 2200-CERCA-RICHIESTA.
+       2900-EX. EXIT.
+      *
+      *
+       2998-DBERROR  SECTION.
+      *----------------------
+           MOVE W-ULT-LABEL TO W-ULT-LABEL-SQL.
+           MOVE W-TRS-ID   TO TRS-ID-SQL.
+           MOVE W-NOME-PGM TO NOME-PGM-SQL.
+           MOVE SQLCODE    TO SQL-CODICE.
+           MOVE ERR-SQL    TO M-MSG-1O.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           PERFORM 3000-FINE-ELAB.
+
+       2998-EX. EXIT.
+      *
+      *
+       2999-CERCA-ERR SECTION.
+      *-----------------------
+           MOVE '2999-CERCA-ERR' TO W-ULT-LABEL.
+      *
+           SET IND-TAB TO 1.
+
+           SEARCH ELEM-TAB-MSG AT END
+                  MOVE  '** CODICE MESSAGGIO NON TROVATO **'
+                    TO M-MSG-1O
+                  WHEN W-COD-MSG-HOST = ELEM-COD-MSG(IND-TAB)
+                       MOVE ELEM-DESC-MSG(IND-TAB)  TO M-MSG-1O
+           END-SEARCH.
+
+       2999-EX. EXIT.
+      *
+      *
+       3000-FINE-ELAB SECTION.
+      *-----------------------
+           MOVE '3000-FINE-ELAB' TO W-ULT-LABEL.
+
+           IF W-CTL-END = 'LOOP'
+             THEN
+              PERFORM 3100-RIENTRO
+             ELSE
+              PERFORM 3200-PASSA-CTL
+           END-IF.
+
+       3000-EX. EXIT.
+      *
+      *
+       3100-RIENTRO SECTION.
+      *---------------------
+           MOVE '3100-RIENTRO' TO W-ULT-LABEL.
+      *
+           MOVE COM-DATA-SISTEMA   TO M-DATA-SO.
+           PERFORM 3140-INVIO-MAPPA.
+
+       3100-EX. EXIT.
+      *
+      *
+       3140-INVIO-MAPPA SECTION.
+      *----------------*
+           MOVE '3140-INVIO-MAPPA' TO W-ULT-LABEL.
+
+           IF W-NOME-PGM = COM-NOME-PGM
+            THEN
+              EXEC CICS SEND
+                        MAP    ('MF18MAP')
+                        MAPSET ('MF18MAP')
+                        CURSOR
+                        DATAONLY
+                        FREEKB
+              END-EXEC
+            ELSE
+              MOVE W-NOME-PGM  TO COM-NOME-PGM
+              EXEC CICS SEND
+                        MAP    ('MF18MAP')
+                        MAPSET ('MF18MAP')
+                        CURSOR
+                        ERASE
+                        FREEKB
+              END-EXEC
+           END-IF.
+
+      * ARMA IL TIMER DI IDLE-TIMEOUT: SE NON ARRIVA NUOVO INPUT DAL
+      * TERMINALE ENTRO L'INTERVALLO, CW25DEMO RIPORTA AL LOGON
+           MOVE EIBTRMID TO W-REQID-TERMID.
+           EXEC CICS START
+                     TRANSID  ('RR25')
+                     REQID    (W-REQID-TIMEOUT)
+                     TERMID   (EIBTRMID)
+                     INTERVAL (000500)
+           END-EXEC.
+           EXEC CICS RETURN
+                     TRANSID  ('RR18')
+                     COMMAREA (W-COMMAREA)
+                     LENGTH   (W-LEN)
+                     END-EXEC.
+
+       3140-EX. EXIT.
+      *
+      *
+       3200-PASSA-CTL SECTION.
+      *--------------*
+           MOVE '3200-PASSA-CTL' TO W-ULT-LABEL.
+      *---
+           EXEC CICS XCTL
+                     PROGRAM  (W-XCTL-PGM)
+                     COMMAREA (W-COMMAREA)
+                     LENGTH   (W-LEN)
+           END-EXEC.
+
+       3200-EX. EXIT.
+      *
