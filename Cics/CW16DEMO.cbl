@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW16DEMO.
+      ******************************************************************
+      * PROGETTO        : SIP - DBSTART                                *
+      * OGGETTO         : ROUTINE CALCOLO NUMERO GIORNI ASSOLUTO        *
+      * DATA CREAZIONE  : 09/08/2026                                   *
+      * ULTIMA MODIFICA  : 09/08/2026                                   *
+      ******************************************************************
+      *                                                                 *
+      * ACCETTA IN INPUT UNA DATA IN FORMATO GG/MM/AAAA E RESTITUISCE  *
+      * IL NUMERO PROGRESSIVO DI GIORNI DALL'ANNO 0 (CALENDARIO        *
+      * GREGORIANO), UTILIZZABILE PER CALCOLARE PER SOTTRAZIONE LO     *
+      * SCARTO IN GIORNI TRA DUE DATE SENZA RICORRERE A ROUTINE DI     *
+      * CONVERSIONE GIULIANA DEDICATE IN CIASCUN PROGRAMMA CHIAMANTE.  *
+      *                                                                 *
+      * COPY DI LAVORO ===> CWC016                                     *
+      *                                                                 *
+      * AREA DI TRANSITO 'AREA-IET016CT' COSTITUITA DA:                *
+      *                                                                 *
+      * - LL-IET016CT   = LUNGHEZZA AREA DI TRANSITO (FISSA)           *
+      * - DATA-IET016   = DATA GG/MM/AAAA DA CONVERTIRE (INPUT)        *
+      * - GIORNI-IET016 = NUMERO GIORNI ASSOLUTO CALCOLATO (OUTPUT)    *
+      * - RC-IET016CT   = CODICE DI RITORNO.                           *
+      *----------------------------------------------------------------*
+      * DECODIFICA DI RC-IET016CT:                                     *
+      *                                                                 *
+      * - SPACES       = OPERAZIONE CORRETTAMENTE ESEGUITA             *
+      * - 'E1'         = DATA NON SIGNIFICATIVA O NON VALIDA           *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *
+       COPY  CWC016.
+      *
+       01  W-GG-IET016                 PIC 99    VALUE ZERO.
+       01  W-MM-IET016                 PIC 99    VALUE ZERO.
+       01  W-AAAA-IET016               PIC 9(4)  VALUE ZERO.
+       01  W-Q4-IET016                 PIC 9(4)  VALUE ZERO.
+       01  W-R4-IET016                 PIC 9(2)  VALUE ZERO.
+       01  W-Q100-IET016               PIC 9(2)  VALUE ZERO.
+       01  W-R100-IET016               PIC 9(2)  VALUE ZERO.
+       01  W-Q400-IET016               PIC 9(2)  VALUE ZERO.
+       01  W-R400-IET016               PIC 9(3)  VALUE ZERO.
+      *
+       01  TAB-CUM-GG-MESE-D.
+           02 FILLER               PIC 9(3) VALUE 000.
+           02 FILLER               PIC 9(3) VALUE 031.
+           02 FILLER               PIC 9(3) VALUE 059.
+           02 FILLER               PIC 9(3) VALUE 090.
+           02 FILLER               PIC 9(3) VALUE 120.
+           02 FILLER               PIC 9(3) VALUE 151.
+           02 FILLER               PIC 9(3) VALUE 181.
+           02 FILLER               PIC 9(3) VALUE 212.
+           02 FILLER               PIC 9(3) VALUE 243.
+           02 FILLER               PIC 9(3) VALUE 273.
+           02 FILLER               PIC 9(3) VALUE 304.
+           02 FILLER               PIC 9(3) VALUE 334.
+       01  TAB-CUM-GG-MESE REDEFINES TAB-CUM-GG-MESE-D.
+           02 EL-CUM-GG-MESE       PIC 9(3) OCCURS 12.
+      *
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *
+       01  DFHCOMMAREA.
+           05  FILLER  PIC X OCCURS 1 TO 32767 DEPENDING ON EIBCALEN.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *----------------------------------------------------------------*
+       INIZIO-IET016CT.
+      *
+           MOVE  DFHCOMMAREA    TO  AREA-IET016CT.
+      *
+           MOVE  SPACES         TO  RC-IET016CT.
+           MOVE  ZERO           TO  GIORNI-IET016.
+      *
+           IF  (DATA-IET016  =  SPACES OR LOW-VALUE)
+               MOVE  'E1'       TO    RC-IET016CT
+               GO TO FINE-IET016CT.
+      *
+           MOVE  DATA-IET016(1:2)   TO  W-GG-IET016.
+           MOVE  DATA-IET016(4:2)   TO  W-MM-IET016.
+           MOVE  DATA-IET016(7:4)   TO  W-AAAA-IET016.
+      *
+           IF  (W-GG-IET016 < 1)  OR  (W-GG-IET016 > 31)  OR
+               (W-MM-IET016 < 1)  OR  (W-MM-IET016 > 12)
+               MOVE  'E1'       TO    RC-IET016CT
+               GO TO FINE-IET016CT.
+      *
+           PERFORM CALCOLA-GIORNI THRU EX-CALCOLA-GIORNI.
+      *
+       FINE-IET016CT.
+      *
+           MOVE  AREA-IET016CT    TO    DFHCOMMAREA.
+      *
+           EXEC  CICS  RETURN
+                       END-EXEC.
+      *
+      *----------------------------------------------------------------*
+       CALCOLA-GIORNI.
+      *
+      * NUMERO DI GIORNI = ANNI*365 + GIORNI BISESTILI TRASCORSI +      *
+      * GIORNI CUMULATI DEI MESI PRECEDENTI + GIORNO DEL MESE, PIU'    *
+      * UN GIORNO SE L'ANNO IN CORSO E' BISESTILE E IL MESE E'         *
+      * SUCCESSIVO A FEBBRAIO (REGOLA COMPLETA DEI SECOLI /100 /400).  *
+      *
+           DIVIDE W-AAAA-IET016 BY   4  GIVING W-Q4-IET016
+                                      REMAINDER W-R4-IET016.
+           DIVIDE W-AAAA-IET016 BY 100  GIVING W-Q100-IET016
+                                      REMAINDER W-R100-IET016.
+           DIVIDE W-AAAA-IET016 BY 400  GIVING W-Q400-IET016
+                                      REMAINDER W-R400-IET016.
+      *
+           COMPUTE GIORNI-IET016 = (W-AAAA-IET016 * 365)
+                                 + W-Q4-IET016 - W-Q100-IET016
+                                 + W-Q400-IET016
+                                 + EL-CUM-GG-MESE(W-MM-IET016)
+                                 + W-GG-IET016.
+      *
+           IF  ((W-R4-IET016 = 0) AND (W-R100-IET016 NOT = 0))
+                OR (W-R400-IET016 = 0)
+               IF  W-MM-IET016 > 2
+                   ADD 1 TO GIORNI-IET016
+               END-IF
+           END-IF.
+      *
+       EX-CALCOLA-GIORNI.
+           EXIT.
