@@ -0,0 +1,647 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW19DEMO.
+      * ---
+      ******************************************************************
+      * PROGETTO        : CPS                                          *
+      * ID. TRANSAZIONE : RR19                                         *
+      *----------------------------------------------------------------*
+      * AREA COMPETENTE :                                              *
+      * OGGETTO         : RIPRISTINO DIPENDENTE DA ARCHIVIO STORICO    *
+      * TIPO OPERAZIONE : RIPRISTINO                                   *
+      * TABELLE USATE   : CWDIPENDENTI, ARCHIVIO (VSAM)                *
+      *----------------------------------------------------------------*
+      * CREAZIONE       : 09/08/2026                                   *
+      * ULTIMA MODIFICA : 09/08/2026                                   *
+      ******************************************************************
+      ******************************************************************
+      * QUESTO PROGRAMMA CONSENTE DI RIPRISTINARE IN CPS04.CWDIPENDENTI *
+      * UN DIPENDENTE PRECEDENTEMENTE CANCELLATO, LEGGENDO IL RECORD    *
+      * ANCORA PRESENTE NEL FILE VSAM ARCHIVIO (STESSO ACCESSO PER      *
+      * CHIAVE MATRICOLA GIA' USATO DA CW13DEMO) E REINSERENDOLO NELLA  *
+      * TABELLA DB2. RISERVATO ALL'AMMINISTRATORE (OPZIONE 8 DEL MENU   *
+      * DI RAMO CW03DEMO).                                              *
+      ******************************************************************
+      * ---
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * -------------------------------------------------------------- *
+      *      DEFINIZIONE VARIABILI HOST                                *
+      * -------------------------------------------------------------- *
+       01  W-COD-MSG-HOST                  PIC  X(3)  VALUE SPACE.
+       01  W-SQLCODE                       PIC S9(3)  COMP VALUE +0.
+           88  W-SQLCODE-OK          VALUE +0.
+           88  W-SQLCODE-NOT-FOUND   VALUE +100.
+       01  W-CONF-OP                       PIC X(2)   VALUE SPACES.
+       01  W-MATR                          PIC 9(5)   VALUE ZEROES.
+       01  W-MATR-CERCA                    PIC S9(5)  COMP-3 VALUE 0.
+
+      * -------------------------------------------------------------- *
+      *    CALCOLO DI RUN-DATE ALLA DATA DI SISTEMA, COME IN CW04DEMO  *
+      *    E CW08DEMO                                                  *
+      * -------------------------------------------------------------- *
+       01  W-DATA-APP1.
+           02  APP-GG1                     PIC X(2).
+           02  FILLER                      PIC X      VALUE SPACES.
+           02  APP-MM1                     PIC X(2).
+           02  FILLER                      PIC X      VALUE SPACES.
+           02  APP-AA1.
+               05 APP-SECOLO               PIC XX.
+               05 APP-ANNO                 PIC XX.
+       01  W-RUN-DATE.
+           02  RUN-DATE-AA                 PIC 9(2).
+           02  FILLER                      PIC X      VALUE '-'.
+           02  RUN-DATE-MM                 PIC 9(2).
+           02  FILLER                      PIC X      VALUE '-'.
+           02  RUN-DATE-GG                 PIC 9(2).
+
+      * -------------------------------------------------------------- *
+      *    L'ARCHIVIO VSAM NON PORTA LA COLONNA DATA_ASSUNZIONE (NON    *
+      *    ESISTEVA QUANDO IL DIPENDENTE FU CANCELLATO): SI VALORIZZA   *
+      *    CON LA DATA DI SISTEMA, STESSO CRITERIO GIA' USATO PER LA    *
+      *    RUN-DATE DI QUESTO RIPRISTINO.                               *
+      * -------------------------------------------------------------- *
+       01  W-DATA-ASSUNZIONE-RIP.
+           02  W-AA-ASSUNZIONE-RIP         PIC X(4).
+           02  FILLER                      PIC X      VALUE '-'.
+           02  W-MM-ASSUNZIONE-RIP         PIC X(2).
+           02  FILLER                      PIC X      VALUE '-'.
+           02  W-GG-ASSUNZIONE-RIP         PIC X(2).
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE CAMPI STANDART DELLA TRANSAZIONE                *
+      * -------------------------------------------------------------- *
+       01  W-CTL-END                       PIC  X(4)   VALUE 'LOOP'.
+       01  W-NOME-PGM                      PIC  X(8)   VALUE 'CW19DEMO'.
+       01  W-PGM-MENU-GEN                  PIC  X(8)   VALUE 'CW02DEMO'.
+       01  W-PGM-MENU-RAMO                 PIC  X(8)   VALUE 'CW03DEMO'.
+       01  W-TRS-ID                        PIC  X(4)   VALUE SPACE.
+       01  W-XCTL-PGM                      PIC  X(8)   VALUE SPACE.
+       01  W-ULT-LABEL                     PIC  X(15)  VALUE SPACES.
+       01  W-LEN                           PIC S9(4)   COMP VALUE +250.
+       01  W-REQID-TIMEOUT.
+           05  FILLER                      PIC X(4)   VALUE 'RRTO'.
+           05  W-REQID-TERMID              PIC X(4)   VALUE SPACE.
+       01  W-TERMID                        PIC  X(4)   VALUE SPACE.
+       01  W-NOME-FILE                     PIC  X(8)   VALUE 'ARCHIVIO'.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE  MESSAGGIO ABEND SQL                            *
+      * -------------------------------------------------------------- *
+       01  ERR-SQL.
+           02  FILLER                      PIC X(11)
+                                           VALUE 'ERRORE SQL '.
+           02  SQL-CODICE                  PIC ----.
+           02  FILLER                      PIC X(12)
+                                           VALUE ' ALLA LABEL '.
+           02  W-ULT-LABEL-SQL             PIC X(15).
+           02  FILLER                      PIC X(10)
+                                           VALUE ' TRANSID: '.
+           02  TRS-ID-SQL                  PIC X(4).
+           02  FILLER                      PIC X(06)
+                                           VALUE ' PGM: '.
+           02  NOME-PGM-SQL                PIC X(8).
+           02  FILLER                      PIC X(4).
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE  MESSAGGIO ABEND CICS                           *
+      * -------------------------------------------------------------- *
+       01  APPOGGIO-CICS                   PIC X(79)  VALUE SPACES.
+       01  ERR-CICS.
+           02  FILLER                      PIC X(12)
+                                           VALUE 'ERRORE CICS '.
+           02  COD-ERR                     PIC X(4).
+           02  FILLER                      PIC X(12)
+                                           VALUE ' ALLA LABEL '.
+           02  W-ULT-LABEL-CICS            PIC X(15).
+           02  FILLER                      PIC X(10)
+                                           VALUE ' TRANSID: '.
+           02  TRS-ID-CICS                 PIC X(4).
+           02  FILLER                      PIC X(06)
+                                           VALUE ' PGM: '.
+           02  NOME-PGM-CICS               PIC X(8).
+           02  FILLER                      PIC X(8).
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE SQLA E TABELLE                                  *
+      * -------------------------------------------------------------- *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+
+           EXEC SQL  INCLUDE CWDIPE  END-EXEC.
+
+      * -------------------------------------------------------------- *
+      *      TRACCIATO RECORD DEL FILE VSAM ARCHIVIO                   *
+      * -------------------------------------------------------------- *
+           COPY CWFILE.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE DELLA MAPPA                                     *
+      * -------------------------------------------------------------- *
+           COPY MF19MAP.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE DELLE COPY COMUNI                               *
+      * -------------------------------------------------------------- *
+           COPY CWATTRIB.
+           COPY CWMESS.
+           COPY DFHAID.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE COMMAREA.                                       *
+      * -------------------------------------------------------------- *
+       01  W-COMMAREA.
+           COPY CWCOMMA.
+
+       LINKAGE SECTION.
+      * ---
+       01  DFHCOMMAREA.
+           05  FILLER  PIC X OCCURS 1 TO 32767 DEPENDING ON EIBCALEN.
+      *
+
+       PROCEDURE DIVISION.
+      *---
+       0000-MAIN SECTION.
+      *---------*
+           PERFORM 1000-INIZIO-ELAB.
+           PERFORM 2000-CORPO-ELAB.
+           PERFORM 3000-FINE-ELAB.
+           GOBACK.
+
+
+       1000-INIZIO-ELAB SECTION.
+      *----------------*
+           MOVE EIBTRNID TO W-TRS-ID.
+           MOVE EIBTRMID TO W-TERMID.
+           PERFORM 1100-COND-ANOMAL.
+           PERFORM 1300-TESTA-RIEN.
+      *
+      * GESTIONE DEI TASTI FUNZIONE A SECONDA DEL VALORE DATO
+      * AL CAMPO DI COMMAREA COM-GIRO: AL PRIMO GIRO SI ACCETTA LA
+      * MATRICOLA DA RICERCARE, AL SECONDO SI ACCETTA LA CONFERMA
+      *
+           IF COM-GIRO = '2'
+              PERFORM 1400-TASTI-LAST
+           ELSE
+              PERFORM 1200-TASTI-FUNZ
+           END-IF.
+
+       1000-EX. EXIT.
+      *
+      *
+       1100-COND-ANOMAL SECTION.
+      *-------------------------*
+           EXEC CICS HANDLE ABEND      LABEL   (1110-ABEND-CICS)
+                                                           END-EXEC.
+           EXEC CICS HANDLE CONDITION  MAPFAIL (1120-COND-MFAIL)
+                                                           END-EXEC.
+
+           EXEC SQL WHENEVER SQLERROR GO TO 2998-DBERROR   END-EXEC.
+
+       1100-EX. EXIT.
+      *
+      *
+       1110-ABEND-CICS SECTION.
+      *------------------------*
+           MOVE W-ULT-LABEL TO W-ULT-LABEL-CICS.
+           MOVE W-TRS-ID   TO TRS-ID-CICS.
+           MOVE W-NOME-PGM TO NOME-PGM-CICS.
+           EXEC CICS ASSIGN ABCODE (COD-ERR) END-EXEC.
+           EXEC CICS HANDLE ABEND CANCEL END-EXEC.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           MOVE ERR-CICS   TO  M-MSG-1O.
+           PERFORM 3000-FINE-ELAB.
+
+       1110-EX. EXIT.
+      *
+      *
+       1120-COND-MFAIL SECTION.
+      *------------------------*
+           EXEC CICS XCTL PROGRAM ('CW03DEMO')
+                          COMMAREA (W-COMMAREA)
+                          LENGTH (W-LEN)
+           END-EXEC.
+
+       1120-EX. EXIT.
+      *
+      *
+       1200-TASTI-FUNZ SECTION.
+      *---------------*
+           EXEC CICS HANDLE AID
+                                PA1    (1210-TASTO-PA1)
+                                CLEAR  (1220-TASTO-CLEAR)
+                                PF3    (1230-TASTO-PF3)
+                                PF4    (1240-TASTO-PF4)
+                                ENTER  (1239-TASTO-ENTER)
+                                ANYKEY (1250-TASTO-ANYKEY)
+           END-EXEC.
+
+       1200-EX. EXIT.
+      *
+      *
+       1210-TASTO-PA1 SECTION.
+      *--------------*                     * RITORNO AL CICS *
+           MOVE '** RITORNO AL CICS **' TO ERR-CICS.
+           EXEC CICS SEND TEXT FROM (ERR-CICS) LENGTH (78)
+                          ERASE WAIT END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       1210-EX. EXIT.
+      *
+      *
+       1220-TASTO-CLEAR SECTION.
+      *-----------------------             * RITORNO MENU' GENERALE *
+           MOVE '1220-TASTO-CLEAR' TO W-ULT-LABEL.
+      *
+           MOVE 'END'            TO W-CTL-END.
+           MOVE W-PGM-MENU-GEN   TO W-XCTL-PGM.
+           PERFORM 3000-FINE-ELAB.
+
+       1220-EX. EXIT.
+      *
+       1230-TASTO-PF3 SECTION.
+      *--------------*                * RITORNO PROGRAMMA PRECEDENTE *
+           MOVE 'END'          TO W-CTL-END.
+           MOVE W-PGM-MENU-RAMO TO W-XCTL-PGM.
+           PERFORM 3000-FINE-ELAB.
+
+       1230-EX. EXIT.
+      *
+      *
+       1240-TASTO-PF4 SECTION.
+      *--------------*                * RITORNO MENU DI RAMO *
+           MOVE 'END'          TO W-CTL-END.
+           MOVE W-PGM-MENU-RAMO TO W-XCTL-PGM.
+           PERFORM 3000-FINE-ELAB.
+
+       1240-EX. EXIT.
+      *
+      *
+       1239-TASTO-ENTER SECTION.
+      *--------------*
+           MOVE '1239-TASTO-ENTER' TO W-ULT-LABEL.
+      * ---
+           PERFORM 2100-RECEIVE.
+           MOVE SPACES TO M-MSG-1O.
+           MOVE SPACES TO W-COD-MSG-HOST.
+
+           INSPECT M-MATRI REPLACING ALL LOW-VALUE BY ' '.
+           INSPECT M-MATRI REPLACING ALL '_'       BY ' '.
+
+           IF M-MATRO = SPACES
+              MOVE FSET-BRT     TO M-MATRA
+              MOVE -1           TO M-MATRL
+              MOVE '014'        TO W-COD-MSG-HOST
+              PERFORM 2999-CERCA-ERR
+           ELSE
+              MOVE M-MATRI      TO W-MATR
+              MOVE W-MATR       TO W-MATR-CERCA
+              PERFORM 2200-CERCA-ARCHIVIO
+              PERFORM 3000-FINE-ELAB
+           END-IF.
+
+       1239-EX. EXIT.
+      *
+      *
+       1250-TASTO-ANYKEY SECTION.
+      *--------------*
+
+           MOVE '006' TO W-COD-MSG-HOST.
+
+           MOVE -1    TO M-MATRL.
+           PERFORM 2999-CERCA-ERR.
+
+       1250-EX. EXIT.
+      *
+      *
+       1300-TESTA-RIEN SECTION.
+      *---------------*
+           IF EIBCALEN = ZERO
+            THEN
+              PERFORM 1310-TRANS-DIS
+           END-IF.
+
+           MOVE DFHCOMMAREA TO W-COMMAREA.
+
+      * DISARMA IL TIMER DI IDLE-TIMEOUT ARMATO ALLA VISUALIZZAZIONE
+      * PRECEDENTE, ORA CHE E' ARRIVATO NUOVO INPUT DAL TERMINALE
+           EXEC CICS HANDLE CONDITION NOTFND (1300-EX)
+           END-EXEC.
+
+           MOVE EIBTRMID TO W-REQID-TERMID.
+           EXEC CICS CANCEL
+                     REQID (W-REQID-TIMEOUT)
+           END-EXEC.
+
+       1300-EX. EXIT.
+      *
+      *
+       1310-TRANS-DIS SECTION.
+      *--------------*
+           MOVE '*** TRANSAZIONE NON PERMESSA ***' TO ERR-CICS.
+           EXEC CICS SEND TEXT FROM   (ERR-CICS)
+                               LENGTH (78)
+                               ERASE WAIT END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       1310-EX. EXIT.
+      *
+      *
+       1400-TASTI-LAST SECTION.
+      *---------------*
+           MOVE '1400-TASTI-LAST' TO W-ULT-LABEL.
+           EXEC CICS HANDLE AID
+                                CLEAR  (1220-TASTO-CLEAR)
+                                PF3    (1230-TASTO-PF3)
+                                PF4    (1240-TASTO-PF4)
+                                ENTER  (1425-CONTROLLA-CONF)
+                                ANYKEY (1250-TASTO-ANYKEY)
+                                END-EXEC.
+       1400-EX. EXIT.
+      *
+      *
+       1425-CONTROLLA-CONF SECTION.
+      *-----------------*
+           MOVE '1425-CONTROLLA-CONF' TO W-ULT-LABEL.
+      * ---
+           PERFORM 2100-RECEIVE.
+           MOVE SPACES TO M-MSG-1O.
+           MOVE SPACES TO W-COD-MSG-HOST.
+
+           INSPECT M-CONF-OPI REPLACING ALL LOW-VALUE BY ' '.
+           INSPECT M-CONF-OPI REPLACING ALL '_' BY ' '.
+           MOVE    M-CONF-OPI TO W-CONF-OP.
+
+           IF W-CONF-OP  = SPACES OR
+              W-CONF-OP  = LOW-VALUE
+              MOVE '001'  TO W-COD-MSG-HOST
+              MOVE -1     TO M-CONF-OPL
+           END-IF.
+
+           IF W-COD-MSG-HOST NOT = SPACES
+              PERFORM 2999-CERCA-ERR
+              PERFORM 3000-FINE-ELAB
+              GO TO 1425-EX
+           END-IF.
+
+           IF W-CONF-OP  = 'SI'
+              PERFORM 1426-RIPRISTINO
+           ELSE
+            IF W-CONF-OP  = 'NO'
+              MOVE '022'       TO W-COD-MSG-HOST
+              MOVE '1'         TO COM-GIRO
+              PERFORM 2900-RIEMP-MASK
+              PERFORM 2999-CERCA-ERR
+            ELSE
+              MOVE -1     TO M-CONF-OPL
+              MOVE '016'  TO W-COD-MSG-HOST
+              PERFORM 2999-CERCA-ERR
+            END-IF
+           END-IF.
+
+           PERFORM 3000-FINE-ELAB.
+
+       1425-EX. EXIT.
+      *
+      *
+       1426-RIPRISTINO SECTION.
+      *---------------*
+           MOVE '1426-RIPRISTINO' TO W-ULT-LABEL.
+      * ---
+      * IL RECORD E' GIA' STATO LETTO DA ARCHIVIO IN 2200-CERCA-ARCHIVIO
+      * AL GIRO PRECEDENTE E SI TROVA ANCORA IN VS-ARCHIVIO; SI
+      * REINSERISCE IN CWDIPENDENTI CON UNA RUN-DATE AGGIORNATA ALLA
+      * DATA DI SISTEMA E UNA VERSIONE INIZIALE, COME FA CW18DEMO
+      * PER LE APPROVAZIONI DI INSERIMENTO. L'ARCHIVIO VSAM NON PORTA LA
+      * DATA_ASSUNZIONE (ANTECEDENTE ALLA COLONNA), CHE VIENE QUINDI
+      * VALORIZZATA ANCH'ESSA ALLA DATA DI SISTEMA.
+      * ---
+           MOVE COM-DATA-SISTEMA   TO W-DATA-APP1.
+           MOVE APP-GG1  TO RUN-DATE-GG OF W-RUN-DATE.
+           MOVE APP-MM1  TO RUN-DATE-MM OF W-RUN-DATE.
+           MOVE APP-ANNO TO RUN-DATE-AA OF W-RUN-DATE.
+
+           MOVE APP-AA1  TO W-AA-ASSUNZIONE-RIP.
+           MOVE APP-MM1  TO W-MM-ASSUNZIONE-RIP.
+           MOVE APP-GG1  TO W-GG-ASSUNZIONE-RIP.
+
+           MOVE VS-MATRICOLA          TO COD-MATRICOLA-DIP OF DCL-CPSDIP.
+           MOVE VS-COGNOME            TO COGNOME           OF DCL-CPSDIP.
+           MOVE VS-NOME               TO NOME              OF DCL-CPSDIP.
+           MOVE VS-DATA-NASCITA       TO DATA-NASCITA      OF DCL-CPSDIP.
+           MOVE VS-QUALIFICA-INTERNA  TO QUALIFICA-INTERNA OF DCL-CPSDIP.
+           MOVE VS-COD-FISCALE        TO COD-FISC          OF DCL-CPSDIP.
+           MOVE W-RUN-DATE            TO RUN-DATE          OF DCL-CPSDIP.
+
+           EXEC SQL INSERT INTO CPS04.CWDIPENDENTI
+                         VALUES (:COD-MATRICOLA-DIP OF DCL-CPSDIP,
+                                 :COGNOME            OF DCL-CPSDIP,
+                                 :NOME               OF DCL-CPSDIP,
+                                 :DATA-NASCITA       OF DCL-CPSDIP,
+                                 :QUALIFICA-INTERNA  OF DCL-CPSDIP,
+                                 :COD-FISC           OF DCL-CPSDIP,
+                                 :RUN-DATE           OF DCL-CPSDIP,
+                                 +1,
+                                 SPACES,
+                                 SPACES,
+                                 'A',
+                                 :W-DATA-ASSUNZIONE-RIP)
+           END-EXEC.
+
+           MOVE '1'            TO COM-GIRO.
+           MOVE '042'          TO W-COD-MSG-HOST.
+           PERFORM 2900-RIEMP-MASK.
+           PERFORM 2999-CERCA-ERR.
+
+       1426-EX. EXIT.
+      *
+      *
+       2000-CORPO-ELAB SECTION.
+      *------------------------
+           MOVE '2000-CORPO-ELAB' TO W-ULT-LABEL.
+
+           IF W-NOME-PGM = COM-NOME-PGM
+            THEN
+              CONTINUE
+            ELSE
+              PERFORM 2900-RIEMP-MASK
+           END-IF.
+
+       2000-EX. EXIT.
+      *
+      *
+       2100-RECEIVE SECTION.
+      *---------------------
+           MOVE '2100-RECEIVE' TO W-ULT-LABEL.
+      *
+           EXEC CICS RECEIVE MAP    ('MF19MAP')
+                             MAPSET ('MF19MAP') END-EXEC.
+
+       2100-EX. EXIT.
+      *
+      *
+      ******************************************************************
+      * LETTURA DEL RECORD ARCHIVIATO SU VSAM PER MATRICOLA, STESSO      *
+      * ACCESSO PER CHIAVE GIA' USATO DA CW13DEMO                        *
+      ******************************************************************
+       2200-CERCA-ARCHIVIO SECTION.
+      *---------------*
+           MOVE '2200-CERCA-ARCHIVIO' TO W-ULT-LABEL.
+      *
+           EXEC CICS HANDLE CONDITION NOTFND (2250-NON-TROVATO)
+           END-EXEC.
+
+           MOVE W-MATR       TO VS-KEY.
+           EXEC CICS READ      FILE      (W-NOME-FILE)
+                               RIDFLD    (VS-KEY)
+                               INTO      (VS-ARCHIVIO)
+                               LENGTH    (VS-LUNG)
+                               KEYLENGTH (VS-LUNG-KEY)
+                               EQUAL
+           END-EXEC.
+
+           MOVE '2'            TO COM-GIRO.
+           MOVE VS-MATRICOLA           TO M-MATRO.
+           MOVE VS-COGNOME             TO M-COGNO.
+           MOVE VS-NOME                TO M-NOMEO.
+           MOVE VS-DATA-NASCITA        TO M-DATANO.
+           MOVE VS-QUALIFICA-INTERNA   TO M-QU-INO.
+           MOVE VS-COD-FISCALE         TO M-COD-FIO.
+           MOVE SPACES                 TO M-CONF-OPO.
+           MOVE '020'                  TO W-COD-MSG-HOST.
+           PERFORM 2999-CERCA-ERR.
+
+       2200-EX. EXIT.
+      *
+      *
+       2250-NON-TROVATO SECTION.
+      *---------------*
+           MOVE '2250-NON-TROVATO' TO W-ULT-LABEL.
+
+           MOVE '1'            TO COM-GIRO.
+           MOVE -1             TO M-MATRL.
+           MOVE '043'          TO W-COD-MSG-HOST.
+           PERFORM 2999-CERCA-ERR.
+
+       2250-EX. EXIT.
+      *
+      *
+       2900-RIEMP-MASK SECTION.
+      *---------------*
+           MOVE '2900-RIEMP-MASK' TO W-ULT-LABEL.
+
+           MOVE LOW-VALUE TO MF19MAPO.
+           MOVE FSET-BRT  TO M-MATRA.
+           MOVE -1        TO M-MATRL.
+           MOVE ALL '_'   TO M-COGNO M-NOMEO M-DATANO M-QU-INO M-COD-FIO.
+       2900-EX. EXIT.
+      *
+      *
+       2998-DBERROR  SECTION.
+      *----------------------
+           MOVE W-ULT-LABEL TO W-ULT-LABEL-SQL.
+           MOVE W-TRS-ID   TO TRS-ID-SQL.
+           MOVE W-NOME-PGM TO NOME-PGM-SQL.
+           MOVE SQLCODE    TO SQL-CODICE.
+           MOVE ERR-SQL    TO M-MSG-1O.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           PERFORM 3000-FINE-ELAB.
+
+       2998-EX. EXIT.
+      *
+      *
+       2999-CERCA-ERR SECTION.
+      *-----------------------
+           MOVE '2999-CERCA-ERR' TO W-ULT-LABEL.
+      *
+           SET IND-TAB TO 1.
+
+           SEARCH ELEM-TAB-MSG AT END
+                  MOVE  '** CODICE MESSAGGIO NON TROVATO **'
+                    TO M-MSG-1O
+                  WHEN W-COD-MSG-HOST = ELEM-COD-MSG(IND-TAB)
+                       MOVE ELEM-DESC-MSG(IND-TAB)  TO M-MSG-1O
+           END-SEARCH.
+
+       2999-EX. EXIT.
+      *
+      *
+       3000-FINE-ELAB SECTION.
+      *-----------------------
+           MOVE '3000-FINE-ELAB' TO W-ULT-LABEL.
+
+           IF W-CTL-END = 'LOOP'
+             THEN
+              PERFORM 3100-RIENTRO
+             ELSE
+              PERFORM 3200-PASSA-CTL
+           END-IF.
+
+       3000-EX. EXIT.
+      *
+      *
+       3100-RIENTRO SECTION.
+      *---------------------
+           MOVE '3100-RIENTRO' TO W-ULT-LABEL.
+      *
+           MOVE COM-DATA-SISTEMA   TO M-DATA-SO.
+           PERFORM 3140-INVIO-MAPPA.
+
+       3100-EX. EXIT.
+      *
+      *
+       3140-INVIO-MAPPA SECTION.
+      *----------------*
+           MOVE '3140-INVIO-MAPPA' TO W-ULT-LABEL.
+
+           IF W-NOME-PGM = COM-NOME-PGM
+            THEN
+              EXEC CICS SEND
+                        MAP    ('MF19MAP')
+                        MAPSET ('MF19MAP')
+                        CURSOR
+                        DATAONLY
+                        FREEKB
+              END-EXEC
+            ELSE
+              MOVE W-NOME-PGM  TO COM-NOME-PGM
+              EXEC CICS SEND
+                        MAP    ('MF19MAP')
+                        MAPSET ('MF19MAP')
+                        CURSOR
+                        ERASE
+                        FREEKB
+              END-EXEC
+           END-IF.
+
+      * ARMA IL TIMER DI IDLE-TIMEOUT: SE NON ARRIVA NUOVO INPUT DAL
+      * TERMINALE ENTRO L'INTERVALLO, CW25DEMO RIPORTA AL LOGON
+           MOVE EIBTRMID TO W-REQID-TERMID.
+           EXEC CICS START
+                     TRANSID  ('RR25')
+                     REQID    (W-REQID-TIMEOUT)
+                     TERMID   (EIBTRMID)
+                     INTERVAL (000500)
+           END-EXEC.
+           EXEC CICS RETURN
+                     TRANSID  ('RR19')
+                     COMMAREA (W-COMMAREA)
+                     LENGTH   (W-LEN)
+                     END-EXEC.
+
+       3140-EX. EXIT.
+      *
+      *
+       3200-PASSA-CTL SECTION.
+      *--------------*
+           MOVE '3200-PASSA-CTL' TO W-ULT-LABEL.
+      *---
+           EXEC CICS XCTL
+                     PROGRAM  (W-XCTL-PGM)
+                     COMMAREA (W-COMMAREA)
+                     LENGTH   (W-LEN)
+           END-EXEC.
+
+       3200-EX. EXIT.
+      *
