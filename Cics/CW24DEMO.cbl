@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW24DEMO.
+      ******************************************************************
+      * PROGETTO        : CENTRO PRODUZIONE SOFTWARE - I&T              *
+      * ID. TRANSAZIONE : RR24                                          *
+      *------------------------------------------------------------------
+      * AREA COMPETENTE : 1 - GESTIONE DIPENDENTI                       *
+      * OGGETTO         : LOGOFF ESPLICITO DELL'OPERATORE               *
+      * TIPO OPERAZIONE : _____________                                *
+      * RIFERIMENTO P.E.: 1.0                                          *
+      *------------------------------------------------------------------
+      * CREAZIONE       : 09/08/2026                                    *
+      * ULTIMA MODIFICA : 09/08/2026                                    *
+      ******************************************************************
+      * ---
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE CAMPI STANDARD DELLA TRANSAZIONE                *
+      * -------------------------------------------------------------- *
+       01  W-NOME-PGM                      PIC X(8)   VALUE 'CW24DEMO'.
+       01  W-TRS-ID                        PIC X(4)   VALUE SPACE.
+       01  W-XCTL-PGM                      PIC X(8)   VALUE SPACE.
+       01  W-ULT-LABEL                     PIC X(15)  VALUE SPACES.
+       01  W-LEN                           PIC S9(3)  COMP VALUE +250.
+       01  W-PGM-LOGON                     PIC X(8)   VALUE 'CW01DEMO'.
+
+      * -------------------------------------------------------------- *
+      *    CAMPO PER LA CANCELLAZIONE DEL TIMER DI IDLE-TIMEOUT        *
+      *    (ARMATO DA CW02DEMO E DALLE ALTRE TRANSAZIONI A VIDEO)      *
+      * -------------------------------------------------------------- *
+       01  W-REQID-TIMEOUT.
+           05  FILLER                      PIC X(4)   VALUE 'RRTO'.
+           05  W-REQID-TERMID              PIC X(4)   VALUE SPACE.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE  MESSAGGIO ABEND CICS                           *
+      * -------------------------------------------------------------- *
+       01  APPOGGIO-CICS                   PIC X(79)  VALUE SPACES.
+       01  ERR-CICS.
+           02  FILLER                      PIC X(12)
+                                           VALUE 'ERRORE CICS '.
+           02  COD-ERR                     PIC X(4).
+           02  FILLER                      PIC X(12)
+                                           VALUE ' ALLA LABEL '.
+           02  ULT-LABEL-CICS              PIC X(15).
+           02  FILLER                      PIC X(10)
+                                           VALUE ' TRANSID: '.
+           02  TRS-ID-CICS                 PIC X(4).
+           02  FILLER                      PIC X(06)
+                                           VALUE ' PGM: '.
+           02  NOME-PGM-CICS               PIC X(8).
+           02  FILLER                      PIC X(8).
+
+      * -------------------------------------------------------------- *
+      *                     DEFINIZIONE COMMAREA                       *
+      * -------------------------------------------------------------- *
+       01  W-COMMAREA.
+           COPY CWCOMMA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  FILLER  PIC X OCCURS 1 TO 32767 DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN SECTION.
+      *---------*
+           PERFORM 1000-INIZIO-ELAB.
+           PERFORM 2000-CORPO-ELAB.
+           GOBACK.
+       0000-EX. EXIT.
+
+
+       1000-INIZIO-ELAB SECTION.
+      *----------------*
+           MOVE EIBTRNID TO W-TRS-ID.
+           PERFORM 1100-COND-ANOMAL.
+       1000-EX. EXIT.
+
+
+       1100-COND-ANOMAL SECTION.
+      *---------------*
+           EXEC CICS HANDLE ABEND      LABEL   (1110-ABEND-CICS)
+                                                           END-EXEC.
+       1100-EX. EXIT.
+
+
+       1110-ABEND-CICS SECTION.
+      *---------------*
+           MOVE W-ULT-LABEL  TO ULT-LABEL-CICS.
+           MOVE W-TRS-ID     TO TRS-ID-CICS.
+           MOVE W-NOME-PGM   TO NOME-PGM-CICS.
+           EXEC CICS ASSIGN ABCODE (COD-ERR) END-EXEC.
+           EXEC CICS HANDLE ABEND CANCEL    END-EXEC.
+           EXEC CICS SYNCPOINT ROLLBACK     END-EXEC.
+           MOVE ERR-CICS     TO APPOGGIO-CICS.
+           EXEC CICS SEND TEXT FROM (APPOGGIO-CICS) LENGTH (79)
+                               ERASE WAIT END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+       1110-EX. EXIT.
+
+
+       2000-CORPO-ELAB SECTION.
+      *---------------*
+           MOVE '2000-CORPO-ELAB' TO W-ULT-LABEL.
+      *---
+      * DISARMA IL TIMER DI IDLE-TIMEOUT EVENTUALMENTE ANCORA ARMATO
+      * PER QUESTO TERMINALE, PRIMA DI RIPORTARLO AL LOGON
+           EXEC CICS HANDLE CONDITION NOTFND (2100-CANCELLA-EX)
+           END-EXEC.
+
+           MOVE EIBTRMID TO W-REQID-TERMID.
+           EXEC CICS CANCEL
+                     REQID (W-REQID-TIMEOUT)
+           END-EXEC.
+
+       2100-CANCELLA-EX.
+
+      * L'OPERATORE ESCE DALL'APPLICAZIONE: LA COMMAREA VIENE
+      * AZZERATA IN MODO CHE CW01DEMO RIPARTA CON UN LOGON PULITO,
+      * SENZA ALCUN RESIDUO DELLA SESSIONE APPENA CHIUSA
+           MOVE SPACES       TO W-COMMAREA.
+           MOVE W-PGM-LOGON  TO W-XCTL-PGM.
+
+           EXEC CICS XCTL
+                     PROGRAM  (W-XCTL-PGM)
+                     COMMAREA (W-COMMAREA)
+                     LENGTH   (W-LEN)
+           END-EXEC.
+       2000-EX. EXIT.
