@@ -0,0 +1,465 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. CW26DEMO.                                            00020000
+      * ---                                                             00030000
+      ******************************************************************00040000
+      * PROGETTO        : CENTRO PRODUZIONE SOFTWARE - I&T             *00050000
+      * ID. TRANSAZIONE : RR26                                         *00060000
+      *----------------------------------------------------------------*00070000
+      * AREA COMPETENTE : 1 - GESTIONE DIPENDENTI                      *00080000
+      * OGGETTO         : MANUTENZIONE QUALIFICHE INTERNE (CWQUALIF)   *00090000
+      * TIPO OPERAZIONE : INSERIMENTO / VARIAZIONE / DISATTIVAZIONE    *00100000
+      * RIFERIMENTO P.E.: RISERVATA A COM-UTENTE-1 (AMMINISTRATORE)    *00110000
+      *----------------------------------------------------------------*00120000
+      * CREAZIONE       : 09/08/2026                                   *00130000
+      * ULTIMA MODIFICA : 09/08/2026                                   *00140000
+      ******************************************************************00150000
+      * ---                                                             00160000
+       ENVIRONMENT DIVISION.                                            00170000
+       CONFIGURATION SECTION.                                           00180000
+       DATA DIVISION.                                                   00190000
+       WORKING-STORAGE SECTION.                                         00200000
+      * -------------------------------------------------------------- *00220000
+      *      DEFINIZIONE VARIABILI HOST PER ISTRUZIONI SQL             *00230000
+      * -------------------------------------------------------------- *00240000
+       01  W-SQLCODE                       PIC S9(3)  COMP VALUE +0.    00260000
+           88  W-SQLCODE-OK          VALUE +0.                          00270000
+       01  W-COUNT                         PIC S9(4)  COMP-3 VALUE +0.  00290000
+      * -------------------------------------------------------------- *00220000
+      *      DEFINIZIONE DI CAMPI DI APPOGGIO PER ELABORAZIONE         *00230000
+      * -------------------------------------------------------------- *00240000
+       01  W-COD-MSG-HOST                  PIC X(3)  VALUE SPACE.       00250000
+       01  W-CODICE                        PIC X(8)  VALUE SPACES.      01040000
+       01  W-DESCRIZIONE                   PIC X(30) VALUE SPACES.
+       01  W-CONF-OP                       PIC X(2)  VALUE SPACES.      01040000
+       01  W-MODO                          PIC X(1)  VALUE SPACES.
+           88  W-MODO-INS                  VALUE '1'.
+           88  W-MODO-VAR                  VALUE '2'.
+           88  W-MODO-DIS                  VALUE '3'.
+      *                                                                 01370000
+      * -------------------------------------------------------------- *01590000
+      *    DEFINIZIONE CAMPI STANDART DELLA TRANSAZIONE                *01600000
+      * -------------------------------------------------------------- *01610000
+       01  W-PGM-MENU-RAMO                 PIC  X(8)  VALUE 'CW03DEMO'. 01640000
+       01  W-CTL-END                       PIC  X(4)  VALUE 'LOOP'.     01630000
+       01  W-NOME-PGM                      PIC  X(8)  VALUE 'CW26DEMO'. 01640000
+       01  W-TRS-ID                        PIC  X(4)  VALUE SPACE.      01650000
+       01  W-XCTL-PGM                      PIC  X(8)  VALUE SPACE.      01660000
+       01  W-ULT-LABEL                     PIC  X(15) VALUE SPACES.     01670000
+       01  W-LEN                           PIC S9(4)  COMP VALUE +250.  01700000
+       01  W-REQID-TIMEOUT.
+           05  FILLER                      PIC X(4)   VALUE 'RRTO'.
+           05  W-REQID-TERMID              PIC X(4)   VALUE SPACE.
+      * -------------------------------------------------------------- *01980000
+      *    DEFINIZIONE  MESSAGGIO ABEND SQL                            *01990000
+      * -------------------------------------------------------------- *02000000
+       01  ERR-SQL.                                                     02010000
+           02  FILLER                      PIC X(11)                    02020000
+                                           VALUE 'ERRORE SQL '.         02030000
+           02  SQL-CODICE                  PIC ----.                    02040000
+           02  FILLER                      PIC X(12)                    02050000
+                                           VALUE ' ALLA LABEL '.        02060000
+           02  W-ULT-LABEL-SQL             PIC X(15).                   02070000
+           02  FILLER                      PIC X(10)                    02080000
+                                           VALUE ' TRANSID: '.          02090000
+           02  TRS-ID-SQL                  PIC X(4).                    02100000
+           02  FILLER                      PIC X(06)                    02110000
+                                           VALUE ' PGM: '.              02120000
+           02  NOME-PGM-SQL                PIC X(8).                    02130000
+           02  FILLER                      PIC X(4).                    02140000
+      * -------------------------------------------------------------- *02170000
+      *    DEFINIZIONE  MESSAGGIO ABEND CICS                           *02180000
+      * -------------------------------------------------------------- *02190000
+       01  ERR-CICS.                                                    02210000
+           02  FILLER                      PIC X(12)                    02220000
+                                           VALUE 'ERRORE CICS '.        02230000
+           02  COD-ERR                     PIC X(4).                    02240000
+           02  FILLER                      PIC X(12)                    02250000
+                                           VALUE ' ALLA LABEL '.        02260000
+           02  W-ULT-LABEL-CICS            PIC X(15).                   02270000
+           02  FILLER                      PIC X(10)                    02280000
+                                           VALUE ' TRANSID: '.          02290000
+           02  TRS-ID-CICS                 PIC X(4).                    02300000
+           02  FILLER                      PIC X(06)                    02310000
+                                           VALUE ' PGM: '.              02320000
+           02  NOME-PGM-CICS               PIC X(8).                    02330000
+           02  FILLER                      PIC X(8).                    02340000
+      * -------------------------------------------------------------- *02370000
+      *    DEFINIZIONE SQLA E TABELLE                                  *02380000
+      * -------------------------------------------------------------- *02390000
+           EXEC SQL  INCLUDE SQLCA  END-EXEC.                           02400000
+           EXEC SQL  INCLUDE CWQUALI END-EXEC.
+      * -------------------------------------------------------------- *02500000
+      *    DEFINIZIONE DELLA MAPPA                                     *02510000
+      * -------------------------------------------------------------- *02520000
+           COPY MF26MAP.                                                02530000
+      * -------------------------------------------------------------- *02570000
+      *    DEFINIZIONE DELLA COPY DEGLI ATTRIBUTI                      *02580000
+      * -------------------------------------------------------------- *02590000
+           COPY CWATTRIB.                                               02600000
+      * -------------------------------------------------------------- *02570000
+      *    DEFINIZIONE DELLA COPY DEI MESSAGGI E DEI TASTI FUNZIONALI  *02580000
+      * -------------------------------------------------------------- *02590000
+           COPY CWMESS.                                                 02610000
+           COPY DFHAID.                                                 02620000
+      * -------------------------------------------------------------- *02720000
+      *    DEFINIZIONE COMMAREA.                                       *
+      * -------------------------------------------------------------- *02760000
+       01  W-COMMAREA.                                                  02770000
+           COPY CWCOMMA.                                                02780000
+                                                                        02847000
+       LINKAGE SECTION.                                                 02848000
+      * ---                                                             02849000
+       01  DFHCOMMAREA.
+           05  FILLER  PIC X OCCURS 1 TO 32767 DEPENDING ON EIBCALEN.
+      *
+       PROCEDURE DIVISION.                                              02870000
+      *---                                                              02880000
+       0000-MAIN SECTION.                                               02890000
+      *---------*                                                       02900000
+           PERFORM 1000-INIZIO-ELAB.                                    02910000
+           PERFORM 2000-CORPO-ELAB.                                     02920000
+           PERFORM 3000-FINE-ELAB.                                      02930000
+           GOBACK.                                                      02940000
+                                                                        02980000
+       1000-INIZIO-ELAB SECTION.                                        02990000
+      *----------------*                                                03000000
+           MOVE EIBTRNID TO W-TRS-ID.                                   03010000
+           PERFORM 1100-COND-ANOMAL.                                    03020000
+           PERFORM 1300-TESTA-RIEN.                                     03030000
+      *
+      * TRANSAZIONE RISERVATA ALL'AMMINISTRATORE (COM-UTENTE-1)
+      *
+           IF NOT COM-UTENTE-1
+              MOVE '050' TO W-COD-MSG-HOST
+              MOVE -1    TO M-CODICEL
+              PERFORM 2999-CERCA-ERR
+           END-IF.
+      *
+           IF COM-GIRO = '2'
+              PERFORM 1400-TASTI-LAST
+           ELSE
+              PERFORM 1200-TASTI-FUNZ
+           END-IF.
+       1000-EX. EXIT.                                                   03120000
+                                                                        03160000
+       1100-COND-ANOMAL SECTION.                                        03170000
+      *---------------*                                                 03180000
+           EXEC CICS HANDLE CONDITION  MAPFAIL (1120-COND-MFAIL)        03210000
+                                                           END-EXEC.    03230000
+           EXEC SQL WHENEVER SQLERROR GO TO 2998-DBERROR   END-EXEC.    03250000
+       1100-EX. EXIT.                                                   03270000
+                                                                        03290000
+       1120-COND-MFAIL SECTION.                                        03480000
+      *---------------*                                                03490000
+           MOVE '** ERRORE DI MAPFAIL **' TO ERR-CICS.
+           EXEC CICS SEND TEXT FROM (ERR-CICS) LENGTH (78)
+                        ERASE WAIT END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+       1120-EX. EXIT.                                                  03520000
+                                                                        03670000
+       1200-TASTI-FUNZ SECTION.                                        03680000
+      *---------------*                                                03690000
+           EXEC CICS HANDLE AID                                        03700000
+                                CLEAR  (1220-TASTO-CLEAR)               03720000
+                                PF3    (1220-TASTO-CLEAR)               03730000
+                                ENTER  ()
+                                ANYKEY (1250-TASTO-ANYK)                03750000
+           END-EXEC.                                                   03760000
+       1200-EX. EXIT.                                                  03770000
+                                                                        04050000
+       1220-TASTO-CLEAR SECTION.                                       03950000
+      *--------------*                    * RITORNO MENU DI RAMO *     03960000
+           MOVE 'END'            TO W-CTL-END.                         04130000
+           MOVE W-PGM-MENU-RAMO  TO W-XCTL-PGM.                        04140000
+           PERFORM 3000-FINE-ELAB.                                     04150000
+       1220-EX. EXIT.                                                  04170000
+                                                                        04060000
+       1250-TASTO-ANYK SECTION.                                        04220000
+      *--------------*                                                 04230000
+           MOVE '006' TO W-COD-MSG-HOST.                               04290000
+           MOVE -1    TO M-CODICEL.
+           PERFORM 2999-CERCA-ERR.                                     04330000
+       1250-EX. EXIT.                                                  04350000
+                                                                        04390000
+       1300-TESTA-RIEN SECTION.                                        04400000
+      *---------------*                                                04410000
+           IF EIBCALEN = ZERO                                          04420000
+            THEN                                                       04430000
+              PERFORM 1310-TRANS-DIS                                   04440000
+           END-IF.                                                     04450000
+           MOVE DFHCOMMAREA TO W-COMMAREA.                             04470000
+
+      * DISARMA IL TIMER DI IDLE-TIMEOUT ARMATO ALLA VISUALIZZAZIONE
+      * PRECEDENTE, ORA CHE E' ARRIVATO NUOVO INPUT DAL TERMINALE
+           EXEC CICS HANDLE CONDITION NOTFND (1300-EX)
+           END-EXEC.
+
+           MOVE EIBTRMID TO W-REQID-TERMID.
+           EXEC CICS CANCEL
+                     REQID (W-REQID-TIMEOUT)
+           END-EXEC.
+       1300-EX. EXIT.                                                  04490000
+                                                                        04530000
+       1310-TRANS-DIS SECTION.                                         04540000
+      *--------------*                                                 04550000
+           MOVE '*** TRANSAZIONE NON PERMESSA ***' TO ERR-CICS.        04560000
+           EXEC CICS SEND TEXT FROM   (ERR-CICS)                       04570000
+                               LENGTH (78)                             04580000
+                               ERASE WAIT END-EXEC.                    04590000
+           EXEC CICS RETURN END-EXEC.                                  04600000
+       1310-EX. EXIT.                                                  04620000
+                                                                        04660000
+       1400-TASTI-LAST SECTION.                                        04670000
+      *---------------*                                                04680000
+           EXEC CICS HANDLE AID                                        04690000
+                                CLEAR  (1220-TASTO-CLEAR)               04710000
+                                PF3    (1220-TASTO-CLEAR)               04710000
+                                ENTER  (1425-CONTROLLA-CONF)            04740000
+                                ANYKEY (1250-TASTO-ANYK)                04750000
+           END-EXEC.                                                   04760000
+       1400-EX. EXIT.                                                  04770000
+                                                                        04390000
+       1425-CONTROLLA-CONF SECTION.
+      *-------------------*
+           MOVE '1425-CONTROLLA-CONF' TO W-ULT-LABEL.
+           INSPECT M-CONF-OPI REPLACING ALL LOW-VALUE BY ' '.
+           INSPECT M-CONF-OPI REPLACING ALL '_'       BY ' '.
+           MOVE    M-CONF-OPI TO W-CONF-OP.
+      *
+           IF W-CONF-OP = SPACES
+              MOVE '001'      TO W-COD-MSG-HOST
+              MOVE -1         TO M-CONF-OPL
+              PERFORM 2999-CERCA-ERR
+           END-IF.
+      *
+           EVALUATE W-CONF-OP
+              WHEN 'SI'
+                 PERFORM 1426-ESEGUI-OPERAZIONE
+              WHEN 'NO'
+                 MOVE '022'      TO W-COD-MSG-HOST
+              WHEN OTHER
+                 MOVE -1         TO M-CONF-OPL
+                 MOVE '021'      TO W-COD-MSG-HOST
+                 PERFORM 2999-CERCA-ERR
+           END-EVALUATE.
+      *
+           MOVE SPACE      TO COM-GIRO.
+           MOVE LOW-VALUE  TO MF26MAPO.
+           MOVE -1         TO M-CODICEL.
+           PERFORM 2999-CERCA-ERR.
+       1425-EX. EXIT.
+                                                                        04390000
+       1426-ESEGUI-OPERAZIONE SECTION.
+      *-----------------------*
+           MOVE '1426-ESEGUI-OPERAZIONE' TO W-ULT-LABEL.
+           EVALUATE TRUE
+              WHEN W-MODO-INS
+                 PERFORM 1430-INSERIMENTO
+                 MOVE '023' TO W-COD-MSG-HOST
+              WHEN W-MODO-VAR
+                 PERFORM 1440-VARIAZIONE
+                 MOVE '024' TO W-COD-MSG-HOST
+              WHEN W-MODO-DIS
+                 PERFORM 1450-DISATTIVAZIONE
+                 MOVE '027' TO W-COD-MSG-HOST
+           END-EVALUATE.
+       1426-EX. EXIT.
+                                                                        04390000
+       1430-INSERIMENTO SECTION.
+      *----------------*
+           MOVE '1430-INSERIMENTO' TO W-ULT-LABEL.
+           EXEC SQL INSERT INTO CPS04.CWQUALIF
+                         VALUES (:W-CODICE,
+                                 :W-DESCRIZIONE,
+                                 'A')
+           END-EXEC.
+       1430-EX. EXIT.
+                                                                        04390000
+       1440-VARIAZIONE SECTION.
+      *----------------*
+           MOVE '1440-VARIAZIONE' TO W-ULT-LABEL.
+           IF M-DESCRII NOT = SPACES AND LOW-VALUE
+              EXEC SQL UPDATE CPS04.CWQUALIF
+                          SET DESCRIZIONE = :W-DESCRIZIONE
+                        WHERE CODICE = :W-CODICE
+              END-EXEC
+           END-IF.
+       1440-EX. EXIT.
+                                                                        04390000
+       1450-DISATTIVAZIONE SECTION.
+      *--------------------*
+           MOVE '1450-DISATTIVAZIONE' TO W-ULT-LABEL.
+           EXEC SQL UPDATE CPS04.CWQUALIF
+                       SET STATO_QUALIFICA = 'B'
+                     WHERE CODICE = :W-CODICE
+           END-EXEC.
+       1450-EX. EXIT.
+                                                                        04390000
+       2000-CORPO-ELAB SECTION.                                        05450000
+      *---------------*                                                05460000
+           IF W-NOME-PGM = COM-NOME-PGM                                05490000
+            THEN                                                       05500000
+              PERFORM 2100-RECEIVE                                     05510000
+              PERFORM 2200-CONTROLLI                                   05520000
+              PERFORM 2500-CONFERMA                                    05530000
+            ELSE                                                       05540000
+              PERFORM 2900-RIEMPI-MASK                                 05550000
+           END-IF.                                                     05560000
+       2000-EX. EXIT.                                                  05580000
+                                                                        05620000
+       2100-RECEIVE SECTION.                                           05630000
+      *------------*                                                   05640000
+           EXEC CICS RECEIVE MAP    ('MF26MAP')                        05800000
+                             MAPSET ('MF26MAP') END-EXEC.               05810000
+      *
+           INSPECT M-CODICEI  REPLACING ALL LOW-VALUE BY ' '.
+           INSPECT M-CODICEI  REPLACING ALL '_'       BY ' '.
+           MOVE    M-CODICEI  TO W-CODICE.
+           INSPECT M-DESCRII  REPLACING ALL LOW-VALUE BY ' '.
+           INSPECT M-DESCRII  REPLACING ALL '_'       BY ' '.
+           MOVE    M-DESCRII  TO W-DESCRIZIONE.
+           MOVE    M-MODOI    TO W-MODO.
+       2100-EX. EXIT.                                                  05710000
+                                                                        05750000
+       2200-CONTROLLI SECTION.                                         06270000
+      *--------------*                                                 06280000
+           MOVE SPACE TO M-MSGO.
+      *
+           IF W-CODICE = SPACES
+              MOVE '014'    TO W-COD-MSG-HOST
+              MOVE -1       TO M-CODICEL
+              PERFORM 2999-CERCA-ERR
+           END-IF.
+      *
+           IF W-MODO NOT = '1' AND '2' AND '3'
+              MOVE '007'    TO W-COD-MSG-HOST
+              MOVE -1       TO M-MODOL
+              PERFORM 2999-CERCA-ERR
+           END-IF.
+      *
+           EVALUATE TRUE
+              WHEN W-MODO-INS
+                 PERFORM 2210-CONTROLLA-INS
+              WHEN W-MODO-VAR
+                 PERFORM 2260-LEGGI-QUALIFICA
+              WHEN W-MODO-DIS
+                 PERFORM 2260-LEGGI-QUALIFICA
+           END-EVALUATE.
+       2200-EX. EXIT.                                                  07180000
+                                                                        07220000
+       2210-CONTROLLA-INS SECTION.
+      *------------------*
+           EXEC SQL SELECT COUNT(*)
+                      INTO :W-COUNT
+                      FROM  CPS04.CWQUALIF
+                     WHERE CODICE = :W-CODICE
+           END-EXEC.
+           IF W-COUNT > +0
+              MOVE '010'    TO W-COD-MSG-HOST
+              MOVE -1       TO M-CODICEL
+              PERFORM 2999-CERCA-ERR
+           END-IF.
+           IF W-DESCRIZIONE = SPACES
+              MOVE '002'    TO W-COD-MSG-HOST
+              MOVE -1       TO M-DESCRIL
+              PERFORM 2999-CERCA-ERR
+           END-IF.
+       2210-EX. EXIT.
+                                                                        07220000
+       2260-LEGGI-QUALIFICA SECTION.
+      *---------------------*
+           EXEC SQL SELECT COUNT(*)
+                      INTO :W-COUNT
+                      FROM  CPS04.CWQUALIF
+                     WHERE CODICE = :W-CODICE
+           END-EXEC.
+           IF W-COUNT = +0
+              MOVE '004'    TO W-COD-MSG-HOST
+              MOVE -1       TO M-CODICEL
+              PERFORM 2999-CERCA-ERR
+           END-IF.
+       2260-EX. EXIT.
+                                                                        07220000
+       2500-CONFERMA SECTION.
+      *-------------*
+           MOVE '2500-CONFERMA' TO W-ULT-LABEL.
+           MOVE '2'      TO COM-GIRO.
+           MOVE '020'    TO W-COD-MSG-HOST.
+           MOVE UNPROT   TO M-CONF-OPA.
+           MOVE -1       TO M-CONF-OPL.
+           PERFORM 2999-CERCA-ERR.
+       2500-EX. EXIT.
+                                                                        07220000
+       2900-RIEMPI-MASK  SECTION.                                      03990000
+      *------------------------                                       04000000
+           MOVE LOW-VALUE     TO  MF26MAPO.                            04000000
+           MOVE -1            TO  M-CODICEL.                           04000000
+           MOVE W-NOME-PGM    TO  COM-NOME-PGM.
+       2900-EX. EXIT.                                                  04520000
+                                                                        04600000
+       2998-DBERROR  SECTION.                                          09420000
+      *------------*                                                   09430000
+           MOVE W-ULT-LABEL TO W-ULT-LABEL-SQL.                        09440000
+           MOVE W-TRS-ID   TO TRS-ID-SQL.                               09450000
+           MOVE W-NOME-PGM TO NOME-PGM-SQL.                             09460000
+           MOVE SQLCODE    TO SQL-CODICE.                               09470000
+           MOVE ERR-SQL    TO M-MSGO.
+           EXEC CICS DUMP TRANSACTION DUMPCODE(SQL-CODICE)
+                                         END-EXEC.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.                       09490000
+           PERFORM 3000-FINE-ELAB.                                      09500000
+       2998-EX. EXIT.                                                   09520000
+                                                                        09560000
+       2999-CERCA-ERR SECTION.                                         09570000
+      *--------------*                                                 09580000
+           SET IND-TAB TO 1.                                            09610000
+           SEARCH ELEM-TAB-MSG AT END                                   09630000
+                  MOVE  '** CODICE MESSAGGIO NON TROVATO **'            09640000
+                    TO M-MSGO
+                  WHEN W-COD-MSG-HOST = ELEM-COD-MSG(IND-TAB)           09660000
+                       MOVE ELEM-DESC-MSG(IND-TAB)  TO M-MSGO           09670000
+           END-SEARCH.                                                  09680000
+           PERFORM 3000-FINE-ELAB.                                      09700000
+       2999-EX. EXIT.                                                  09720000
+                                                                        09760000
+       3000-FINE-ELAB SECTION.                                         09770000
+      * -------------*                                                 09780000
+           IF W-CTL-END = 'LOOP'                                       09810000
+              PERFORM 3100-RIENTRO                                     09820000
+           ELSE                                                        09830000
+              PERFORM 3200-PASSA-CTL                                   09840000
+           END-IF.                                                     09850000
+       3000-EX. EXIT.                                                  09870000
+                                                                        09890000
+       3100-RIENTRO SECTION.                                           09900000
+      *------------*                                                   09910000
+           EXEC CICS SEND MAP    ('MF26MAP')
+                          MAPSET ('MF26MAP')
+                          CURSOR
+                          ERASE
+                          FREEKB
+           END-EXEC.
+      * ARMA IL TIMER DI IDLE-TIMEOUT: SE NON ARRIVA NUOVO INPUT DAL
+      * TERMINALE ENTRO L'INTERVALLO, CW25DEMO RIPORTA AL LOGON
+           MOVE EIBTRMID TO W-REQID-TERMID.
+           EXEC CICS START
+                     TRANSID  ('RR26')
+                     REQID    (W-REQID-TIMEOUT)
+                     TERMID   (EIBTRMID)
+                     INTERVAL (000500)
+           END-EXEC.
+           EXEC CICS RETURN                                            10930000
+                     TRANSID  ('RR26')
+                     COMMAREA (W-COMMAREA)                              10950000
+                     LENGTH   (W-LEN)                                   10960000
+                     END-EXEC.                                          10970000
+       3100-EX. EXIT.                                                  09980000
+                                                                        10150000
+       3200-PASSA-CTL SECTION.                                         11030000
+      *--------------*                                                 11040000
+           EXEC CICS XCTL                                              11070000
+                     PROGRAM  (W-XCTL-PGM)                              11080000
+                     COMMAREA (W-COMMAREA)                              11090000
+                     LENGTH   (W-LEN)                                   11100000
+           END-EXEC.                                                   11110000
+       3200-EX. EXIT.                                                  11130000
