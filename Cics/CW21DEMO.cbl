@@ -0,0 +1,694 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CW21DEMO.
+      * ---
+      ******************************************************************
+      * PROGETTO        : CPS                                          *
+      * ID. TRANSAZIONE : RR21                                         *
+      *----------------------------------------------------------------*
+      * AREA COMPETENTE :                                              *
+      * OGGETTO         : SCADENZARIO COMPLEANNI DIPENDENTI             *
+      * TIPO OPERAZIONE : VISUALIZZAZIONE                               *
+      * TABELLE USATE   : IETDIPENDENTI                                *
+      *----------------------------------------------------------------*
+      * CREAZIONE       : 09/08/2026                                   *
+      * ULTIMA MODIFICA : 09/08/2026                                   *
+      ******************************************************************
+      ******************************************************************
+      * QUESTO PROGRAMMA ELENCA I DIPENDENTI IL CUI COMPLEANNO CADE     *
+      * ENTRO I PROSSIMI N GIORNI (N DIGITATO DALL'OPERATORE, DEFAULT   *
+      * 30) RISPETTO ALLA DATA DI SISTEMA (COM-DATA-SISTEMA), IN MODO   *
+      * DA NON DOVER PIU' CONSULTARE CW06DEMO DIPENDENTE PER DIPENDENTE *
+      ******************************************************************
+      * ---
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * -------------------------------------------------------------- *
+      *      DEFINIZIONE VARIABILI HOST                                *
+      * -------------------------------------------------------------- *
+       01  W-COD-MSG-HOST                  PIC  X(3)  VALUE SPACE.
+       01  W-SQLCODE                       PIC S9(3)  COMP VALUE +0.
+           88  W-SQLCODE-OK          VALUE +0.
+           88  W-SQLCODE-NOT-FOUND   VALUE +100.
+
+      * -------------------------------------------------------------- *
+      *    CAMPI PER IL CALCOLO DEL GIORNO-NELL'ANNO DI UNA DATA        *
+      *    (STESSO ALGORITMO SIA PER LA DATA DI NASCITA CHE PER LA      *
+      *    DATA DI SISTEMA; ANNO BISESTILE IGNORATO, NON RILEVANTE      *
+      *    PER UNO SCADENZARIO DI PREAVVISO)                            *
+      * -------------------------------------------------------------- *
+       01  TAB-CUM-GIORNI.
+           05  FILLER                      PIC X(06) VALUE '000031'.
+           05  FILLER                      PIC X(06) VALUE '059090'.
+           05  FILLER                      PIC X(06) VALUE '120151'.
+           05  FILLER                      PIC X(06) VALUE '181212'.
+           05  FILLER                      PIC X(06) VALUE '243273'.
+           05  FILLER                      PIC X(06) VALUE '304334'.
+       01  TAB-CUM-GIORNI-R REDEFINES TAB-CUM-GIORNI.
+           05  EL-CUM-GIORNI               PIC 9(03)
+                                            OCCURS 12 TIMES
+                                            INDEXED BY IND-CUM-MESE.
+
+       01  W-GIORNI-RIC                    PIC 9(03) VALUE 30.
+       01  W-GG-ANNO-NASC                  PIC 9(03) VALUE 0.
+       01  W-GG-ANNO-OGGI                  PIC 9(03) VALUE 0.
+       01  W-GG-MANCANTI                   PIC S9(3) VALUE 0.
+       01  W-MM-NASC-N                     PIC 9(02) VALUE 0.
+       01  W-GG-NASC-N                     PIC 9(02) VALUE 0.
+       01  W-MM-OGGI-N                     PIC 9(02) VALUE 0.
+       01  W-GG-OGGI-N                     PIC 9(02) VALUE 0.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE CAMPI STANDART DELLA TRANSAZIONE                *
+      * -------------------------------------------------------------- *
+       01  W-CTL-END                       PIC  X(4)   VALUE 'LOOP'.
+       01  W-NOME-PGM                      PIC  X(8)   VALUE 'CW21DEMO'.
+       01  W-TRS-ID                        PIC  X(4)   VALUE SPACE.
+       01  W-XCTL-PGM                      PIC  X(8)   VALUE SPACE.
+       01  W-ULT-LABEL                     PIC  X(15)  VALUE SPACES.
+       01  W-LEN                           PIC S9(4)   COMP VALUE +250.
+       01  W-REQID-TIMEOUT.
+           05  FILLER                      PIC X(4)   VALUE 'RRTO'.
+           05  W-REQID-TERMID              PIC X(4)   VALUE SPACE.
+       01  W-TERMID                        PIC  X(4)   VALUE SPACE.
+
+      * -------------------------------------------------------------- *
+      *  DEFINIZIONE CAMPI STANDART PER CODE DI TEMPORARY STORAGE      *
+      * -------------------------------------------------------------- *
+       01  CPSCODA.
+           02  FILLER                      PIC XXX    VALUE 'CPS'.
+           02  IE-TERM                     PIC X(4)   VALUE SPACES.
+
+       01  CPS-LEN-CODA                    PIC S9(4)  COMP VALUE +64.
+       01  CPS-ITEM-CODA                   PIC S9(4)  COMP VALUE +0.
+       01  CPS-DENOM.
+         03  CPS-MATR                      PIC 9(5)   VALUE 0.
+         03  CPS-COGNOME                   PIC X(30)  VALUE SPACE.
+         03  CPS-NOME                      PIC X(15)  VALUE SPACE.
+         03  CPS-DATA-NASC.
+             05  CPS-A-NASC                PIC X(4)   VALUE SPACE.
+             05  FILLER                    PIC X      VALUE '-'.
+             05  CPS-M-NASC                PIC X(2)   VALUE SPACE.
+             05  FILLER                    PIC X      VALUE '-'.
+             05  CPS-G-NASC                PIC X(2)   VALUE SPACE.
+         03  CPS-GG-MANC                   PIC 9(3)   VALUE 0.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE  MESSAGGIO ABEND SQL                            *
+      * -------------------------------------------------------------- *
+       01  ERR-SQL.
+           02  FILLER                      PIC X(11)
+                                           VALUE 'ERRORE SQL '.
+           02  SQL-CODICE                  PIC ----.
+           02  FILLER                      PIC X(12)
+                                           VALUE ' ALLA LABEL '.
+           02  W-ULT-LABEL-SQL             PIC X(15).
+           02  FILLER                      PIC X(10)
+                                           VALUE ' TRANSID: '.
+           02  TRS-ID-SQL                  PIC X(4).
+           02  FILLER                      PIC X(06)
+                                           VALUE ' PGM: '.
+           02  NOME-PGM-SQL                PIC X(8).
+           02  FILLER                      PIC X(4).
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE  MESSAGGIO ABEND CICS                           *
+      * -------------------------------------------------------------- *
+       01  APPOGGIO-CICS                   PIC X(79)  VALUE SPACES.
+       01  ERR-CICS.
+           02  FILLER                      PIC X(12)
+                                           VALUE 'ERRORE CICS '.
+           02  COD-ERR                     PIC X(4).
+           02  FILLER                      PIC X(12)
+                                           VALUE ' ALLA LABEL '.
+           02  W-ULT-LABEL-CICS            PIC X(15).
+           02  FILLER                      PIC X(10)
+                                           VALUE ' TRANSID: '.
+           02  TRS-ID-CICS                 PIC X(4).
+           02  FILLER                      PIC X(06)
+                                           VALUE ' PGM: '.
+           02  NOME-PGM-CICS               PIC X(8).
+           02  FILLER                      PIC X(8).
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE SQLA E TABELLE                                  *
+      * -------------------------------------------------------------- *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+
+           EXEC SQL  INCLUDE CWDIPE  END-EXEC.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE DELLA MAPPA                                     *
+      * -------------------------------------------------------------- *
+           COPY MF21MAP.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE DELLE COPY COMUNI                               *
+      * -------------------------------------------------------------- *
+           COPY CWATTRIB.
+           COPY CWMESS.
+           COPY DFHAID.
+
+      * -------------------------------------------------------------- *
+      *    DEFINIZIONE COMMAREA.                                       *
+      * -------------------------------------------------------------- *
+       01  W-COMMAREA.
+           COPY CWCOMMA.
+
+      * -------------------------------------------------------------- *
+      * DECLARE CURSOR - SCORRIMENTO COMPLETO, IL FILTRO SUI GIORNI    *
+      * MANCANTI AL COMPLEANNO E' CALCOLATO LATO COBOL (COME GIA'      *
+      * L'ANZIANITA' DI SERVIZIO IN CW06DEMO), NON ESPRIMIBILE CON     *
+      * SQL STATICO SENZA ARITMETICA SULLE DATE                        *
+      * -------------------------------------------------------------- *
+
+           EXEC SQL DECLARE CUR-DIP21 CURSOR FOR
+                    SELECT  COD_MATRICOLA_DIP,
+                            COGNOME,
+                            NOME,
+                            DATA_NASCITA,
+                            QUALIFICA_INTERNA,
+                            COD_FISC
+                    FROM    CPS04.CWDIPENDENTI
+                    ORDER BY COGNOME
+           END-EXEC.
+
+       LINKAGE SECTION.
+      * ---
+       01  DFHCOMMAREA.
+           05  FILLER  PIC X OCCURS 1 TO 32767 DEPENDING ON EIBCALEN.
+      *
+
+       PROCEDURE DIVISION.
+      *---
+       0000-MAIN SECTION.
+      *---------*
+           PERFORM 1000-INIZIO-ELAB.
+           PERFORM 2000-CORPO-ELAB.
+           PERFORM 3000-FINE-ELAB.
+           GOBACK.
+
+
+       1000-INIZIO-ELAB SECTION.
+      *----------------*
+           MOVE EIBTRNID TO W-TRS-ID.
+           MOVE EIBTRMID TO IE-TERM.
+           PERFORM 1100-COND-ANOMAL.
+           PERFORM 1300-TESTA-RIEN.
+           PERFORM 1400-TASTI-LAST.
+
+       1000-EX. EXIT.
+      *
+      *
+       1100-COND-ANOMAL SECTION.
+      *-------------------------*
+           EXEC CICS HANDLE ABEND      LABEL   (1110-ABEND-CICS)
+                                                           END-EXEC.
+           EXEC CICS HANDLE CONDITION  MAPFAIL (1120-COND-MFAIL)
+                                                           END-EXEC.
+
+           EXEC SQL WHENEVER SQLERROR GO TO 2998-DBERROR   END-EXEC.
+
+       1100-EX. EXIT.
+      *
+      *
+       1110-ABEND-CICS SECTION.
+      *------------------------*
+           MOVE W-ULT-LABEL TO W-ULT-LABEL-CICS.
+           MOVE W-TRS-ID   TO TRS-ID-CICS.
+           MOVE W-NOME-PGM TO NOME-PGM-CICS.
+           EXEC CICS ASSIGN ABCODE (COD-ERR) END-EXEC.
+           EXEC CICS HANDLE ABEND CANCEL END-EXEC.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           MOVE ERR-CICS   TO  M-MSG-1O.
+           PERFORM 3000-FINE-ELAB.
+
+       1110-EX. EXIT.
+      *
+      *
+       1120-COND-MFAIL SECTION.
+      *------------------------*
+           EXEC CICS XCTL PROGRAM ('CW03DEMO')
+                          COMMAREA (W-COMMAREA)
+                          LENGTH (W-LEN)
+           END-EXEC.
+
+       1120-EX. EXIT.
+      *
+      *
+       1220-TASTO-CLEAR SECTION.
+      *-----------------------             * RITORNO MENU' GENERALE *
+           MOVE '1220-TASTO-CLEAR' TO W-ULT-LABEL.
+      *
+           PERFORM 1790-DELETEQ-TS.
+           MOVE 'END'            TO W-CTL-END.
+           MOVE 'CW02DEMO'       TO W-XCTL-PGM.
+           PERFORM 3000-FINE-ELAB.
+
+       1220-EX. EXIT.
+      *
+       1230-TASTO-PF3 SECTION.
+      *--------------*                * RITORNO PROGRAMMA PRECEDENTE *
+           PERFORM 1790-DELETEQ-TS.
+           MOVE +250      TO W-LEN.
+           MOVE 'END'     TO W-CTL-END.
+           MOVE 'CW03DEMO'  TO W-XCTL-PGM.
+           PERFORM 3000-FINE-ELAB.
+
+       1230-EX. EXIT.
+      *
+      *
+       1237-TASTO-PF7 SECTION.
+      *------------------------
+           MOVE '1237-TASTO-PF7' TO W-ULT-LABEL.
+
+           IF COM-ITEM = 0
+           THEN
+              MOVE -1    TO M-GIORNL
+              MOVE '013' TO W-COD-MSG-HOST
+              PERFORM 2999-CERCA-ERR
+           ELSE
+              IF COM-ITEM = 1
+              THEN
+                 MOVE -1    TO M-GIORNL
+                 MOVE '018' TO W-COD-MSG-HOST
+                 PERFORM 2999-CERCA-ERR
+              ELSE
+                 SUBTRACT 1 FROM  COM-ITEM
+                               CPS-ITEM-CODA
+                 PERFORM 2610-LEGGI-CODA
+              END-IF
+           END-IF.
+           PERFORM 3000-FINE-ELAB.
+
+       1237-EX. EXIT.
+      *
+      *
+       1238-TASTO-PF8 SECTION.
+      *------------------------
+           MOVE '1238-TASTO-PF8' TO W-ULT-LABEL.
+
+           IF COM-ITEM = 0
+           THEN
+              MOVE -1    TO M-GIORNL
+              MOVE '013' TO W-COD-MSG-HOST
+              PERFORM 2999-CERCA-ERR
+           ELSE
+              IF COM-ITEM = COM-TOT-PAG
+              THEN
+                 MOVE -1    TO M-GIORNL
+                 MOVE '019' TO W-COD-MSG-HOST
+                 PERFORM 2999-CERCA-ERR
+              ELSE
+                 ADD 1    TO CPS-ITEM-CODA
+                             COM-ITEM
+                 PERFORM 2610-LEGGI-CODA
+              END-IF
+           END-IF.
+           PERFORM 3000-FINE-ELAB.
+
+       1238-EX. EXIT.
+      *
+      *
+       1239-TASTO-ENTER SECTION.
+      *--------------*
+           MOVE '1239-TASTO-ENTER' TO W-ULT-LABEL.
+      * ---
+           PERFORM 2110-REC-MAPPA.
+           MOVE SPACES TO M-MSG-1O.
+           MOVE SPACES TO M-MSG-2O.
+           MOVE SPACES TO W-COD-MSG-HOST.
+
+           IF M-GIORNI = SPACES OR LOW-VALUE
+              MOVE 30           TO W-GIORNI-RIC
+           ELSE
+              IF M-GIORNI IS NOT NUMERIC OR M-GIORNI = ZERO
+                 MOVE FSET-BRT  TO M-GIORNA
+                 MOVE -1        TO M-GIORNL
+                 MOVE '056'     TO W-COD-MSG-HOST
+              ELSE
+                 MOVE M-GIORNI  TO W-GIORNI-RIC
+              END-IF
+           END-IF.
+
+           IF W-COD-MSG-HOST NOT = SPACE
+           THEN
+              PERFORM 2999-CERCA-ERR
+           ELSE
+              PERFORM 1790-DELETEQ-TS
+              PERFORM 2450-CARICA-CODA
+              IF CPS-ITEM-CODA = 0
+                  MOVE 0        TO COM-ITEM
+                  MOVE FSET-BRT TO M-GIORNA
+                  MOVE -1       TO M-GIORNL
+                  MOVE '057'    TO W-COD-MSG-HOST
+                  PERFORM 2999-CERCA-ERR
+              ELSE
+                  MOVE 1 TO CPS-ITEM-CODA
+                  MOVE CPS-ITEM-CODA TO COM-ITEM
+                  PERFORM 2610-LEGGI-CODA
+                  PERFORM 3000-FINE-ELAB
+              END-IF
+           END-IF.
+
+       1239-EX. EXIT.
+      *
+      *
+       1250-TASTO-ANYKEY SECTION.
+      *--------------*
+
+           MOVE '006' TO W-COD-MSG-HOST.
+
+           MOVE -1    TO M-GIORNL.
+           PERFORM 2999-CERCA-ERR.
+
+       1250-EX. EXIT.
+      *
+      *
+       1300-TESTA-RIEN SECTION.
+      *---------------*
+           IF EIBCALEN = ZERO
+            THEN
+              PERFORM 1310-TRANS-DIS
+           END-IF.
+
+           MOVE DFHCOMMAREA TO W-COMMAREA.
+
+      * DISARMA IL TIMER DI IDLE-TIMEOUT ARMATO ALLA VISUALIZZAZIONE
+      * PRECEDENTE, ORA CHE E' ARRIVATO NUOVO INPUT DAL TERMINALE
+           EXEC CICS HANDLE CONDITION NOTFND (1300-EX)
+           END-EXEC.
+
+           MOVE EIBTRMID TO W-REQID-TERMID.
+           EXEC CICS CANCEL
+                     REQID (W-REQID-TIMEOUT)
+           END-EXEC.
+
+       1300-EX. EXIT.
+      *
+      *
+       1310-TRANS-DIS SECTION.
+      *--------------*
+           MOVE '*** TRANSAZIONE NON PERMESSA ***' TO ERR-CICS.
+           EXEC CICS SEND TEXT FROM   (ERR-CICS)
+                               LENGTH (78)
+                               ERASE WAIT END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       1310-EX. EXIT.
+      *
+      *
+       1400-TASTI-LAST SECTION.
+      *---------------*
+           MOVE '1400-TAST-LAST' TO W-ULT-LABEL.
+           EXEC CICS HANDLE AID
+                                CLEAR  (1220-TASTO-CLEAR)
+                                PF3    (1230-TASTO-PF3)
+                                PF7    (1237-TASTO-PF7)
+                                PF8    (1238-TASTO-PF8)
+                                ENTER  (1239-TASTO-ENTER)
+                                ANYKEY (1250-TASTO-ANYKEY)
+                                END-EXEC.
+       1400-EX. EXIT.
+      *
+
+      *
+       2450-CARICA-CODA SECTION.
+      *---------------*
+           MOVE '2450-CARICA-CODA' TO W-ULT-LABEL.
+      *
+           MOVE COM-DATA-SISTEMA-MM  TO W-MM-OGGI-N.
+           MOVE COM-DATA-SISTEMA-GG  TO W-GG-OGGI-N.
+           SET IND-CUM-MESE          TO W-MM-OGGI-N.
+           COMPUTE W-GG-ANNO-OGGI = EL-CUM-GIORNI (IND-CUM-MESE)
+                                   + W-GG-OGGI-N.
+
+           EXEC SQL OPEN CUR-DIP21  END-EXEC.
+
+           PERFORM 2460-FETCH UNTIL W-SQLCODE-NOT-FOUND.
+
+           EXEC SQL CLOSE CUR-DIP21  END-EXEC.
+       2450-EX. EXIT.
+
+      ******************************************************************
+      * CICLO DI RICERCA DEI DATI                                      *
+      ******************************************************************
+
+       2460-FETCH SECTION.
+      *---------------*
+           MOVE '2460-FETCH' TO W-ULT-LABEL.
+
+           EXEC SQL FETCH   CUR-DIP21
+           INTO   :DCL-CPSDIP.COD-MATRICOLA-DIP,
+                  :DCL-CPSDIP.COGNOME,
+                  :DCL-CPSDIP.NOME,
+                  :DCL-CPSDIP.DATA-NASCITA,
+                  :DCL-CPSDIP.QUALIFICA-INTERNA,
+                  :DCL-CPSDIP.COD-FISC
+           END-EXEC.
+           MOVE SQLCODE TO W-SQLCODE.
+           IF W-SQLCODE-OK
+             THEN
+              PERFORM 2470-VALUTA-COMPLEANNO
+           ELSE
+             IF NOT W-SQLCODE-NOT-FOUND
+             THEN
+               PERFORM 2998-DBERROR
+             END-IF
+           END-IF.
+
+       2460-EX. EXIT.
+      *
+      *
+       2470-VALUTA-COMPLEANNO SECTION.
+      *---------------*
+           MOVE '2470-VALUTA-COMPLEANNO' TO W-ULT-LABEL.
+      *
+           MOVE DATA-NASCITA OF DCL-CPSDIP (6:2)   TO W-MM-NASC-N.
+           MOVE DATA-NASCITA OF DCL-CPSDIP (9:2)   TO W-GG-NASC-N.
+
+           IF W-MM-NASC-N > 0 AND W-MM-NASC-N < 13
+              SET IND-CUM-MESE TO W-MM-NASC-N
+              COMPUTE W-GG-ANNO-NASC = EL-CUM-GIORNI (IND-CUM-MESE)
+                                      + W-GG-NASC-N
+
+              COMPUTE W-GG-MANCANTI = W-GG-ANNO-NASC - W-GG-ANNO-OGGI
+              IF W-GG-MANCANTI < 0
+                 ADD 365 TO W-GG-MANCANTI
+              END-IF
+
+              IF W-GG-MANCANTI <= W-GIORNI-RIC
+                 PERFORM 2500-SCRIVI-CODA
+              END-IF
+           END-IF.
+
+       2470-EX. EXIT.
+      *
+      *
+       2500-SCRIVI-CODA SECTION.
+      *---------------*
+           MOVE '2500-SCRIVI-CODA' TO W-ULT-LABEL.
+      *
+           MOVE COD-MATRICOLA-DIP  OF DCL-CPSDIP      TO CPS-MATR.
+           MOVE COGNOME            OF DCL-CPSDIP      TO CPS-COGNOME.
+           MOVE NOME               OF DCL-CPSDIP      TO CPS-NOME.
+           MOVE DATA-NASCITA       OF DCL-CPSDIP      TO CPS-DATA-NASC.
+           MOVE W-GG-MANCANTI                         TO CPS-GG-MANC.
+
+           EXEC CICS HANDLE CONDITION QIDERR (2500-EX) END-EXEC.
+           EXEC CICS WRITEQ TS QUEUE  (CPSCODA)
+                               FROM   (CPS-DENOM)
+                               LENGTH (CPS-LEN-CODA)
+                               ITEM   (CPS-ITEM-CODA)
+           END-EXEC.
+           MOVE     CPS-ITEM-CODA    TO COM-TOT-PAG.
+           ADD 1 TO CPS-ITEM-CODA.
+
+       2500-EX. EXIT.
+      *
+      ******************************************************************
+      * LETTURA DELLA CODA E INVIO IN MAPPA DEI CAMPI VALORIZZATI      *
+      ******************************************************************
+
+       2610-LEGGI-CODA SECTION.
+      *---------------*
+           MOVE '2610-LEGGI-CODA' TO W-ULT-LABEL.
+      *
+           EXEC CICS HANDLE CONDITION QIDERR (2610-EX) END-EXEC.
+           EXEC CICS READQ TS  QUEUE  (CPSCODA)
+                               INTO   (CPS-DENOM)
+                               LENGTH (CPS-LEN-CODA)
+                               ITEM   (COM-ITEM)
+           END-EXEC.
+           MOVE -1                  TO M-GIORNL.
+           MOVE  CPS-MATR           TO M-MATRO.
+           MOVE  CPS-COGNOME        TO M-COGNO.
+           MOVE  CPS-NOME           TO M-NOMEO.
+           MOVE  CPS-A-NASC         TO M-A-NASCO.
+           MOVE  CPS-M-NASC         TO M-M-NASCO.
+           MOVE  CPS-G-NASC         TO M-G-NASCO.
+           MOVE  CPS-GG-MANC        TO M-GG-MANO.
+           MOVE  SPACES             TO M-MSG-1O
+                                       M-MSG-2O.
+
+       2610-EX. EXIT.
+      *
+      *
+       1790-DELETEQ-TS SECTION.
+      *-------------------------
+           MOVE '1790-DELETEQ-TS' TO W-ULT-LABEL.
+
+           EXEC CICS HANDLE CONDITION QIDERR (1790-EX) END-EXEC.
+           EXEC CICS DELETEQ TS QUEUE (CPSCODA)  END-EXEC.
+
+       1790-EX. EXIT.
+      *
+      *
+       2000-CORPO-ELAB SECTION.
+      *------------------------
+           MOVE '2000-CORPO-ELAB' TO W-ULT-LABEL.
+
+           IF W-NOME-PGM = COM-NOME-PGM
+            THEN
+              CONTINUE
+            ELSE
+              PERFORM 2900-RIEMP-MASK
+           END-IF.
+
+       2000-EX. EXIT.
+      *
+      *
+       2110-REC-MAPPA SECTION.
+      *--------------*
+           MOVE '2110-REC-MAPPA' TO W-ULT-LABEL.
+
+           EXEC CICS RECEIVE MAP    ('MF21MAP')
+                             MAPSET ('MF21MAP') END-EXEC.
+
+       2110-EX. EXIT.
+      *
+      *
+       2900-RIEMP-MASK SECTION.
+      *---------------*
+           MOVE '2900-RIEMP-MASK' TO W-ULT-LABEL.
+
+           MOVE LOW-VALUE TO MF21MAPO.
+           MOVE FSET-BRT  TO M-GIORNA.
+           MOVE -1        TO M-GIORNL.
+           MOVE 30        TO M-GIORNI.
+           MOVE 0         TO COM-ITEM.
+
+       2900-EX. EXIT.
+      *
+      *
+       2998-DBERROR  SECTION.
+      *----------------------
+           MOVE W-ULT-LABEL TO W-ULT-LABEL-SQL.
+           MOVE W-TRS-ID   TO TRS-ID-SQL.
+           MOVE W-NOME-PGM TO NOME-PGM-SQL.
+           MOVE SQLCODE    TO SQL-CODICE.
+           MOVE ERR-SQL    TO M-MSG-1O.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           PERFORM 3000-FINE-ELAB.
+
+       2998-EX. EXIT.
+      *
+      *
+       2999-CERCA-ERR SECTION.
+      *-----------------------
+           MOVE '2999-CERCA-ERR' TO W-ULT-LABEL.
+      *
+           SET IND-TAB TO 1.
+
+           SEARCH ELEM-TAB-MSG AT END
+                  MOVE  '** CODICE MESSAGGIO NON TROVATO **'
+                    TO M-MSG-1O
+                  WHEN W-COD-MSG-HOST = ELEM-COD-MSG(IND-TAB)
+                       MOVE ELEM-DESC-MSG(IND-TAB)  TO M-MSG-1O
+           END-SEARCH.
+
+           PERFORM 3000-FINE-ELAB.
+
+       2999-EX. EXIT.
+      *
+      *
+       3000-FINE-ELAB SECTION.
+      *-----------------------
+           MOVE '3000-FINE-ELAB' TO W-ULT-LABEL.
+
+           IF W-CTL-END = 'LOOP'
+             THEN
+              PERFORM 3100-RIENTRO
+             ELSE
+              PERFORM 3200-PASSA-CTL
+           END-IF.
+
+       3000-EX. EXIT.
+      *
+      *
+       3100-RIENTRO SECTION.
+      *---------------------
+           MOVE '3100-RIENTRO' TO W-ULT-LABEL.
+      *
+           MOVE COM-DATA-SISTEMA   TO M-DATA-SO.
+           PERFORM 3140-INVIO-MAPPA.
+
+       3100-EX. EXIT.
+      *
+      *
+       3140-INVIO-MAPPA SECTION.
+      *----------------*
+           MOVE '3140-INVIO-MAPPA' TO W-ULT-LABEL.
+
+           IF W-NOME-PGM = COM-NOME-PGM
+            THEN
+              EXEC CICS SEND
+                        MAP    ('MF21MAP')
+                        MAPSET ('MF21MAP')
+                        CURSOR
+                        DATAONLY
+                        FREEKB
+              END-EXEC
+            ELSE
+              MOVE W-NOME-PGM  TO COM-NOME-PGM
+              EXEC CICS SEND
+                        MAP    ('MF21MAP')
+                        MAPSET ('MF21MAP')
+                        CURSOR
+                        ERASE
+                        FREEKB
+              END-EXEC
+           END-IF.
+
+      * ARMA IL TIMER DI IDLE-TIMEOUT: SE NON ARRIVA NUOVO INPUT DAL
+      * TERMINALE ENTRO L'INTERVALLO, CW25DEMO RIPORTA AL LOGON
+           MOVE EIBTRMID TO W-REQID-TERMID.
+           EXEC CICS START
+                     TRANSID  ('RR25')
+                     REQID    (W-REQID-TIMEOUT)
+                     TERMID   (EIBTRMID)
+                     INTERVAL (000500)
+           END-EXEC.
+           EXEC CICS RETURN
+                     TRANSID  ('RR21')
+                     COMMAREA (W-COMMAREA)
+                     LENGTH   (W-LEN)
+                     END-EXEC.
+
+       3140-EX. EXIT.
+      *
+      *
+       3200-PASSA-CTL SECTION.
+      *--------------*
+           MOVE '3200-PASSA-CTL' TO W-ULT-LABEL.
+      *---
+           EXEC CICS XCTL
+                     PROGRAM  (W-XCTL-PGM)
+                     COMMAREA (W-COMMAREA)
+                     LENGTH   (W-LEN)
+           END-EXEC.
+
+       3200-EX. EXIT.
+      *
