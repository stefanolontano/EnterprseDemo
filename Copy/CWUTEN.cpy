@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DCLGEN TABLE(CPS04.CWUTENTI)                                    *
+      * COPY            : CWUTEN                                       *
+      * OGGETTO          : HOST VARIABLES PER LA TABELLA CWUTENTI       *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 22/03/1999                                   *
+      * ULTIMA MODIFICA  : 22/03/1999                                   *
+      * 09/08/2026 GM  AGGIUNTI TENTATIVI_FALLITI E STATO_UTENTE PER    *
+      *                 BLOCCO UTENZA DOPO LOGON FALLITI RIPETUTI       *
+      * 09/08/2026 GM  PASSW ORA CONTIENE L'HASH (NON PIU' IN CHIARO), *
+      *                 AGGIUNTO SALT_UTENTE - VEDERE IET014CT         *
+      * 09/08/2026 GM  AGGIUNTO DATA_CAMBIO_PASSW PER SCADENZA PASSW   *
+      ******************************************************************
+           EXEC SQL DECLARE CPS04.CWUTENTI TABLE
+           ( UTENTE                        CHAR(8)      NOT NULL,
+             PASSW                         CHAR(16)     NOT NULL,
+             TIPO_ACCESSO                  CHAR(10)     NOT NULL,
+             TENTATIVI_FALLITI             DECIMAL(2,0) NOT NULL,
+             STATO_UTENTE                  CHAR(1)      NOT NULL,
+             SALT_UTENTE                   CHAR(8)      NOT NULL,
+             DATA_CAMBIO_PASSW             CHAR(10)     NOT NULL
+           ) END-EXEC.
+       01  DCL-CPSUTE.
+           10 UTENTE                       PIC X(8).
+           10 PASSW                        PIC X(16).
+           10 TIPO-ACCESSO                 PIC X(10).
+           10 TENTATIVI-FALLITI            PIC S9(2)  USAGE COMP-3.
+           10 STATO-UTENTE                 PIC X(1).
+           88 STATO-UTENTE-ATTIVO          VALUE 'A'.
+           88 STATO-UTENTE-BLOCCATO        VALUE 'B'.
+           10 SALT-UTENTE                  PIC X(8).
+           10 DATA-CAMBIO-PASSW            PIC X(10).
