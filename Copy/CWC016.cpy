@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPY            : CWC016                                       *
+      * OGGETTO          : AREA DI TRANSITO ROUTINE IET016CT (CW16DEMO) *
+      *                    CALCOLO NUMERO GIORNI ASSOLUTO DI UNA DATA   *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 09/08/2026                                   *
+      * ULTIMA MODIFICA  : 09/08/2026                                   *
+      ******************************************************************
+       01  AREA-IET016CT.
+           05  LL-IET016CT             PIC S9(4) COMP VALUE +19.
+           05  DATA-IET016              PIC X(10).
+           05  GIORNI-IET016            PIC 9(7).
+           05  RC-IET016CT              PIC X(2).
