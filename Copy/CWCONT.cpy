@@ -0,0 +1,19 @@
+      ******************************************************************
+      * DCLGEN TABLE(CPS04.CWCONTAT)                                    *
+      * COPY            : CWCONT                                       *
+      * OGGETTO          : HOST VARIABLES PER LA TABELLA CWCONTAT       *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 09/08/2026                                   *
+      * ULTIMA MODIFICA  : 09/08/2026                                   *
+      * 09/08/2026 GM  TABELLA CONTATORI: RIGA PER RIGA, AGGIORNATA E   *
+      *                 RILETTA NELLA STESSA UNIT OF WORK PER RICAVARE  *
+      *                 IL PROSSIMO ID/MATRICOLA SENZA LE COLLISIONI    *
+      *                 POSSIBILI CON UNA SELECT MAX(...)+1             *
+      ******************************************************************
+           EXEC SQL DECLARE CPS04.CWCONTAT TABLE
+           ( NOME_CONTATORE                CHAR(8)      NOT NULL,
+             ULTIMO_VALORE                 INTEGER      NOT NULL
+           ) END-EXEC.
+       01  DCL-CWCONTAT.
+           10 NOME-CONTATORE               PIC X(8).
+           10 ULTIMO-VALORE                PIC S9(9)  USAGE COMP.
