@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPY            : CWC010                                       *
+      * OGGETTO          : AREA DI TRANSITO ROUTINE IET010CT (CW10DEMO) *
+      *                    COMPATTAMENTO/ALLINEAMENTO STRINGA           *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 22/03/1999                                   *
+      * ULTIMA MODIFICA  : 09/08/2026 GM  AGGIUNTO NUM-TRONCATI-IET010CT *
+      *                    (CONTEGGIO CARATTERI TRONCATI IN FASE DI      *
+      *                    ALLINEAMENTO AL CENTRO)                       *
+      ******************************************************************
+       01  AREA-IET010CT.
+           05  LL-IET010CT             PIC S9(4) COMP VALUE +143.
+           05  STRINGA                 PIC X(132).
+           05  LL-STRINGA               PIC 9(3).
+           05  ALLINEAMENTO            PIC X(1).
+           05  RC-IET010CT             PIC X(2).
+           05  NUM-TRONCATI-IET010CT   PIC 9(3).
