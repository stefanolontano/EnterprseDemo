@@ -0,0 +1,24 @@
+      ******************************************************************
+      * DCLGEN TABLE(CPS04.CWLOGON)                                     *
+      * COPY            : CWAUDIT                                      *
+      * OGGETTO          : HOST VARIABLES PER LA TABELLA CWLOGON       *
+      *                    (TRACCIATURA TENTATIVI DI LOGON RR01)       *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 09/08/2026                                   *
+      * ULTIMA MODIFICA  : 09/08/2026                                   *
+      ******************************************************************
+           EXEC SQL DECLARE CPS04.CWLOGON TABLE
+           ( UTENTE                        CHAR(8)      NOT NULL,
+             TERMINALE                     CHAR(4)      NOT NULL,
+             DATA_LOGON                    CHAR(6)      NOT NULL,
+             ORA_LOGON                     CHAR(6)      NOT NULL,
+             ESITO                         CHAR(1)      NOT NULL
+           ) END-EXEC.
+       01  DCL-CPSLOG.
+           10 UTENTE                       PIC X(8).
+           10 TERMINALE                    PIC X(4).
+           10 DATA-LOGON                   PIC X(6).
+           10 ORA-LOGON                    PIC X(6).
+           10 ESITO                        PIC X(1).
+           88 ESITO-OK                     VALUE 'S'.
+           88 ESITO-KO                     VALUE 'N'.
