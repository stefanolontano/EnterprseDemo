@@ -0,0 +1,23 @@
+      ******************************************************************
+      * COPY            : CWC012                                       *
+      * OGGETTO          : AREA DI TRANSITO ROUTINE IET012CT (CW12DEMO) *
+      *                    CONTROLLO VALIDITA' CODICE FISCALE           *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 13/01/1993                                   *
+      * ULTIMA MODIFICA  : 13/01/1993                                   *
+      * 09/08/2026 GM  AGGIUNTI DT-NASC-IET012CT E SESSO-IET012CT: PER   *
+      *                UNA PERSONA FISICA CON CODICE FISCALE VALIDO      *
+      *                (RC-IET012CT = SPACES), RESTITUISCONO LA DATA DI  *
+      *                NASCITA E IL SESSO GIA' RICAVATI INTERNAMENTE DA  *
+      *                ELAB-FISICO/CHECK-PF PER IL CALCOLO DEL CARATTERE *
+      *                DI CONTROLLO, ANZICHE' SCARTARLI A FINE ROUTINE   *
+      ******************************************************************
+       01  AREA-IET012CT.
+           05  LL-IET012CT             PIC S9(4) COMP VALUE +18.
+           05  CF-IET012CT             PIC X(16).
+           05  RC-IET012CT             PIC X(2).
+           05  DT-NASC-IET012CT.
+               10  GG-NASC-IET012CT    PIC 99.
+               10  MM-NASC-IET012CT    PIC 99.
+               10  AA-NASC-IET012CT    PIC 99.
+           05  SESSO-IET012CT          PIC X(1).
