@@ -0,0 +1,143 @@
+      ******************************************************************
+      * COPY            : CWMESS                                       *
+      * OGGETTO          : TABELLA DEI MESSAGGI APPLICATIVI             *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 22/03/1999                                   *
+      * ULTIMA MODIFICA  : 22/03/1999                                   *
+      * 09/08/2026 GM  AGGIUNTI MESSAGGI 033-063 PER NUOVE FUNZIONALITA' *
+      * 09/08/2026 GM  AGGIUNTI MESSAGGI 056-057 PER SCADENZARIO         *
+      *                COMPLEANNI (CW21DEMO)                            *
+      * 09/08/2026 GM  AGGIUNTO MESSAGGIO 058 PER TASTO PF5 DI RICERCA   *
+      *                QUALIFICA INTERNA (CW04DEMO/CW07DEMO)             *
+      * 09/08/2026 GM  AGGIUNTO MESSAGGIO 059 PER AVVISO DI TRONCAMENTO  *
+      *                CAMPO SEGNALATO DA IET010CT (CW04DEMO/CW07DEMO)   *
+      * 09/08/2026 GM  AGGIUNTI MESSAGGI 060-062 PER LA VARIAZIONE DELLO *
+      *                STATO ATTIVO/INATTIVO DEL DIPENDENTE (CW31DEMO)   *
+      * 09/08/2026 GM  AGGIUNTI MESSAGGI 063-064 PER LA DATA DI          *
+      *                ASSUNZIONE DIGITATA IN CW04DEMO, DISTINTA DALLA   *
+      *                DATA DI NASCITA                                  *
+      * 09/08/2026 GM  AGGIUNTI MESSAGGI 065-068 PER LA SELEZIONE        *
+      *                PERSONALE DI STAMPA DI CW06DEMO (PF6/PF11)        *
+      ******************************************************************
+       01  TAB-MSG.
+           05  ELEM-TAB-MSG-VAL.
+               10  FILLER PIC X(82) VALUE '000** NESSUN CAMPO DIGITATO *
+      -    '*'.
+               10  FILLER PIC X(82) VALUE '001CAMPO OBBLIGATORIO'.
+               10  FILLER PIC X(82) VALUE '002DIGITARE LA PASSWORD'.
+               10  FILLER PIC X(82) VALUE '003DIGITARE LO USERID'.
+               10  FILLER PIC X(82) VALUE '004UTENTE NON CENSITO'.
+               10  FILLER PIC X(82) VALUE '005OPZIONE NON DISPONIBILE'.
+               10  FILLER PIC X(82) VALUE '006TASTO NON VALIDO IN QUESTO
+      -    ' CONTESTO'.
+               10  FILLER PIC X(82) VALUE '007SCELTA NON VALIDA'.
+               10  FILLER PIC X(82) VALUE '008OPERAZIONE NON PERMESSA PE
+      -    'R IL PROPRIO PROFILO'.
+               10  FILLER PIC X(82) VALUE '010MATRICOLA GIA'' PRESENTE I
+      -    'N ARCHIVIO'.
+               10  FILLER PIC X(82) VALUE '011ERRORE CODICE FISCALE'.
+               10  FILLER PIC X(82) VALUE '012CODICE FISCALE ERRATO'.
+               10  FILLER PIC X(82) VALUE '013CODICE FISCALE NON VALIDO
+      -    ''.
+               10  FILLER PIC X(82) VALUE '014DIGITARE LA MATRICOLA'.
+               10  FILLER PIC X(82) VALUE '015MATRICOLA NON PRESENTE IN 
+      -    'ARCHIVIO'.
+               10  FILLER PIC X(82) VALUE '016DIGITARE IL COGNOME'.
+               10  FILLER PIC X(82) VALUE '017DIGITARE IL NOME'.
+               10  FILLER PIC X(82) VALUE '018DIGITARE LA QUALIFICA'.
+               10  FILLER PIC X(82) VALUE '019DIGITARE IL CODICE FISCALE
+      -    ''.
+               10  FILLER PIC X(82) VALUE '020CONFERMARE L''OPERAZIONE (
+      -    'SI/NO)'.
+               10  FILLER PIC X(82) VALUE '021RISPONDERE SI O NO'.
+               10  FILLER PIC X(82) VALUE '022OPERAZIONE ANNULLATA'.
+               10  FILLER PIC X(82) VALUE '023INSERIMENTO ESEGUITO'.
+               10  FILLER PIC X(82) VALUE '024AGGIORNAMENTO ESEGUITO'.
+               10  FILLER PIC X(82) VALUE '026DATA DI NASCITA NON VALIDA
+      -    ''.
+               10  FILLER PIC X(82) VALUE '027CANCELLAZIONE ESEGUITA'.
+               10  FILLER PIC X(82) VALUE '028ERRORE DURANTE L''OPERAZIO
+      -    'NE, RIPETERE'.
+               10  FILLER PIC X(82) VALUE '029DATA DI NASCITA SUCCESSIVA
+      -    ' ALLA DATA ODIERNA'.
+               10  FILLER PIC X(82) VALUE '030PROSEGUIRE CON PF8, TORNAR
+      -    'E INDIETRO CON PF7'.
+               10  FILLER PIC X(82) VALUE '031PASSWORD ERRATA'.
+               10  FILLER PIC X(82) VALUE '032NESSUN ALTRO RECORD DISPON
+      -    'IBILE'.
+               10  FILLER PIC X(82) VALUE '033UTENTE BLOCCATO, RIVOLGERS
+      -    'I ALL''AMMINISTRATORE'.
+               10  FILLER PIC X(82) VALUE '034PASSWORD SCADUTA, DIGITARE
+      -    ' LA NUOVA PASSWORD'.
+               10  FILLER PIC X(82) VALUE '035ETA'' NON COMPATIBILE CON 
+      -    'L''ASSUNZIONE'.
+               10  FILLER PIC X(82) VALUE '036CODICE FISCALE NON CONGRUE
+      -    'NTE CON I DATI ANAGRAFICI'.
+               10  FILLER PIC X(82) VALUE '037RECORD MODIFICATO DA ALTRO
+      -    ' OPERATORE, RILEGGERE'.
+               10  FILLER PIC X(82) VALUE '038RICHIESTA INOLTRATA AL SEC
+      -    'ONDO OPERATORE'.
+               10  FILLER PIC X(82) VALUE '039NESSUNA RICHIESTA IN ATTES
+      -    'A DI APPROVAZIONE'.
+               10  FILLER PIC X(82) VALUE '040RICHIESTA APPROVATA ED ESE
+      -    'GUITA'.
+               10  FILLER PIC X(82) VALUE '041RICHIESTA RIFIUTATA'.
+               10  FILLER PIC X(82) VALUE '042MATRICOLA RIPRISTINATA DAL
+      -    'L''ARCHIVIO STORICO'.
+               10  FILLER PIC X(82) VALUE '043MATRICOLA NON PRESENTE IN 
+      -    'ARCHIVIO STORICO'.
+               10  FILLER PIC X(82) VALUE '044QUALIFICA NON CENSITA IN T
+      -    'ABELLA'.
+               10  FILLER PIC X(82) VALUE '045DIGITARE LA NUOVA PASSWORD
+      -    ''.
+               10  FILLER PIC X(82) VALUE '046LA NUOVA PASSWORD NON PUO
+      -    ''' ESSERE UGUALE ALLA PRECEDENTE'.
+               10  FILLER PIC X(82) VALUE '047PASSWORD CAMBIATA CON SUCC
+      -    'ESSO'.
+               10  FILLER PIC X(82) VALUE '048SESSIONE SCADUTA PER INATT
+      -    'IVITA'''.
+               10  FILLER PIC X(82) VALUE '049DIGITARE LA MOTIVAZIONE DE
+      -    'LLA CANCELLAZIONE'.
+               10  FILLER PIC X(82) VALUE '050OPERAZIONE RISERVATA ALL''
+      -    'AMMINISTRATORE'.
+               10  FILLER PIC X(82) VALUE '051CODICE FISCALE NON PRESENT
+      -    'E IN ARCHIVIO'.
+               10  FILLER PIC X(82) VALUE '052RICHIESTA GIA'' INOLTRATA D
+      -    'ALLO STESSO OPERATORE, OCCORRE UN SECONDO OPERATORE'.
+               10  FILLER PIC X(82) VALUE '053RECORD MODIFICATO DA UN AL
+      -    'TRO OPERATORE, RIPETERE LA RICERCA'.
+               10  FILLER PIC X(82) VALUE '054ERRORE AGGIORNAMENTO ARCHI
+      -    'VIO STORICO, OPERAZIONE ANNULLATA'.
+               10  FILLER PIC X(82) VALUE '055ESPORTAZIONE CSV ESEGUITA
+      -    ' CON SUCCESSO'.
+               10  FILLER PIC X(82) VALUE '056NUMERO DI GIORNI NON VALIDO
+      -    ''.
+               10  FILLER PIC X(82) VALUE '057NESSUN COMPLEANNO NEI GIORNI 
+      -    'RICHIESTI'.
+               10  FILLER PIC X(82) VALUE '058PF5 PER SCORRERE LE QUALIFI
+      -    'CHE CENSITE IN TABELLA'.
+               10  FILLER PIC X(82) VALUE '059ATTENZIONE: CAMPO TRONCATO
+      -    ' IN FASE DI ALLINEAMENTO, VERIFICARE IL DATO'.
+               10  FILLER PIC X(82) VALUE '060NESSUN DIPENDENTE TROVATO
+      -    ' CON QUESTO COGNOME'.
+               10  FILLER PIC X(82) VALUE '061DIGITARE SI O NO'.
+               10  FILLER PIC X(82) VALUE '062STATO DIPENDENTE AGGIORNAT
+      -    'O CON SUCCESSO'.
+               10  FILLER PIC X(82) VALUE '063DATA DI ASSUNZIONE NON VAL
+      -    'IDA'.
+               10  FILLER PIC X(82) VALUE '064DATA DI ASSUNZIONE ANTECED
+      -    'ENTE ALLA DATA DI NASCITA'.
+               10  FILLER PIC X(82) VALUE '065DIPENDENTE AGGIUNTO ALLA S
+      -    'ELEZIONE DI STAMPA'.
+               10  FILLER PIC X(82) VALUE '066NESSUN DIPENDENTE VISUALIZ
+      -    'ZATO DA AGGIUNGERE ALLA SELEZIONE'.
+               10  FILLER PIC X(82) VALUE '067SELEZIONE DI STAMPA
+      -    ' VUOTA'.
+               10  FILLER PIC X(82) VALUE '068STAMPA DELLA SELEZIONE INO
+      -    'LTRATA'.
+               10  FILLER PIC X(82) VALUE '173PARAMETRO ERRATO'.
+           05  ELEM-TAB-MSG REDEFINES ELEM-TAB-MSG-VAL
+                                    OCCURS 68 TIMES
+                                    INDEXED BY IND-TAB.
+               10  ELEM-COD-MSG    PIC X(3).
+               10  ELEM-DESC-MSG   PIC X(79).
