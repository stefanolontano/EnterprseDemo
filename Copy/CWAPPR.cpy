@@ -0,0 +1,54 @@
+      ******************************************************************
+      * DCLGEN TABLE(CPS04.CWAPPROV)                                    *
+      * COPY            : CWAPPR                                       *
+      * OGGETTO          : HOST VARIABLES PER LA TABELLA CWAPPROV       *
+      *                    (CODA DELLE RICHIESTE IN ATTESA DI           *
+      *                    APPROVAZIONE DA PARTE DI UN SECONDO          *
+      *                    OPERATORE - INSERIMENTI/CANCELLAZIONI)       *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 09/08/2026                                   *
+      * ULTIMA MODIFICA  : 09/08/2026 GM  AGGIUNTA COLONNA MOTIVAZIONE  *
+      *                    (MOTIVO DIGITATO DALL'OPERATORE IN CW08DEMO  *
+      *                    PER LE RICHIESTE DI CANCELLAZIONE)           *
+      * 09/08/2026 GM  AGGIUNTA COLONNA DIPARTIMENTO (RIPORTATA DA      *
+      *                CW04DEMO SULLE RICHIESTE DI INSERIMENTO, VEDI    *
+      *                CWDIPE)                                          *
+      * 09/08/2026 GM  AGGIUNTA COLONNA DATA_ASSUNZIONE (DATA EFFETTIVA *
+      *                DI ASSUNZIONE DIGITATA DA CW04DEMO, VEDI CWDIPE) *
+      ******************************************************************
+           EXEC SQL DECLARE CPS04.CWAPPROV TABLE
+           ( ID_RICHIESTA                  DECIMAL(7,0) NOT NULL,
+             TIPO_RICHIESTA                CHAR(1)      NOT NULL,
+             COD_MATRICOLA_DIP             DECIMAL(5,0) NOT NULL,
+             COGNOME                       CHAR(30)     NOT NULL,
+             NOME                          CHAR(15)     NOT NULL,
+             DATA_NASCITA                  CHAR(10)     NOT NULL,
+             QUALIFICA_INTERNA             CHAR(8)      NOT NULL,
+             COD_FISC                      CHAR(16)     NOT NULL,
+             RUN_DATE                      DECIMAL(6,0) NOT NULL,
+             UTENTE_RICHIEDENTE            CHAR(8)      NOT NULL,
+             STATO_RICHIESTA               CHAR(1)      NOT NULL,
+             MOTIVAZIONE                   CHAR(60)     NOT NULL,
+             DIPARTIMENTO                  CHAR(10)     NOT NULL,
+             DATA_ASSUNZIONE               CHAR(10)     NOT NULL
+           ) END-EXEC.
+       01  DCL-CWAPPROV.
+           10 ID-RICHIESTA                 PIC S9(7)  USAGE COMP-3.
+           10 TIPO-RICHIESTA               PIC X(1).
+               88  TIPO-RICH-INSERIMENTO           VALUE 'I'.
+               88  TIPO-RICH-CANCELLAZIONE         VALUE 'D'.
+           10 COD-MATRICOLA-DIP            PIC S9(5)  USAGE COMP-3.
+           10 COGNOME                      PIC X(30).
+           10 NOME                         PIC X(15).
+           10 DATA-NASCITA                 PIC X(10).
+           10 QUALIFICA-INTERNA            PIC X(8).
+           10 COD-FISC                     PIC X(16).
+           10 RUN-DATE                     PIC S9(6)  USAGE COMP-3.
+           10 UTENTE-RICHIEDENTE           PIC X(8).
+           10 STATO-RICHIESTA              PIC X(1).
+               88  STATO-RICH-PENDENTE             VALUE 'P'.
+               88  STATO-RICH-APPROVATA            VALUE 'A'.
+               88  STATO-RICH-RIFIUTATA            VALUE 'R'.
+           10 MOTIVAZIONE                  PIC X(60).
+           10 DIPARTIMENTO                 PIC X(10).
+           10 DATA-ASSUNZIONE              PIC X(10).
