@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DCLGEN TABLE(CPS04.CWSTORICO)                                   *
+      * COPY            : CWSTOR                                       *
+      * OGGETTO          : HOST VARIABLES PER LA TABELLA CWSTORICO      *
+      *                    (STORICO DELLE VARIAZIONI CWDIPENDENTI -     *
+      *                    UN RECORD PER OGNI AGGIORNAMENTO DA CW07DEMO)*
+      *------------------------------------------------------------------
+      * CREAZIONE        : 09/08/2026                                   *
+      * ULTIMA MODIFICA  : 09/08/2026                                   *
+      ******************************************************************
+           EXEC SQL DECLARE CPS04.CWSTORICO TABLE
+           ( COD_MATRICOLA_DIP             DECIMAL(5,0) NOT NULL,
+             COGNOME                       CHAR(30)     NOT NULL,
+             NOME                          CHAR(15)     NOT NULL,
+             DATA_NASCITA                  CHAR(10)     NOT NULL,
+             QUALIFICA_INTERNA             CHAR(8)      NOT NULL,
+             COD_FISC                      CHAR(16)     NOT NULL,
+             UTENTE_AGGIORNAMENTO          CHAR(8)      NOT NULL,
+             DATA_AGGIORNAMENTO            CHAR(6)      NOT NULL,
+             ORA_AGGIORNAMENTO             CHAR(6)      NOT NULL
+           ) END-EXEC.
+       01  DCL-CPSSTO.
+           10 COD-MATRICOLA-DIP            PIC S9(5)  USAGE COMP-3.
+           10 COGNOME                      PIC X(30).
+           10 NOME                         PIC X(15).
+           10 DATA-NASCITA                 PIC X(10).
+           10 QUALIFICA-INTERNA            PIC X(8).
+           10 COD-FISC                     PIC X(16).
+           10 UTENTE-AGGIORNAMENTO         PIC X(8).
+           10 DATA-AGGIORNAMENTO           PIC X(6).
+           10 ORA-AGGIORNAMENTO            PIC X(6).
