@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPY            : CWC014                                       *
+      * OGGETTO          : AREA DI TRANSITO ROUTINE IET014CT (CW14DEMO) *
+      *                    CALCOLO HASH PASSWORD CON SALT               *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 09/08/2026                                   *
+      * ULTIMA MODIFICA  : 09/08/2026                                   *
+      ******************************************************************
+       01  AREA-IET014CT.
+           05  LL-IET014CT             PIC S9(4) COMP VALUE +34.
+           05  PASSW-IET014            PIC X(8).
+           05  SALT-IET014             PIC X(8).
+           05  HASH-IET014             PIC X(16).
+           05  RC-IET014CT             PIC X(2).
