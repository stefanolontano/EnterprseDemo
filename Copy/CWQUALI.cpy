@@ -0,0 +1,20 @@
+      ******************************************************************
+      * DCLGEN TABLE(CPS04.CWQUALIF)                                    *
+      * COPY            : CWQUALI                                      *
+      * OGGETTO          : HOST VARIABLES PER LA TABELLA CWQUALIF       *
+      *                    (TABELLA DELLE QUALIFICHE INTERNE VALIDE)    *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 09/08/2026                                   *
+      * ULTIMA MODIFICA  : 09/08/2026                                   *
+      ******************************************************************
+           EXEC SQL DECLARE CPS04.CWQUALIF TABLE
+           ( CODICE                        CHAR(8)      NOT NULL,
+             DESCRIZIONE                   CHAR(30)     NOT NULL,
+             STATO_QUALIFICA               CHAR(1)      NOT NULL
+           ) END-EXEC.
+       01  DCL-CPSQUA.
+           10 CODICE                       PIC X(8).
+           10 DESCRIZIONE                  PIC X(30).
+           10 STATO-QUALIFICA              PIC X(1).
+           88 STATO-QUALIFICA-ATTIVA       VALUE 'A'.
+           88 STATO-QUALIFICA-BLOCCATA     VALUE 'B'.
