@@ -0,0 +1,53 @@
+      ******************************************************************
+      * COPY            : CWCOMMA                                      *
+      * OGGETTO          : LAYOUT DELLA COMMAREA DI SISTEMA             *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 22/03/1999                                   *
+      * ULTIMA MODIFICA  : 22/03/1999                                   *
+      * 09/08/2026 GM  AGGIUNTO COM-UTENTE PER TRACCIATURA OPERATORE    *
+      * 09/08/2026 GM  AGGIUNTO COM-ORDINE PER ORDINAMENTO LISTA        *
+      * 09/08/2026 GM  AGGIUNTO COM-RIGHE-PAGINA PER STAMPA CONFIG.LE   *
+      * 09/08/2026 GM  AGGIUNTO COM-RUN-DATE PER ANZIANITA' DI SERVIZIO *
+      * 09/08/2026 GM  AGGIUNTO COM-ULT-LOGON PER VISUALIZZARE L'ULTIMO *
+      *                ACCESSO RIUSCITO SUL MENU DI CW02DEMO            *
+      * 09/08/2026 GM  AGGIUNTO COM-TOT-SEL PER LA SELEZIONE PERSONALE  *
+      *                DI STAMPA ACCUMULATA DA CW06DEMO (PF6/PF11)      *
+      * 09/08/2026 GM  AGGIUNTO COM-DATA-ASSUNZIONE (DATA EFFETTIVA DI  *
+      *                ASSUNZIONE) PER IL CALCOLO DELL'ANZIANITA' DI    *
+      *                SERVIZIO SU CW06DEMO, DISTINTA DA COM-RUN-DATE   *
+      ******************************************************************
+       05  COM-NOME-PGM                    PIC X(8)   VALUE SPACES.
+       05  COM-GIRO                        PIC X(1)   VALUE SPACES.
+       05  COM-MESSAGGIO                   PIC X(79)  VALUE SPACES.
+       05  COM-TIPO-UTENTE                 PIC X(1)   VALUE SPACES.
+           88  COM-UTENTE-1                VALUE '1'.
+           88  COM-UTENTE-2                VALUE '2'.
+           88  COM-UTENTE-3                VALUE '3'.
+           88  COM-UTENTE-4                VALUE '4'.
+       05  COM-UTENTE                      PIC X(8)   VALUE SPACES.
+       05  COM-DATA-SISTEMA.
+           10  COM-DATA-SISTEMA-GG         PIC XX.
+           10  FILLER                      PIC X      VALUE '/'.
+           10  COM-DATA-SISTEMA-MM         PIC XX.
+           10  FILLER                      PIC X      VALUE '/'.
+           10  COM-DATA-SISTEMA-AAAA       PIC 9(4).
+       05  COM-MATRICOLA                   PIC X(5)   VALUE SPACES.
+       05  COM-COGNOME                     PIC X(30)  VALUE SPACES.
+       05  COM-NOME                        PIC X(15)  VALUE SPACES.
+       05  COM-DATA-NASCITA                PIC X(10)  VALUE SPACES.
+       05  COM-QUALIFICA-INTERNA           PIC X(8)   VALUE SPACES.
+       05  COM-COD-FI                      PIC X(16)  VALUE SPACES.
+       05  COM-DT-GIU                      PIC 9(7)   VALUE ZERO.
+       05  COM-ITEM                        PIC 9(4)   COMP VALUE ZERO.
+       05  COM-PAG                         PIC 9(4)   COMP VALUE ZERO.
+       05  COM-TOT-PAG                     PIC 9(4)   COMP VALUE ZERO.
+       05  COM-NOME-CODA                   PIC X(8)   VALUE SPACES.
+       05  COM-COD-STAMPANTE               PIC X(4)   VALUE SPACES.
+       05  COM-COD-RIT                     PIC 9(1)   VALUE ZERO.
+       05  COM-ORDINE                      PIC X(1)   VALUE 'M'.
+       05  COM-RIGHE-PAGINA                PIC 9(2)   VALUE 66.
+       05  COM-RUN-DATE                    PIC S9(6)  COMP-3 VALUE ZERO.
+       05  COM-DATA-ASSUNZIONE             PIC X(10)  VALUE SPACES.
+       05  COM-ULT-LOGON-DATA              PIC X(6)   VALUE SPACES.
+       05  COM-ULT-LOGON-ORA               PIC X(6)   VALUE SPACES.
+       05  COM-TOT-SEL                     PIC 9(4)   COMP VALUE ZERO.
