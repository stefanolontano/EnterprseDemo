@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPY            : CWATTRIB                                     *
+      * OGGETTO          : COSTANTI BYTE DI ATTRIBUTO CAMPI MAPPA BMS   *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 22/03/1999                                   *
+      * ULTIMA MODIFICA  : 22/03/1999                                   *
+      ******************************************************************
+       01  UNPROT             PIC X VALUE ' '.
+       01  UNPROT-BRT         PIC X VALUE '8'.
+       01  UNPROT-DRK         PIC X VALUE '<'.
+       01  UNPROT-FSET        PIC X VALUE 'A'.
+       01  UNPROT-BRT-FSET    PIC X VALUE 'I'.
+       01  UNPROT-DRK-FSET    PIC X VALUE ')'.
+       01  UNPROT-NUM         PIC X VALUE '&'.
+       01  UNPROT-NUM-FSET    PIC X VALUE 'J'.
+       01  PROT               PIC X VALUE '-'.
+       01  PROT-BRT           PIC X VALUE 'Y'.
+       01  PROT-DRK           PIC X VALUE 'O'.
+       01  PROT-FSET          PIC X VALUE '/'.
+       01  FSET               PIC X VALUE 'A'.
+       01  FSET-BRT           PIC X VALUE 'H'.
+       01  ASKIP              PIC X VALUE '-'.
+       01  ASKIP-BRT          PIC X VALUE 'Y'.
+       01  ASKIP-DRK          PIC X VALUE 'O'.
