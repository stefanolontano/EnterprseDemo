@@ -0,0 +1,19 @@
+      ******************************************************************
+      * COPY            : CWFILE                                       *
+      * OGGETTO          : TRACCIATO RECORD VSAM ARCHIVIO               *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 22/03/1999                                   *
+      * ULTIMA MODIFICA  : 22/03/1999                                   *
+      * 09/08/2026 GM  AGGIUNTO VS-COD-FISCALE, NECESSARIO PER IL       *
+      *                RIPRISTINO DI UN DIPENDENTE CANCELLATO (CW19DEMO)*
+      ******************************************************************
+       01  VS-ARCHIVIO.
+           05  VS-MATRICOLA               PIC X(5).
+           05  VS-COGNOME                 PIC X(30).
+           05  VS-NOME                    PIC X(15).
+           05  VS-DATA-NASCITA            PIC X(10).
+           05  VS-QUALIFICA-INTERNA       PIC X(8).
+           05  VS-COD-FISCALE             PIC X(16).
+       01  VS-KEY                         PIC X(5).
+       01  VS-LUNG                        PIC S9(4) COMP VALUE +84.
+       01  VS-LUNG-KEY                    PIC S9(4) COMP VALUE +5.
