@@ -0,0 +1,43 @@
+      ******************************************************************
+      * COPY            : CWPERM                                       *
+      * OGGETTO          : TABELLA PERMESSI PER OPZIONE DI MENU         *
+      *                    (SOSTITUISCE I CONTROLLI DI RUOLO CABLATI    *
+      *                    NEL 2700-PASSA-CTL DI CW03DEMO)              *
+      *------------------------------------------------------------------
+      * OGNI RIGA E' COMPOSTA DA:                                       *
+      *   - CODICE OPZIONE DI MENU (1 CARATTERE)                        *
+      *   - PROGRAMMA DI DESTINAZIONE (8 CARATTERI)                     *
+      *   - 4 FLAG 'S'/'N', UNO PER CIASCUN VALORE DI COM-TIPO-UTENTE   *
+      *     (1=AMMINISTRATORE, 2=INSERIMENTO/AGGIORNAMENTO,             *
+      *      3=CANCELLAZIONE, 4=CONSULTAZIONE)                          *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 09/08/2026                                   *
+      * ULTIMA MODIFICA  : 09/08/2026 GM  AGGIUNTA OPZIONE 7 (APPROVA-  *
+      *                    ZIONE RICHIESTE DI SECONDO OPERATORE -       *
+      *                    CW18DEMO, RISERVATA ALL'AMMINISTRATORE)      *
+      *                    AGGIUNTA OPZIONE 8 (RIPRISTINO DA ARCHIVIO   *
+      *                    STORICO VSAM - CW19DEMO, RISERVATA           *
+      *                    ALL'AMMINISTRATORE)                          *
+      *                    AGGIUNTA OPZIONE 9 (SCADENZARIO COMPLEANNI - *
+      *                    CW21DEMO, APERTA A TUTTI I RUOLI)            *
+      ******************************************************************
+       01  TAB-PERM-CW03.
+           05  ELEM-TAB-PERM-CW03.
+               10  FILLER PIC X(13) VALUE '1CW04DEMOSSNN'.
+               10  FILLER PIC X(13) VALUE '2CW07DEMOSSNN'.
+               10  FILLER PIC X(13) VALUE '3CW08DEMOSNSN'.
+               10  FILLER PIC X(13) VALUE '4CW09DEMOSSSS'.
+               10  FILLER PIC X(13) VALUE '5CW06DEMOSSSS'.
+               10  FILLER PIC X(13) VALUE '6CW17DEMOSSSS'.
+               10  FILLER PIC X(13) VALUE '7CW18DEMOSNNN'.
+               10  FILLER PIC X(13) VALUE '8CW19DEMOSNNN'.
+               10  FILLER PIC X(13) VALUE '9CW21DEMOSSSS'.
+           05  FILLER REDEFINES ELEM-TAB-PERM-CW03.
+               10  ELEM-PERM        OCCURS 9 TIMES
+                                     INDEXED BY IND-PERM.
+                   15  ELEM-PERM-SCELTA   PIC X(1).
+                   15  ELEM-PERM-PGM      PIC X(8).
+                   15  ELEM-PERM-RUOLI.
+                       20  ELEM-PERM-RUOLO  PIC X(1)
+                                            OCCURS 4 TIMES
+                                            INDEXED BY IND-RUOLO.
