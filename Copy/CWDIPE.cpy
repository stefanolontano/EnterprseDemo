@@ -0,0 +1,52 @@
+      ******************************************************************
+      * DCLGEN TABLE(CPS04.CWDIPENDENTI)                                *
+      * COPY            : CWDIPE                                       *
+      * OGGETTO          : HOST VARIABLES PER LA TABELLA CWDIPENDENTI   *
+      *------------------------------------------------------------------
+      * CREAZIONE        : 22/03/1999                                   *
+      * ULTIMA MODIFICA  : 09/08/2026 GM  AGGIUNTA COLONNA VERSIONE     *
+      *                    (CONTROLLO DI CONCORRENZA OTTIMISTICA IN     *
+      *                    CW07DEMO - 1426-AGGIORNAMENTO)               *
+      * 09/08/2026 GM  AGGIUNTA COLONNA ANNOTAZIONI (NOTE OPERATIVE     *
+      *                LIBERE MANTENUTE DA CW28DEMO)                    *
+      * 09/08/2026 GM  AGGIUNTA COLONNA DIPARTIMENTO (UNITA'            *
+      *                ORGANIZZATIVA DI APPARTENENZA, MANTENUTA DA      *
+      *                CW04DEMO/CW07DEMO - VEDI ANCHE CW30DEMO)         *
+      * 09/08/2026 GM  AGGIUNTA COLONNA STATO_DIPENDENTE (A=ATTIVO,     *
+      *                I=INATTIVO/ASSENTE - MANTENUTA DA CW31DEMO,      *
+      *                DISTINTA DALLA CANCELLAZIONE DEFINITIVA GIA'     *
+      *                GESTITA DA CW08DEMO/CW18DEMO)                    *
+      * 09/08/2026 GM  AGGIUNTA COLONNA DATA_ASSUNZIONE (DATA EFFETTIVA *
+      *                DI ASSUNZIONE, DIGITATA DALL'OPERATORE IN        *
+      *                CW04DEMO, DISTINTA DA RUN_DATE CHE RESTA LA DATA *
+      *                DI CREAZIONE DELLA RIGA)                         *
+      ******************************************************************
+           EXEC SQL DECLARE CPS04.CWDIPENDENTI TABLE
+           ( COD_MATRICOLA_DIP             DECIMAL(5,0) NOT NULL,
+             COGNOME                       CHAR(30)     NOT NULL,
+             NOME                          CHAR(15)     NOT NULL,
+             DATA_NASCITA                  CHAR(10)     NOT NULL,
+             QUALIFICA_INTERNA             CHAR(8)      NOT NULL,
+             COD_FISC                      CHAR(16)     NOT NULL,
+             RUN_DATE                      DECIMAL(6,0) NOT NULL,
+             VERSIONE                      DECIMAL(9,0) NOT NULL,
+             ANNOTAZIONI                   CHAR(60)     NOT NULL,
+             DIPARTIMENTO                  CHAR(10)     NOT NULL,
+             STATO_DIPENDENTE              CHAR(1)      NOT NULL,
+             DATA_ASSUNZIONE               CHAR(10)     NOT NULL
+           ) END-EXEC.
+       01  DCL-CPSDIP.
+           10 COD-MATRICOLA-DIP            PIC S9(5)  USAGE COMP-3.
+           10 COGNOME                      PIC X(30).
+           10 NOME                         PIC X(15).
+           10 DATA-NASCITA                 PIC X(10).
+           10 QUALIFICA-INTERNA            PIC X(8).
+           10 COD-FISC                     PIC X(16).
+           10 RUN-DATE                     PIC S9(6)  USAGE COMP-3.
+           10 VERSIONE                     PIC S9(9)  USAGE COMP-3.
+           10 ANNOTAZIONI                  PIC X(60).
+           10 DIPARTIMENTO                 PIC X(10).
+           10 STATO-DIPENDENTE             PIC X(01).
+               88 STATO-DIP-ATTIVO                    VALUE 'A'.
+               88 STATO-DIP-INATTIVO                  VALUE 'I'.
+           10 DATA-ASSUNZIONE              PIC X(10).
